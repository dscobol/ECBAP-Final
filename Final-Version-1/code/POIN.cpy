@@ -14,10 +14,13 @@
       *
       **********************************************************
        01 PURCHASE-ORDERS.
-          05 PURCHASE-ORDER OCCURS 3 TIMES INDEXED BY PO-IDX.
+          05 NUM-PURCH-ORDERS PIC 9(02) VALUE 10.
+          05 PURCHASE-ORDER OCCURS 1 TO 10 TIMES
+             DEPENDING ON NUM-PURCH-ORDERS INDEXED BY PO-IDX.
               10 PO-NUMBER         PIC X(06) VALUE SPACES.
               10 BUYER-CODE        PIC X(03) VALUE SPACES.
               10 QUANTITY          PIC S9(7) VALUE ZERO.
               10 UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
+              10 CURRENCY-CODE     PIC X(03) VALUE SPACES.
               10 ORDER-DATE        PIC 9(08) VALUE ZERO.
               10 DELIVERY-DATE     PIC 9(08) VALUE ZERO.

@@ -18,18 +18,17 @@
            05  PART-NAME         PIC X(14) VALUE SPACES.
            05  SPEC-NUMBER       PIC X(07) VALUE SPACES.
            05  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+                88 GOVT-PART      VALUE 'G'.
+                88 COMML-PART     VALUE 'C'.
            05  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
            05  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+                88 EACH           VALUE 'EA '.
+                88 POUND          VALUE 'LB '.
+                88 FOOT           VALUE 'FT '.
+                88 GALLON         VALUE 'GA '.
+                88 BOX            VALUE 'BX '.
            05  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.
            05  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
-                88 CHRYSLER       VALUE 'CHR'.
-                88 FORD           VALUE 'FOR'.
-                88 GM             VALUE 'GM '.
-                88 VOLKSWAGON     VALUE 'VW '.
-                88 TOYOTA         VALUE 'TOY'.
-                88 JAGUAR         VALUE 'JAG'.
-                88 PEUGEOT        VALUE 'PEU'.
-                88 BMW            VALUE 'BMW'.
            05  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
            05  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
            05  FILLER            PIC X(14) VALUE SPACES.

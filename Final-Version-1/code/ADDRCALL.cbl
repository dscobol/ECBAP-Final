@@ -37,6 +37,19 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-OutFile-Status.
 
+           SELECT ValThreshFile
+           ASSIGN TO "../data/val-thresholds.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ValThreshFile-Status.
+
+      *    CSV version of OutFile, for analytics users who just
+      *    want to open the data in a spreadsheet without a
+      *    fixed-column import template.
+           SELECT OutCsvFile
+           ASSIGN TO "../data/addrout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OutCsvFile-Status.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -46,21 +59,36 @@
            BLOCK CONTAINS 0 RECORDS.
        01  FD-ZipFile-Record  PIC X(33).
 
+       FD  ValThreshFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTHRSH.
+
        FD  OUTFILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
            COPY ADDROUT REPLACING ==:tag:== BY ==OutFile==.
 
+       FD  OutCsvFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-OutCsvFile-Record            PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==ZipFile==.
            COPY WSFST REPLACING ==:tag:== BY ==OutFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ValThreshFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OutCsvFile==.
 
        01  WS-File-Counters.
            12 FD-ZipFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
            12 FD-AddrFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-OutFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-OutCsvFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
 
        01  WS-Status-Flags.
            12 WS-Addresses-Valid-Flag       PIC X.
@@ -72,16 +100,25 @@
            12 WS-State-Zip-Found-Flag       PIC X.
               88 WS-State-Zip-Found            VALUE 'Y'.
               88 WS-State-Zip-Not-Found        VALUE 'N'.
+           12 WS-Thresholds-Loaded-Flag     PIC X VALUE 'N'.
+              88 WS-Thresholds-Loaded          VALUE 'Y'.
 
        01  WS-Validation-Counters.
            12 WS-InValid-Req-Fields-Cnt     PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Type-Cnt           PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-St-Zip-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Dup-Type-Cnt       PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Address-Type-Tally.
+           12 WS-Order-Type-Cnt             PIC S9(1) COMP VALUE ZERO.
+           12 WS-Sched-Type-Cnt             PIC S9(1) COMP VALUE ZERO.
+           12 WS-Remit-Type-Cnt             PIC S9(1) COMP VALUE ZERO.
+           12 WS-Bill-Type-Cnt              PIC S9(1) COMP VALUE ZERO.
 
        01  WS-Zip-Table-Storage.
-           12 WS-Zip-Max-Element-Counter   PIC S9(4) COMP VALUE +100.
+           12 WS-Zip-Max-Element-Counter   PIC S9(4) COMP VALUE +9999.
            12 WS-Zip-Occurs-Dep-Counter    PIC S9(4) COMP VALUE ZERO.
-           12 WS-Zip-Table OCCURS 0 TO 100 TIMES
+           12 WS-Zip-Table OCCURS 0 TO 9999 TIMES
               DEPENDING ON WS-Zip-Occurs-Dep-Counter
               INDEXED BY WS-Zip-IDX.
               15 WS-Zip-State       PIC X(15).
@@ -111,6 +148,9 @@
                  88 WS-CT-VW-Validate          VALUE 'V'.
                  88 WS-CT-VW-Write             VALUE 'W'.
                  88 WS-CT-VW-Done              VALUE 'D'.
+              15 WS-CT-Restart-Flag         PIC X.
+                 88 WS-CT-Is-Restart           VALUE 'Y'.
+                 88 WS-CT-Not-Restart          VALUE 'N'.
       *    Parts: 01-06, Supp:07-11, Addr: 12-17 PO: 18-23.
               15 WS-Error-Message-Area OCCURS 25 TIMES.
                  18 WS-EM-Message            PIC X(30).
@@ -132,8 +172,63 @@
            GOBACK.
 
        1000-Begin-Job.
+           PERFORM 1005-Load-Validation-Thresholds.
            PERFORM 1010-Load-Zip-Table.
-           OPEN OUTPUT OUTFILE.
+      *    On a restart, AddrOut/OutCsvFile already hold whatever was
+      *    written last attempt -- extend rather than recreate them.
+           IF WS-CT-Is-Restart
+              OPEN EXTEND OUTFILE
+              IF NOT WS-OutFile-Good
+                 OPEN OUTPUT OUTFILE
+              END-IF
+              OPEN EXTEND OutCsvFile
+              IF NOT WS-OutCsvFile-Good
+                 OPEN OUTPUT OutCsvFile
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTFILE
+              OPEN OUTPUT OutCsvFile
+              PERFORM 1020-Write-Outfile-Header
+           END-IF.
+
+      *    Read once per run -- the business boundary below is
+      *    data, not code, so the compiled VALUE clause above stays
+      *    as the fallback if this file can't be read, and a run
+      *    isn't aborted just because it's missing.  A value read
+      *    from the file is never allowed to raise the working
+      *    table's size past the OCCURS clause it was compiled
+      *    with -- VT-ZIP-MAX-ELEMENTS is clamped to that ceiling.
+       1005-Load-Validation-Thresholds.
+           IF NOT WS-Thresholds-Loaded
+              OPEN INPUT ValThreshFile
+              IF WS-ValThreshFile-Good
+                 READ ValThreshFile
+                 IF WS-ValThreshFile-Good
+                    IF VT-ZIP-MAX-ELEMENTS > ZERO AND
+                       VT-ZIP-MAX-ELEMENTS <= 9999
+                       MOVE VT-ZIP-MAX-ELEMENTS TO
+                          WS-Zip-Max-Element-Counter
+                    END-IF
+                 END-IF
+                 CLOSE ValThreshFile
+              END-IF
+              SET WS-Thresholds-Loaded TO TRUE
+           END-IF.
+
+      *    ADDROUT starts with a one-record header so it is
+      *    self-describing on its own -- marked with a leading
+      *    "*HDR*" and today's run date, excluded from the file's
+      *    own record count.
+       1020-Write-Outfile-Header.
+           MOVE "*HDR*" TO OutFile-ADDRESS-1.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO OutFile-ADDRESS-2.
+           WRITE OutFile-SUPP-ADDRESS.
+
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING "ADDRESS-TYPE,ADDRESS-1,ADDRESS-2,ADDRESS-3,CITY,"
+              "ADDR-STATE,ZIP-CODE"
+              DELIMITED BY SIZE INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
 
        1010-Load-Zip-Table.
            OPEN INPUT ZIPFile.
@@ -189,8 +284,9 @@
        2000-Validate-Addresses.
               SET WS-Addresses-Valid TO TRUE
               ADD +1 TO FD-AddrFile-Record-Cnt.
-              PERFORM 2100-Validate-Address VARYING ADDR-IDX 
-                 FROM 1 BY 1 UNTIL ADDR-IDX > 3.
+              PERFORM 2100-Validate-Address VARYING ADDR-IDX
+                 FROM 1 BY 1 UNTIL ADDR-IDX > NUM-ADDRESSES.
+              PERFORM 2140-Validate-Unique-Address-Types.
 
            IF WS-Addresses-Valid
               SET WS-CT-Addr-V TO TRUE
@@ -237,9 +333,10 @@
        2120-Validate-Type.
       *    ADDRESS-TYPE must be one of the 88-level fields
            EVALUATE TRUE
-              WHEN ORDER-ADDRESS(ADDR-IDX) 
+              WHEN ORDER-ADDRESS(ADDR-IDX)
               WHEN SCHED-ADDRESS(ADDR-IDX)
               WHEN REMIT-ADDRESS(ADDR-IDX)
+              WHEN BILL-ADDRESS(ADDR-IDX)
                  CONTINUE
               WHEN OTHER
                 SET WS-Address-Invalid TO TRUE
@@ -247,25 +344,60 @@
            END-EVALUATE.
 
        2130-Validate-State-Zip.
-      *    ZIP-CODE and ADDR-STATE must match in the STATEZIP file
+      *    ZIP-CODE and ADDR-STATE must match in the STATEZIP file.
+      *    SEARCH replaces the old hand-rolled PERFORM VARYING scan,
+      *    but this is still a serial, front-to-back search -- O(n)
+      *    against WS-Zip-Occurs-Dep-Counter, same as the scan it
+      *    replaced.  SEARCH ALL (binary search) isn't usable here
+      *    because the match is state PLUS a zip-range (ZIP-LOW thru
+      *    ZIP-HIGH), not equality on a single ascending key, so the
+      *    table can't be collapsed to the one-row-per-key shape
+      *    SEARCH ALL requires.  What this buys is a table-search
+      *    verb GnuCOBOL can optimize at the instruction level, and a
+      *    shorter, clearer paragraph -- not a better Big-O.
            SET WS-State-Zip-Not-Found TO TRUE.
-           PERFORM VARYING WS-Zip-IDX FROM 1 BY 1
-              UNTIL WS-Zip-IDX > WS-Zip-Occurs-Dep-Counter
-              IF ADDR-STATE(ADDR-IDX) = WS-Zip-Abbr(WS-Zip-IDX) AND
-                 ZIP-CODE(ADDR-IDX)(1:5) >= WS-ZIP-Low(WS-Zip-IDX) AND 
+           SET WS-Zip-IDX TO 1.
+           SEARCH WS-Zip-Table VARYING WS-Zip-IDX
+              AT END
+                 CONTINUE
+              WHEN ADDR-STATE(ADDR-IDX) = WS-Zip-Abbr(WS-Zip-IDX) AND
+                 ZIP-CODE(ADDR-IDX)(1:5) >= WS-ZIP-Low(WS-Zip-IDX) AND
                  ZIP-CODE(ADDR-IDX)(1:5) <= WS-ZIP-High(WS-Zip-IDX)
                  SET WS-State-Zip-Found TO TRUE
-                 SET WS-Zip-IDX TO WS-Zip-Occurs-Dep-Counter
-              END-IF
-           END-PERFORM.
+           END-SEARCH.
 
            IF WS-State-Zip-Not-Found
-      D       DISPLAY "Zip check Zip Not Found: " 
+      D       DISPLAY "Zip check Zip Not Found: "
       D           ADDR-STATE(ADDR-IDX), ZIP-CODE(ADDR-IDX)
               SET WS-Address-Invalid TO TRUE
               ADD +1 TO WS-InValid-St-Zip-Cnt
            END-IF.
-             
+
+       2140-Validate-Unique-Address-Types.
+      *    Each of the SUPP-ADDRESS occurrences should be a
+      *    different ADDRESS-TYPE -- more than one Order, Sched,
+      *    Remit, or Bill address on the same record is a data error.
+           MOVE ZERO TO WS-Order-Type-Cnt WS-Sched-Type-Cnt
+              WS-Remit-Type-Cnt WS-Bill-Type-Cnt.
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1
+              UNTIL ADDR-IDX > NUM-ADDRESSES
+              EVALUATE TRUE
+                 WHEN ORDER-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Order-Type-Cnt
+                 WHEN SCHED-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Sched-Type-Cnt
+                 WHEN REMIT-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Remit-Type-Cnt
+                 WHEN BILL-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Bill-Type-Cnt
+              END-EVALUATE
+           END-PERFORM.
+           IF WS-Order-Type-Cnt > 1 OR WS-Sched-Type-Cnt > 1 OR
+              WS-Remit-Type-Cnt > 1 OR WS-Bill-Type-Cnt > 1
+              SET WS-Addresses-Invalid TO TRUE
+              ADD +1 TO WS-InValid-Dup-Type-Cnt
+           END-IF.
+
        3000-End-Job.
       D    DISPLAY "ADDRCALL: 3000-End-Job"     
            IF WS-CT-VW-Done
@@ -294,15 +426,20 @@
            MOVE WS-InValid-Type-Cnt TO
               WS-EM-Counter(16).
 
-           MOVE "  Addr:     InValid-St-Zip: "  TO 
+           MOVE "  Addr:     InValid-St-Zip: "  TO
               WS-EM-Message(17).
            MOVE WS-InValid-St-Zip-Cnt TO
               WS-EM-Counter(17).
+      *    WS-Error-Message-Area is fully allocated, so this one
+      *    reports via DISPLAY instead of a table slot.
+           DISPLAY "  Addr: InValid-Dup-Type: "
+              WS-InValid-Dup-Type-Cnt.
            CLOSE OUTFILE.
+           CLOSE OutCsvFile.
 
        6000-Write-Address-Records.
            PERFORM 6100-Write-Address VARYING ADDR-IDX 
-                 FROM 1 BY 1 UNTIL ADDR-IDX > 3.
+                 FROM 1 BY 1 UNTIL ADDR-IDX > NUM-ADDRESSES.
            
        6100-Write-Address.
            MOVE ADDRESS-TYPE(ADDR-IDX) TO
@@ -317,7 +454,7 @@
                 OutFile-CITY.
            MOVE ADDR-STATE(ADDR-IDX) TO
                 OutFile-ADDR-STATE.
-           MOVE ZIP-CODE(ADDR-IDX)(1:5) TO
+           MOVE ZIP-CODE(ADDR-IDX) TO
                 OutFile-ZIP-CODE.
 
            WRITE OutFile-SUPP-ADDRESS.
@@ -330,3 +467,23 @@
               DISPLAY "File Status: " WS-OutFile-Status
               GOBACK
            END-IF.
+
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING ADDRESS-TYPE(ADDR-IDX) DELIMITED BY SIZE
+              "," ADDRESS-1(ADDR-IDX) DELIMITED BY SPACE
+              "," ADDRESS-2(ADDR-IDX) DELIMITED BY SPACE
+              "," ADDRESS-3(ADDR-IDX) DELIMITED BY SPACE
+              "," CITY(ADDR-IDX) DELIMITED BY SPACE
+              "," ADDR-STATE(ADDR-IDX) DELIMITED BY SPACE
+              "," ZIP-CODE(ADDR-IDX) DELIMITED BY SPACE
+              INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
+
+           IF WS-OutCsvFile-Good
+              ADD +1 TO FD-OutCsvFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **"
+              DISPLAY "WRITE OutCsvFile Failed."
+              DISPLAY "File Status: " WS-OutCsvFile-Status
+              GOBACK
+           END-IF.

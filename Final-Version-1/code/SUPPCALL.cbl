@@ -23,13 +23,35 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Indexed by SUPPLIER-CODE so another job can look up one
+      *    supplier directly instead of reading SuppOut end to end.
            SELECT OUTFile
-      *     ASSIGN TO SUPPOUT
-      *     ORGANIZATION IS SEQUENTIAL
-           ASSIGN TO "../data/suppout.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+      *     ASSIGN TO "../data/suppout.dat.txt"
+      *     ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO SUPPOUT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS Outfile-SUPPLIER-CODE
            FILE STATUS IS WS-OutFile-Status.
 
+           SELECT SuppHistFile
+           ASSIGN TO "../data/supplier-perf-history.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SuppHistFile-Status.
+
+           SELECT SuppHistOutFile
+           ASSIGN TO "../data/supplier-perf-history-new.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SuppHistOutFile-Status.
+
+      *    CSV version of OutFile, for analytics users who just
+      *    want to open the data in a spreadsheet without a
+      *    fixed-column import template.
+           SELECT OutCsvFile
+           ASSIGN TO "../data/suppout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OutCsvFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -39,18 +61,51 @@
            BLOCK CONTAINS 0 RECORDS.
            COPY SUPPOUT REPLACING ==:tag:== BY ==OutFile==.
 
+       FD  SuppHistFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-SuppHistFile-Record          PIC X(13).
+
+       FD  SuppHistOutFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-SuppHistOutFile-Record       PIC X(13).
+
+       FD  OutCsvFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-OutCsvFile-Record            PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==OutFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==SuppHistFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==SuppHistOutFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OutCsvFile==.
 
        01  WS-File-Counters.
            12 FD-SuppFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-OutFile-Record-Cnt          PIC S9(4) COMP VALUE ZERO.
+           12 FD-SuppHistFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 FD-SuppHistOutFile-Record-Cnt  PIC S9(4) COMP VALUE ZERO.
+           12 FD-OutCsvFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Csv-Edit-Fields.
+           12 WS-Csv-Supp-Perf-Edit          PIC ZZ9.
 
        01  WS-Status-Flags.
            12 WS-Supplier-Valid-Flag         PIC X.
               88 WS-Supplier-Valid           VALUE 'Y'.
               88 WS-Supplier-Invalid         VALUE 'N'.
+           12 WS-Dup-Supplier-Flag           PIC X.
+              88 WS-Dup-Supplier-Found         VALUE 'Y'.
+              88 WS-Dup-Supplier-Not-Found     VALUE 'N'.
+           12 WS-Supp-Hist-Found-Flag        PIC X.
+              88 WS-Supp-Hist-Found             VALUE 'Y'.
+              88 WS-Supp-Hist-Not-Found         VALUE 'N'.
 
        01  WS-Program-Hold-Fields.
            12 WS-SUPPLIER-ACT-DATE         PIC 9(08).
@@ -74,6 +129,34 @@
            12 WS-InValid-Req-Fields-Cnt    PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Type-Count        PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Supp-Date-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 WS-Dup-Supplier-Suppressed-Cnt PIC S9(4) COMP VALUE ZERO.
+           12 WS-Supplier-Trend-Warn-Cnt   PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Seen-Supplier-Storage.
+           12 WS-Seen-Supplier-Max-Cnt     PIC S9(4) COMP VALUE +9999.
+           12 WS-Seen-Supplier-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 WS-Seen-Supplier-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Seen-Supplier-Cnt
+              INDEXED BY WS-Seen-Supplier-IDX.
+              15 WS-Seen-Supplier-Code     PIC X(10).
+
+       01  WS-Supp-Hist-Storage.
+      *    Last submitted SUPPLIER-PERF by supplier code, loaded from
+      *    "../data/supplier-perf-history.dat.txt" at job start and
+      *    rewritten to "../data/supplier-perf-history-new.dat.txt"
+      *    at end of job with this run's scores for next run's
+      *    trend check.
+           12 WS-Supp-Hist-Max-Cnt         PIC S9(4) COMP VALUE +9999.
+           12 WS-Supp-Hist-Cnt             PIC S9(4) COMP VALUE ZERO.
+           12 WS-Supp-Perf-Trend-Threshold PIC 9(03) VALUE 300.
+           12 WS-Supp-Hist-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Supp-Hist-Cnt
+              INDEXED BY WS-Supp-Hist-IDX.
+              15 WS-Supp-Hist-Code         PIC X(10).
+              15 WS-Supp-Hist-Perf         PIC 9(03).
+
+       01  WS-Supp-Hist-Work.
+           12 WS-Supp-Perf-Diff            PIC S9(04).
 
        LINKAGE SECTION.
        COPY SUPPIN.
@@ -97,6 +180,9 @@
                  88 WS-CT-VW-Validate          VALUE 'V'.
                  88 WS-CT-VW-Write             VALUE 'W'.
                  88 WS-CT-VW-Done              VALUE 'D'.
+              15 WS-CT-Restart-Flag         PIC X.
+                 88 WS-CT-Is-Restart           VALUE 'Y'.
+                 88 WS-CT-Not-Restart          VALUE 'N'.
       *    Parts: 01-06, Supp:07-11, Addr: xx-xx PO: xx-xx.
               15 WS-Error-Message-Area OCCURS 25 TIMES.
                  18 WS-EM-Message            PIC X(30).
@@ -112,16 +198,100 @@
               WHEN WS-CT-VW-Validate 
                  PERFORM 2000-Validate-Supplier
               WHEN WS-CT-VW-Write
-                 PERFORM 2200-Build-Outfile
-                 PERFORM 6000-Write-Supp-Record              
+      *          A repeat SUPPLIER-CODE is caught before it hits the
+      *          supplier master (2135-Validate-Duplicate-Supplier) --
+      *          only the SuppOut/CSV write for the 2nd..Nth time a
+      *          code is seen is suppressed, same flag that validate
+      *          phase left set for this record.
+                 IF WS-Dup-Supplier-Not-Found
+                    PERFORM 2200-Build-Outfile
+                    PERFORM 6000-Write-Supp-Record
+                 END-IF
               WHEN WS-CT-VW-Done
                  PERFORM 3000-End-Job
            END-EVALUATE.
            GOBACK.
 
        1000-Begin-Job.
-      D    DISPLAY "SUPPCALL: 1000-Begin-Job"     
-           OPEN OUTPUT OUTFILE.
+      D    DISPLAY "SUPPCALL: 1000-Begin-Job"
+      *    On a restart, SuppOut/OutCsvFile already hold whatever was
+      *    written last attempt -- OUTFILE is indexed, so I-O (not
+      *    EXTEND) is how a keyed file is reopened for more WRITEs
+      *    without losing the records already in it.
+           IF WS-CT-Is-Restart
+              OPEN I-O OUTFILE
+              IF NOT WS-OutFile-Good
+                 OPEN OUTPUT OUTFILE
+              END-IF
+              OPEN EXTEND OutCsvFile
+              IF NOT WS-OutCsvFile-Good
+                 OPEN OUTPUT OutCsvFile
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTFILE
+              OPEN OUTPUT OutCsvFile
+              PERFORM 1010-Write-Outfile-Header
+           END-IF.
+           PERFORM 1020-Load-Supp-Hist-Table.
+
+      *    SUPPOUT starts with a one-record header so it is
+      *    self-describing on its own -- marked with a leading
+      *    "*HDR*" and today's run date, excluded from the file's
+      *    own record count.
+       1010-Write-Outfile-Header.
+           MOVE "*HDR*" TO OutFile-SUPPLIER-CODE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO
+              OutFile-SUPPLIER-ACT-DATE.
+           WRITE Outfile-SUPPLIERS.
+
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING "SUPPLIER-CODE,SUPPLIER-TYPE,SUPPLIER-NAME,"
+              "SUPPLIER-PERF,SUPPLIER-RATING,SUPPLIER-STATUS,"
+              "SUPPLIER-ACT-DATE"
+              DELIMITED BY SIZE INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
+
+       1020-Load-Supp-Hist-Table.
+           OPEN INPUT SuppHistFile.
+           SET WS-Supp-Hist-IDX TO +1.
+           PERFORM 1025-Load-Supp-Hist UNTIL WS-SuppHistFile-EOF.
+           CLOSE SuppHistFile.
+           PERFORM 1029-Verify-Supp-Hist-Table.
+
+       1025-Load-Supp-Hist.
+           READ SuppHistFile
+              AT END SET WS-SuppHistFile-EOF TO TRUE
+           END-READ.
+           IF WS-SuppHistFile-Good
+              ADD +1 TO
+                 FD-SuppHistFile-Record-Cnt
+                 WS-Supp-Hist-Cnt
+              MOVE FD-SuppHistFile-Record(1:10) TO
+                 WS-Supp-Hist-Code(WS-Supp-Hist-IDX)
+              MOVE FD-SuppHistFile-Record(11:3) TO
+                 WS-Supp-Hist-Perf(WS-Supp-Hist-IDX)
+              SET WS-Supp-Hist-IDX UP BY +1
+           ELSE
+              IF WS-SuppHistFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1025-Load-Supp-Hist"
+                 DISPLAY "Read SuppHistFile Failed."
+                 DISPLAY "File Status: " WS-SuppHistFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       1029-Verify-Supp-Hist-Table.
+      D    DISPLAY "Supp Hist Records Read: " FD-SuppHistFile-Record-Cnt
+           IF WS-Supp-Hist-Cnt > WS-Supp-Hist-Max-Cnt
+              DISPLAY "** ERROR **: 1029-Verify-Supp-Hist-Table"
+              DISPLAY "WS table size is too small for file."
+              DISPLAY "Increase WS-Supp-Hist-Storage variables."
+              MOVE +9 TO RETURN-CODE
+              GOBACK
+           END-IF.
 
        2000-Validate-Supplier.
       D    DISPLAY "SUPPCALL: 2000-Validate-Supplier"     
@@ -133,6 +303,8 @@
            PERFORM 2110-Validate-Required-Fields.
            PERFORM 2120-Validate-Correct-Types.
            PERFORM 2130-Validate-Supplier-Date.
+           PERFORM 2135-Validate-Duplicate-Supplier.
+           PERFORM 2136-Validate-Supplier-Trend.
 
            IF WS-Supplier-Valid
               SET WS-CT-Supp-V TO TRUE
@@ -143,11 +315,13 @@
        2110-Validate-Required-Fields.
       *    Required fields: SUPPLIER-CODE, SUPPLIER-TYPE, SUPPLIER-NAME,
       *       SUPPLIER-PERF
-           IF SUPPLIER-CODE(1:5) NOT > SPACE
+           IF SUPPLIER-CODE = SPACE OR
+              SUPPLIER-CODE = LOW-VALUE
               SET WS-Supplier-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
-           IF SUPPLIER-NAME NOT > SPACE
+           IF SUPPLIER-NAME = SPACE OR
+              SUPPLIER-NAME = LOW-VALUE
               SET WS-Supplier-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
@@ -155,6 +329,11 @@
               SET WS-Supplier-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
+           IF SUPPLIER-ACT-DATE = SPACE OR
+              SUPPLIER-ACT-DATE = LOW-VALUE
+              SET WS-Supplier-Invalid TO TRUE
+              ADD +1 TO WS-InValid-Req-Fields-Cnt
+           END-IF.
 
        2120-Validate-Correct-Types.
       *    SUPPLIER-TYPE, SUPPLIER-RATING, SUPPLIER-STATUS must be one 
@@ -181,7 +360,7 @@
            END-EVALUATE.
 
            EVALUATE TRUE
-              WHEN GOVT-COMM 
+              WHEN GOVT-COMM
               WHEN GOVT-ONLY
               WHEN COMMERCIAL-ONLY
                  CONTINUE
@@ -190,14 +369,28 @@
                 ADD +1 TO WS-InValid-Type-Count
            END-EVALUATE.
 
-       2130-Validate-Supplier-Date.
-      *     SUPPLIER-ACT-DATE must be a valid date
-           MOVE SUPPLIER-ACT-DATE TO WS-SUPPLIER-ACT-DATE
-           COMPUTE WS-Date-Int-Returned =
-              FUNCTION INTEGER-OF-DATE(WS-SUPPLIER-ACT-DATE).
-           IF WS-Date-Int-Returned = 0
+      *    A LOWEST-QUALITY supplier isn't eligible for government
+      *    work, so it can't be left with a GOVT-ONLY or GOVT-COMM
+      *    status.
+           IF LOWEST-QUALITY AND (GOVT-ONLY OR GOVT-COMM)
               SET WS-Supplier-Invalid TO TRUE
-              ADD +1 TO WS-InValid-Supp-Date-Cnt
+              ADD +1 TO WS-InValid-Type-Count
+           END-IF.
+
+       2130-Validate-Supplier-Date.
+      *     SUPPLIER-ACT-DATE must be a valid date.  A missing date
+      *     is already caught as a required field above, so only
+      *     compute the date validity when something was entered --
+      *     the same guard POCALL uses before it calls
+      *     FUNCTION INTEGER-OF-DATE on ORDER-DATE.
+           IF SUPPLIER-ACT-DATE > SPACE
+              MOVE SUPPLIER-ACT-DATE TO WS-SUPPLIER-ACT-DATE
+              COMPUTE WS-Date-Int-Returned =
+                 FUNCTION INTEGER-OF-DATE(WS-SUPPLIER-ACT-DATE)
+              IF WS-Date-Int-Returned = 0
+                 SET WS-Supplier-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-Supp-Date-Cnt
+              END-IF
            END-IF.
 
       * On the mainframe, use this instead
@@ -211,8 +404,90 @@
       *        ADD +1 TO WS-InValid-Order-Date-Cnt
       *     END-IF
 
+       2135-Validate-Duplicate-Supplier.
+      *    A SUPPLIER-CODE already seen earlier in this run is
+      *    perfectly normal -- the same supplier ships more than one
+      *    part -- so this doesn't fail the record; it only flags
+      *    that the SuppOut/CSV write for this record should be
+      *    suppressed (6000-Write-Supp-Record is gated on
+      *    WS-Dup-Supplier-Not-Found) so the supplier master doesn't
+      *    pick up a redundant row.  Parts/Addresses/PO for this
+      *    record are unaffected.  WS-Seen-Supplier-Table holds every
+      *    distinct code seen so far across calls to this program.
+           IF SUPPLIER-CODE > SPACE
+              SET WS-Dup-Supplier-Not-Found TO TRUE
+              PERFORM VARYING WS-Seen-Supplier-IDX FROM 1 BY 1
+                 UNTIL WS-Seen-Supplier-IDX > WS-Seen-Supplier-Cnt
+                 IF SUPPLIER-CODE =
+                    WS-Seen-Supplier-Code(WS-Seen-Supplier-IDX)
+                    SET WS-Dup-Supplier-Found TO TRUE
+                    SET WS-Seen-Supplier-IDX TO WS-Seen-Supplier-Cnt
+                 END-IF
+              END-PERFORM
+              IF WS-Dup-Supplier-Found
+                 ADD +1 TO WS-Dup-Supplier-Suppressed-Cnt
+              ELSE
+                 IF WS-Seen-Supplier-Cnt >= WS-Seen-Supplier-Max-Cnt
+                    DISPLAY "** ERROR **: 2135-Validate-Duplicate-"
+                       "Supplier"
+                    DISPLAY "WS table size is too small for this run."
+                    DISPLAY "Increase WS-Seen-Supplier-Storage "
+                       "variables."
+                    MOVE +9 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+                 ADD +1 TO WS-Seen-Supplier-Cnt
+                 SET WS-Seen-Supplier-IDX TO WS-Seen-Supplier-Cnt
+                 MOVE SUPPLIER-CODE TO
+                    WS-Seen-Supplier-Code(WS-Seen-Supplier-IDX)
+              END-IF
+           END-IF.
+
+       2136-Validate-Supplier-Trend.
+      *    A SUPPLIER-PERF that jumps too far from this supplier's
+      *    last submitted value (per WS-Supp-Hist-Table) is flagged
+      *    for manual review -- not an outright reject, since a
+      *    large swing can be a real change in quality rather than
+      *    a data error.  The table is then updated with this run's
+      *    score so the next run's trend check has a new baseline.
+           IF SUPPLIER-PERF IS NUMERIC AND SUPPLIER-CODE > SPACE
+              SET WS-Supp-Hist-Not-Found TO TRUE
+              PERFORM VARYING WS-Supp-Hist-IDX FROM 1 BY 1
+                 UNTIL WS-Supp-Hist-IDX > WS-Supp-Hist-Cnt
+                 IF SUPPLIER-CODE =
+                    WS-Supp-Hist-Code(WS-Supp-Hist-IDX)
+                    SET WS-Supp-Hist-Found TO TRUE
+                    SET WS-Supp-Hist-IDX TO WS-Supp-Hist-Cnt
+                 END-IF
+              END-PERFORM
+              IF WS-Supp-Hist-Found
+                 COMPUTE WS-Supp-Perf-Diff =
+                    SUPPLIER-PERF - WS-Supp-Hist-Perf(WS-Supp-Hist-IDX)
+                 IF FUNCTION ABS(WS-Supp-Perf-Diff) >
+                    WS-Supp-Perf-Trend-Threshold
+                    ADD +1 TO WS-Supplier-Trend-Warn-Cnt
+                 END-IF
+                 MOVE SUPPLIER-PERF TO
+                    WS-Supp-Hist-Perf(WS-Supp-Hist-IDX)
+              ELSE
+                 IF WS-Supp-Hist-Cnt >= WS-Supp-Hist-Max-Cnt
+                    DISPLAY "** ERROR **: 2136-Validate-Supplier-Trend"
+                    DISPLAY "WS table size is too small for this run."
+                    DISPLAY "Increase WS-Supp-Hist-Storage variables."
+                    MOVE +9 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+                 ADD +1 TO WS-Supp-Hist-Cnt
+                 SET WS-Supp-Hist-IDX TO WS-Supp-Hist-Cnt
+                 MOVE SUPPLIER-CODE TO
+                    WS-Supp-Hist-Code(WS-Supp-Hist-IDX)
+                 MOVE SUPPLIER-PERF TO
+                    WS-Supp-Hist-Perf(WS-Supp-Hist-IDX)
+              END-IF
+           END-IF.
+
        2200-Build-Outfile.
-           MOVE SUPPLIER-CODE(1:5) TO
+           MOVE SUPPLIER-CODE TO
                 OutFile-SUPPLIER-CODE.
            MOVE SUPPLIER-TYPE TO
                 OutFile-SUPPLIER-TYPE.
@@ -251,21 +526,81 @@
            MOVE WS-InValid-Type-Count TO
               WS-EM-Counter(10).
 
-           MOVE "  Supp:  InValid-Supp-Date: "  TO 
+           MOVE "  Supp:  InValid-Supp-Date: "  TO
               WS-EM-Message(11).
            MOVE WS-InValid-Supp-Date-Cnt TO
               WS-EM-Counter(11).
 
+      *    Slots 7-11 are the full Supp allotment in the shared
+      *    error-message area, so the duplicate-supplier count and
+      *    the performance-trend warning count are reported directly
+      *    rather than through the table.
+           DISPLAY "  Supp:  Dup-Code Suppressed: "
+              WS-Dup-Supplier-Suppressed-Cnt.
+           DISPLAY "  Supp:  Perf-Trend-Warning: "
+              WS-Supplier-Trend-Warn-Cnt.
            CLOSE OUTFILE.
-                 
+           CLOSE OutCsvFile.
+           PERFORM 3010-Write-Supp-Hist-File.
+
+       3010-Write-Supp-Hist-File.
+           OPEN OUTPUT SuppHistOutFile.
+           PERFORM VARYING WS-Supp-Hist-IDX FROM 1 BY 1
+              UNTIL WS-Supp-Hist-IDX > WS-Supp-Hist-Cnt
+              MOVE SPACES TO FD-SuppHistOutFile-Record
+              MOVE WS-Supp-Hist-Code(WS-Supp-Hist-IDX) TO
+                 FD-SuppHistOutFile-Record(1:10)
+              MOVE WS-Supp-Hist-Perf(WS-Supp-Hist-IDX) TO
+                 FD-SuppHistOutFile-Record(11:3)
+              WRITE FD-SuppHistOutFile-Record
+              IF WS-SuppHistOutFile-Good
+                 ADD +1 TO FD-SuppHistOutFile-Record-Cnt
+              ELSE
+                 DISPLAY "** ERROR **: 3010-Write-Supp-Hist-File"
+                 DISPLAY "WRITE SuppHistOutFile Failed."
+                 DISPLAY "File Status: " WS-SuppHistOutFile-Status
+                 GOBACK
+              END-IF
+           END-PERFORM.
+           CLOSE SuppHistOutFile.
+
        6000-Write-Supp-Record.
-           WRITE OutFile-SUPPLIERS.
+      *    2200's own gating on WS-Dup-Supplier-Not-Found keeps a
+      *    repeat SUPPLIER-CODE from reaching this WRITE in the
+      *    first place, but REWRITE is here too as a backstop, same
+      *    idiom already used for the indexed PartOut WRITE.
+           WRITE OutFile-SUPPLIERS
+              INVALID KEY
+                 REWRITE OutFile-SUPPLIERS
+                 IF WS-OutFile-Good
+                    ADD +1 TO FD-OutFile-Record-Cnt
+                 ELSE
+                    DISPLAY "** ERROR **"
+                    DISPLAY "REWRITE OutFile Failed."
+                    DISPLAY "File Status: " WS-OutFile-Status
+                    GOBACK
+                 END-IF
+              NOT INVALID KEY
+                 ADD +1 TO FD-OutFile-Record-Cnt
+           END-WRITE.
+
+           MOVE SUPPLIER-PERF TO WS-Csv-Supp-Perf-Edit.
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING SUPPLIER-CODE DELIMITED BY SPACE
+              "," SUPPLIER-TYPE DELIMITED BY SPACE
+              "," SUPPLIER-NAME DELIMITED BY SPACE
+              "," WS-Csv-Supp-Perf-Edit DELIMITED BY SIZE
+              "," SUPPLIER-RATING DELIMITED BY SPACE
+              "," SUPPLIER-STATUS DELIMITED BY SPACE
+              "," SUPPLIER-ACT-DATE DELIMITED BY SPACE
+              INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
 
-           IF WS-OutFile-Good
-              ADD +1 TO FD-OutFile-Record-Cnt
+           IF WS-OutCsvFile-Good
+              ADD +1 TO FD-OutCsvFile-Record-Cnt
            ELSE
               DISPLAY "** ERROR **"
-              DISPLAY "WRITE OutFile Failed."
-              DISPLAY "File Status: " WS-OutFile-Status
+              DISPLAY "WRITE OutCsvFile Failed."
+              DISPLAY "File Status: " WS-OutCsvFile-Status
               GOBACK
            END-IF.

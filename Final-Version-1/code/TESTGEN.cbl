@@ -0,0 +1,300 @@
+      ***********************************************************
+      * Program name:    TESTGEN
+      * Original author: David Stagowski
+      *
+      *    Description: Synthetic PSAPFile-format test data for
+      *       regression testing PARTCALL/SUPPCALL/ADDRCALL/POCALL.
+      *
+      *    Every time one of those four validation rule sets
+      *    changes, somebody has had to hand-build a PSAPFile to
+      *    prove the new rule fires (and that the rules around it
+      *    still don't).  This writes one good baseline record
+      *    followed by a fixed run of "bad" records, each one built
+      *    off that same baseline with exactly one field pushed out
+      *    of bounds so it isolates a single validation rule.  The
+      *    output is in plain PSAPFile format, so it drops straight
+      *    in as PSAPFile input for a real PSAP run.
+      *
+      *    VEHICLE-MAKE, BUYER-CODE, ADDR-STATE and ZIP-CODE are
+      *    only ever valid against whatever Make/Buyer/Zip reference
+      *    files are loaded at the site running the test -- this
+      *    program has no way to know what is in those tables, so
+      *    the "good" scenarios carry clearly-labeled placeholder
+      *    values below that must be swapped for real entries from
+      *    the site's own reference files before the output is used.
+      *    The "bad" scenarios that target those same fields use
+      *    values (e.g. 'ZZZ') no real reference file would ever
+      *    contain, so they fail regardless of site data.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTGEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    TestDataFile is meant to be promoted onto the front of a
+      *    real PSAP run, so it mirrors PSAPFile's own SELECT in
+      *    PSAP.cbl exactly.
+           SELECT TestDataFile
+           ASSIGN TO PSAPTEST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TestDataFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TestDataFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-TestDataFile-Length
+           BLOCK CONTAINS 0 RECORDS.
+           COPY PSAP.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==TestDataFile==.
+
+       01  WS-File-Counters.
+           12 WS-TestDataFile-Length       PIC 9(4) COMP VALUE ZERO.
+           12 FD-TestDataFile-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Scenario-Control.
+           12 WS-Scenario-Seq              PIC 9(02) VALUE ZERO.
+           12 WS-Scenario-Max-Cnt          PIC 9(02) VALUE 22.
+           12 WS-Seq-Edit                  PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Generate-Scenario
+              VARYING WS-Scenario-Seq FROM 1 BY 1
+              UNTIL WS-Scenario-Seq > WS-Scenario-Max-Cnt.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           DISPLAY "TESTGEN: 1000-Begin-Job".
+           OPEN OUTPUT TestDataFile.
+
+       2000-Generate-Scenario.
+           MOVE WS-Scenario-Seq TO WS-Seq-Edit.
+           PERFORM 2005-Reset-To-Baseline.
+           EVALUATE WS-Scenario-Seq
+              WHEN 1
+                 CONTINUE
+              WHEN 2
+                 PERFORM 2102-Part-Number-Missing
+              WHEN 3
+                 PERFORM 2103-Vehicle-Make-Invalid
+              WHEN 4
+                 PERFORM 2104-Vehicle-Year-Not-In-Range
+              WHEN 5
+                 PERFORM 2105-Weeks-Lead-Time-Not-In-Range
+              WHEN 6
+                 PERFORM 2106-Unit-Of-Measure-Invalid
+              WHEN 7
+                 PERFORM 2107-Govt-Comml-Code-Invalid
+              WHEN 8
+                 PERFORM 2108-Supplier-Name-Missing
+              WHEN 9
+                 PERFORM 2109-Supplier-Type-Invalid
+              WHEN 10
+                 PERFORM 2110-Duplicate-Supplier-First
+              WHEN 11
+                 PERFORM 2111-Duplicate-Supplier-Second
+              WHEN 12
+                 PERFORM 2112-Address-Missing
+              WHEN 13
+                 PERFORM 2113-Address-Type-Invalid
+              WHEN 14
+                 PERFORM 2114-Duplicate-Address-Type
+              WHEN 15
+                 PERFORM 2115-Zip-Code-Incorrect
+              WHEN 16
+                 PERFORM 2116-PO-Number-Missing
+              WHEN 17
+                 PERFORM 2117-Buyer-Code-Not-Found
+              WHEN 18
+                 PERFORM 2118-Order-Date-Invalid
+              WHEN 19
+                 PERFORM 2119-Delivery-Before-Lead-Time
+              WHEN 20
+                 PERFORM 2120-Duplicate-PO-Number
+              WHEN 21
+                 PERFORM 2121-Order-Value-Over-Ceiling
+              WHEN 22
+                 PERFORM 2122-Govt-Part-Commercial-Supplier
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           PERFORM 2900-Write-Test-Record.
+
+       2005-Reset-To-Baseline.
+      *    Every scenario starts from this known-good record so each
+      *    one only ever differs from a clean baseline by the single
+      *    field its scenario targets.  PART-NUMBER, SUPPLIER-CODE
+      *    and PO-NUMBER are suffixed with WS-Seq-Edit so scenarios
+      *    keep distinct keys by default -- scenarios that need a
+      *    shared key to trigger a duplicate check override it below.
+           MOVE SPACES TO PART-SUPP-ADDR-PO.
+           STRING "TESTPART" WS-Seq-Edit DELIMITED BY SIZE
+              INTO PART-NUMBER.
+           MOVE "TEST PART NAME" TO PART-NAME.
+           MOVE "SPEC001" TO SPEC-NUMBER.
+           MOVE "C" TO GOVT-COMML-CODE.
+           MOVE "BP00000001" TO BLUEPRINT-NUMBER.
+           MOVE "EA " TO UNIT-OF-MEASURE.
+           MOVE 2 TO WEEKS-LEAD-TIME.
+      *    Placeholder -- must match a real entry in the site's own
+      *    Make reference file.
+           MOVE "DOM" TO VEHICLE-MAKE.
+           MOVE "TESTMODEL" TO VEHICLE-MODEL.
+           MOVE "2020" TO VEHICLE-YEAR.
+
+           STRING "TSUP" WS-Seq-Edit DELIMITED BY SIZE
+              INTO SUPPLIER-CODE.
+           MOVE "M" TO SUPPLIER-TYPE.
+           MOVE "TEST SUPPLIER" TO SUPPLIER-NAME.
+           MOVE 100 TO SUPPLIER-PERF.
+           MOVE "3" TO SUPPLIER-RATING.
+           MOVE "1" TO SUPPLIER-STATUS.
+           MOVE 20200101 TO SUPPLIER-ACT-DATE.
+
+           MOVE 3 TO NUM-ADDRESSES.
+           MOVE "1" TO ADDRESS-TYPE(1).
+           MOVE "2" TO ADDRESS-TYPE(2).
+           MOVE "3" TO ADDRESS-TYPE(3).
+           PERFORM 2006-Reset-Address-Fields
+              VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3.
+
+           MOVE 1 TO NUM-PURCH-ORDERS.
+           STRING "P" WS-Seq-Edit DELIMITED BY SIZE
+              INTO PO-NUMBER(1).
+      *    Placeholder -- must match a real entry in the site's own
+      *    Buyer reference file.
+           MOVE "B01" TO BUYER-CODE(1).
+           MOVE 100 TO QUANTITY(1).
+           MOVE 10.00 TO UNIT-PRICE(1).
+           MOVE 20200101 TO ORDER-DATE(1).
+           MOVE 20200301 TO DELIVERY-DATE(1).
+
+       2006-Reset-Address-Fields.
+           MOVE "100 MAIN ST" TO ADDRESS-1(ADDR-IDX).
+           MOVE SPACES TO ADDRESS-2(ADDR-IDX).
+           MOVE SPACES TO ADDRESS-3(ADDR-IDX).
+           MOVE "ANYTOWN" TO CITY(ADDR-IDX).
+      *    Placeholder -- must match a real state/zip pair in the
+      *    site's own Zip reference file.
+           MOVE "VA" TO ADDR-STATE(ADDR-IDX).
+           MOVE 0220100001 TO ZIP-CODE(ADDR-IDX).
+
+       2102-Part-Number-Missing.
+           MOVE SPACES TO PART-NUMBER.
+
+       2103-Vehicle-Make-Invalid.
+           MOVE "ZZZ" TO VEHICLE-MAKE.
+
+       2104-Vehicle-Year-Not-In-Range.
+           MOVE "1800" TO VEHICLE-YEAR.
+
+       2105-Weeks-Lead-Time-Not-In-Range.
+           MOVE 999 TO WEEKS-LEAD-TIME.
+
+       2106-Unit-Of-Measure-Invalid.
+           MOVE "ZZ " TO UNIT-OF-MEASURE.
+
+       2107-Govt-Comml-Code-Invalid.
+           MOVE "Z" TO GOVT-COMML-CODE.
+
+       2108-Supplier-Name-Missing.
+           MOVE SPACES TO SUPPLIER-NAME.
+
+       2109-Supplier-Type-Invalid.
+           MOVE "Z" TO SUPPLIER-TYPE.
+
+       2110-Duplicate-Supplier-First.
+      *    Paired with 2111 -- same fixed SUPPLIER-CODE on both
+      *    records so SUPPCALL's cross-record duplicate check fires
+      *    on the second one.  This record alone is otherwise good.
+           MOVE "DUPSUP0001" TO SUPPLIER-CODE.
+
+       2111-Duplicate-Supplier-Second.
+           MOVE "DUPSUP0001" TO SUPPLIER-CODE.
+
+       2112-Address-Missing.
+           MOVE SPACES TO ADDRESS-1(1).
+
+       2113-Address-Type-Invalid.
+           MOVE "Z" TO ADDRESS-TYPE(1).
+
+       2114-Duplicate-Address-Type.
+           MOVE "1" TO ADDRESS-TYPE(2).
+
+       2115-Zip-Code-Incorrect.
+           MOVE "ZZ" TO ADDR-STATE(1).
+           MOVE 9999999999 TO ZIP-CODE(1).
+
+       2116-PO-Number-Missing.
+           MOVE SPACES TO PO-NUMBER(1).
+
+       2117-Buyer-Code-Not-Found.
+           MOVE "ZZZ" TO BUYER-CODE(1).
+
+       2118-Order-Date-Invalid.
+           MOVE 20201399 TO ORDER-DATE(1).
+
+       2119-Delivery-Before-Lead-Time.
+           MOVE 20200102 TO DELIVERY-DATE(1).
+
+       2120-Duplicate-PO-Number.
+           MOVE 2 TO NUM-PURCH-ORDERS.
+           MOVE "PDUP01" TO PO-NUMBER(1).
+           MOVE "PDUP01" TO PO-NUMBER(2).
+           MOVE "B01" TO BUYER-CODE(2).
+           MOVE 100 TO QUANTITY(2).
+           MOVE 10.00 TO UNIT-PRICE(2).
+           MOVE 20200101 TO ORDER-DATE(2).
+           MOVE 20200301 TO DELIVERY-DATE(2).
+
+       2121-Order-Value-Over-Ceiling.
+      *    QUANTITY * UNIT-PRICE = 6,000,000.00, over the
+      *    WS-Order-Value-High ceiling (5,000,000.00) while each
+      *    field stays inside its own individual valid range.
+           MOVE 600000 TO QUANTITY(1).
+           MOVE 10.00 TO UNIT-PRICE(1).
+
+       2122-Govt-Part-Commercial-Supplier.
+      *    Part and Supplier each pass their own segment validation
+      *    on their own, but PSAP's cross-segment check rejects a
+      *    GOVT-PART sourced from a COMMERCIAL-ONLY supplier.
+           MOVE "G" TO GOVT-COMML-CODE.
+           MOVE "3" TO SUPPLIER-STATUS.
+
+       2900-Write-Test-Record.
+           COMPUTE WS-TestDataFile-Length =
+              FUNCTION LENGTH(PART-SUPP-ADDR-PO).
+           WRITE PART-SUPP-ADDR-PO.
+           IF WS-TestDataFile-Good
+              ADD +1 TO FD-TestDataFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 2900-Write-Test-Record"
+              DISPLAY "Write TestDataFile Failed."
+              DISPLAY "File Status: " WS-TestDataFile-Status
+              MOVE +8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       3000-End-Job.
+           DISPLAY "TESTGEN: 3000-End-Job".
+           CLOSE TestDataFile.
+           DISPLAY "  Test-Gen: Scenarios Written: "
+              FD-TestDataFile-Record-Cnt.

@@ -14,11 +14,14 @@
       *
       **********************************************************
        01 SUPP-ADDRESSES.
-          05 SUPP-ADDRESS OCCURS 3 TIMES INDEXED BY ADDR-IDX.
+          05 NUM-ADDRESSES    PIC 9(02) VALUE 5.
+          05 SUPP-ADDRESS OCCURS 1 TO 5 TIMES
+             DEPENDING ON NUM-ADDRESSES INDEXED BY ADDR-IDX.
               10 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
                  88 ORDER-ADDRESS           VALUE '1'.
                  88 SCHED-ADDRESS           VALUE '2'.
                  88 REMIT-ADDRESS           VALUE '3'.
+                 88 BILL-ADDRESS            VALUE '4'.
               10 ADDRESS-1         PIC X(15) VALUE SPACES.
               10 ADDRESS-2         PIC X(15) VALUE SPACES.
               10 ADDRESS-3         PIC X(15) VALUE SPACES.

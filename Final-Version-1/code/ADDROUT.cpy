@@ -17,9 +17,10 @@
               88 :tag:-ORDER-ADDRESS           VALUE '1'.
               88 :tag:-SCHED-ADDRESS           VALUE '2'.
               88 :tag:-REMIT-ADDRESS           VALUE '3'.
+              88 :tag:-BILL-ADDRESS            VALUE '4'.
            05 :tag:-ADDRESS-1         PIC X(15) VALUE SPACES.
            05 :tag:-ADDRESS-2         PIC X(15) VALUE SPACES.
            05 :tag:-ADDRESS-3         PIC X(15) VALUE SPACES.
            05 :tag:-CITY              PIC X(15) VALUE SPACES.
            05 :tag:-ADDR-STATE        PIC X(02) VALUE SPACES.
-           05 :tag:-ZIP-CODE          PIC X(05) VALUE SPACES.
+           05 :tag:-ZIP-CODE          PIC X(10) VALUE SPACES.

@@ -23,6 +23,13 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT BuyerFile
+      *     ASSIGN TO BUYERFILE
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/buyer-code.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BuyerFile-Status.
+
            SELECT OUTFile
       *     ASSIGN TO POOUT
       *     ORGANIZATION IS SEQUENTIAL
@@ -30,21 +37,98 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-OutFile-Status.
 
+           SELECT ValThreshFile
+           ASSIGN TO "../data/val-thresholds.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ValThreshFile-Status.
+
+      *    The currencies we actually do business in -- same
+      *    maintainable-reference-list precedent as BuyerFile.
+           SELECT CurrencyFile
+      *     ASSIGN TO CURRFILE
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/currency-code.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CurrencyFile-Status.
+
+      *    CSV version of OutFile, for analytics users who just
+      *    want to open the data in a spreadsheet without a
+      *    fixed-column import template.
+           SELECT OutCsvFile
+           ASSIGN TO "../data/poout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OutCsvFile-Status.
+
+      *    One balancing control record per currency seen this run,
+      *    so the buying system can reconcile quantity/dollar totals
+      *    against what it originally sent, even when a run mixes
+      *    more than one CURRENCY-CODE.
+           SELECT BalanceFile
+           ASSIGN TO "../data/po-balance.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BalanceFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  BuyerFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-BuyerFile-Record  PIC X(25).
+
+       FD  CurrencyFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-CurrencyFile-Record  PIC X(25).
+
+       FD  ValThreshFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTHRSH.
+
        FD  OUTFILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
            COPY POOUT REPLACING ==:tag:== BY ==OutFile==.
 
+       FD  OutCsvFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-OutCsvFile-Record            PIC X(132).
+
+       FD  BalanceFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-BalanceFile-Record           PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==BuyerFile==.
            COPY WSFST REPLACING ==:tag:== BY ==OutFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ValThreshFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CurrencyFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OutCsvFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==BalanceFile==.
 
        01  WS-File-Counters.
+           12 FD-BuyerFile-Record-Cnt      PIC S9(4) COMP VALUE ZERO.
+           12 FD-CurrencyFile-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
            12 FD-POFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 FD-OutFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-OutCsvFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 FD-BalanceFile-Record-Cnt    PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Csv-Edit-Fields.
+           12 WS-Csv-Quantity-Edit         PIC -(7)9.
+           12 WS-Csv-Unit-Price-Edit       PIC -(6)9.99.
+           12 WS-Csv-Extended-Value-Edit   PIC -(12)9.99.
+           12 WS-Bal-Quantity-Edit         PIC -(8)9.
+           12 WS-Bal-Value-Edit            PIC -(12)9.99.
 
        01  WS-Status-Flags.
            12 WS-Purch-Orders-Valid-Flag   PIC X.
@@ -59,10 +143,72 @@
            12 WS-Unit-Valid-Flag           PIC X.
               88 WS-Unit-Valid                VALUE 'Y'.
               88 WS-Unit-Invalid              VALUE 'N'.
+           12 WS-Dup-PO-Number-Flag         PIC X.
+              88 WS-Dup-PO-Number-Found        VALUE 'Y'.
+              88 WS-Dup-PO-Number-Not-Found    VALUE 'N'.
+           12 WS-Buyer-Found-Flag           PIC X.
+              88 WS-Buyer-Found                VALUE 'Y'.
+              88 WS-Buyer-Not-Found             VALUE 'N'.
+           12 WS-Currency-Found-Flag        PIC X.
+              88 WS-Currency-Found              VALUE 'Y'.
+              88 WS-Currency-Not-Found          VALUE 'N'.
+           12 WS-Thresholds-Loaded-Flag      PIC X VALUE 'N'.
+              88 WS-Thresholds-Loaded           VALUE 'Y'.
+
+       01  WS-Buyer-Table-Storage.
+           12 WS-Buyer-Max-Element-Counter PIC S9(4) COMP VALUE +999.
+           12 WS-Buyer-Occurs-Dep-Counter  PIC S9(4) COMP VALUE ZERO.
+           12 WS-Buyer-Table OCCURS 0 TO 999 TIMES
+              DEPENDING ON WS-Buyer-Occurs-Dep-Counter
+              INDEXED BY WS-Buyer-IDX.
+              15 WS-Buyer-Code       PIC X(3).
+              15 WS-Buyer-Name       PIC X(20).
+
+       01  WS-Currency-Table-Storage.
+      *    Loaded once per run, same pattern as WS-Buyer-Table-
+      *    Storage above -- the currencies we actually do business
+      *    in, maintainable without a recompile.
+           12 WS-Currency-Max-Element-Counter
+              PIC S9(4) COMP VALUE +99.
+           12 WS-Currency-Occurs-Dep-Counter
+              PIC S9(4) COMP VALUE ZERO.
+           12 WS-Currency-Table OCCURS 0 TO 99 TIMES
+              DEPENDING ON WS-Currency-Occurs-Dep-Counter
+              INDEXED BY WS-Currency-IDX.
+              15 WS-Currency-Code    PIC X(3).
+              15 WS-Currency-Name    PIC X(20).
+
+       01  WS-Currency-Totals-Storage.
+      *    One running quantity/value subtotal per distinct
+      *    CURRENCY-CODE actually written this run -- found-or-add
+      *    the same way SUPPSCOR's supplier table is, since the set
+      *    of currencies actually in use on a given run is usually a
+      *    small subset of WS-Currency-Table above.
+           12 WS-Currency-Totals-Max-Cnt   PIC S9(4) COMP VALUE +99.
+           12 WS-Currency-Totals-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 WS-Currency-Totals-Table OCCURS 0 TO 99 TIMES
+              DEPENDING ON WS-Currency-Totals-Cnt
+              INDEXED BY WS-CT-Bal-IDX.
+              15 WS-CT-Bal-Currency-Code   PIC X(03).
+              15 WS-CT-Bal-Total-Quantity  PIC S9(9) COMP VALUE ZERO.
+              15 WS-CT-Bal-Total-Value     PIC S9(13)V99 COMP-3
+                 VALUE ZERO.
+           12 WS-CT-Bal-Found-Flag         PIC X.
+              88 WS-CT-Bal-Found              VALUE 'Y'.
+              88 WS-CT-Bal-Not-Found          VALUE 'N'.
+      *    WS-CT-Bal-IDX itself gets driven past the matched row by
+      *    the PERFORM VARYING's own increment once the early-exit
+      *    trick sets it equal to WS-Currency-Totals-Cnt -- capture
+      *    the row that actually matched here instead, same as
+      *    SUPPSCOR's WS-Supp-Match-IDX.
+           12 WS-CT-Bal-Match-IDX          PIC S9(4) COMP VALUE ZERO.
 
        01  WS-Program-Hold-Fields.
            12 WS-Hold-PO-Date              PIC 9(8).
            12 WS-Date-Int-Returned         PIC 9(10).
+           12 WS-Order-Date-Int            PIC 9(10).
+           12 WS-Delivery-Date-Int         PIC 9(10).
+           12 WS-Min-Delivery-Date-Int     PIC 9(10).
       * Hold fields for CEEDAYS called module.
            12 W-INPUT-DATE-INT        PIC 9(9) COMP.
            12 W-PICSTR-IN.
@@ -83,9 +229,48 @@
            12 WS-InValid-Quantity-Cnt      PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Unit-Price-Cnt    PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Order-Date-Cnt    PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Delivery-Lead-Cnt PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Dup-PO-Number-Cnt PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Buyer-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Order-Value-Cnt   PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Currency-Cnt      PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Seen-PO-Number-Storage.
+           12 WS-Seen-PO-Number-Max-Cnt    PIC S9(4) COMP VALUE +9999.
+           12 WS-Seen-PO-Number-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 WS-Seen-PO-Number-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Seen-PO-Number-Cnt
+              INDEXED BY WS-Seen-PO-Number-IDX.
+              15 WS-Seen-PO-Number         PIC X(06).
+
+       01  WS-PO-Control-Totals.
+      *    Lets purchasing balance what was written to POOUT
+      *    against their own totals for the run.
+           12 WS-PO-Total-Quantity      PIC S9(9)     COMP VALUE ZERO.
+      *    QUANTITY(max 999,999) * UNIT-PRICE(max 9,999,999.99, if
+      *    VALTHRSH raises WS-Unit-Price-High that far) can reach 13
+      *    integer digits -- sized to hold that product without
+      *    truncating, not just the $1,000,000.00 default ceiling.
+           12 WS-PO-Extended-Value      PIC S9(13)V99       VALUE ZERO.
+           12 WS-PO-Total-Value         PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-Unit-Price-Bounds.
+           12 WS-Unit-Price-Low          PIC 9(07)V99 VALUE 1.00.
+           12 WS-Unit-Price-High         PIC 9(07)V99 VALUE 1000000.00.
+
+       01  WS-Order-Value-Bounds.
+           12 WS-Order-Value-High        PIC 9(09)V99
+              VALUE 5000000.00.
+      *    Sized to hold QUANTITY * UNIT-PRICE at both fields' true
+      *    maximums (up to 13 integer digits), not just the default
+      *    WS-Order-Value-High ceiling -- otherwise a legitimately
+      *    large order can truncate down to a small value before it
+      *    ever reaches the WS-Order-Value-High comparison below.
+           12 WS-Hold-Order-Value        PIC S9(13)V99 VALUE ZERO.
 
        LINKAGE SECTION.
        COPY POIN.
+       01  WEEKS-LEAD-TIME                 PIC 9(03).
        01  WS-Call-Tracking.
            12 WS-Call-Tracking-Flags.
               15 WS-CT-Parts-Valid-Flag       PIC X.
@@ -106,12 +291,16 @@
                  88 WS-CT-VW-Validate          VALUE 'V'.
                  88 WS-CT-VW-Write             VALUE 'W'.
                  88 WS-CT-VW-Done              VALUE 'D'.
+              15 WS-CT-Restart-Flag         PIC X.
+                 88 WS-CT-Is-Restart           VALUE 'Y'.
+                 88 WS-CT-Not-Restart          VALUE 'N'.
       *    Parts: 01-06, Supp:07-11, Addr: 12-17 PO: 18-23.
               15 WS-Error-Message-Area OCCURS 25 TIMES.
                  18 WS-EM-Message            PIC X(30).
                  18 WS-EM-Counter            PIC S9(4).           
 
-       PROCEDURE DIVISION USING PURCHASE-ORDERS, WS-Call-Tracking.
+       PROCEDURE DIVISION USING PURCHASE-ORDERS, WEEKS-LEAD-TIME,
+           WS-Call-Tracking.
        0000-Mainline.
            EVALUATE TRUE 
               WHEN WS-CT-VW-First-Time
@@ -127,13 +316,159 @@
            GOBACK.
 
        1000-Begin-Job.
-           OPEN OUTPUT OUTFILE.
+           PERFORM 1005-Load-Validation-Thresholds.
+           PERFORM 1010-Load-Buyer-Table.
+           PERFORM 1030-Load-Currency-Table.
+      *    On a restart, PoOut/OutCsvFile/BalanceFile already hold
+      *    whatever was written last attempt -- extend rather than
+      *    recreate them.
+           IF WS-CT-Is-Restart
+              OPEN EXTEND OUTFILE
+              IF NOT WS-OutFile-Good
+                 OPEN OUTPUT OUTFILE
+              END-IF
+              OPEN EXTEND OutCsvFile
+              IF NOT WS-OutCsvFile-Good
+                 OPEN OUTPUT OutCsvFile
+              END-IF
+              OPEN EXTEND BalanceFile
+              IF NOT WS-BalanceFile-Good
+                 OPEN OUTPUT BalanceFile
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTFILE
+              OPEN OUTPUT OutCsvFile
+              OPEN OUTPUT BalanceFile
+              PERFORM 1020-Write-Outfile-Header
+           END-IF.
+
+      *    POOUT starts with a one-record header so it is
+      *    self-describing on its own -- marked with a leading
+      *    "*HDR*" and today's run date, excluded from the file's
+      *    own record count.
+       1020-Write-Outfile-Header.
+           MOVE "*HDR*" TO OutFile-PO-NUMBER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO OutFile-ORDER-DATE.
+           WRITE OutFile-PURCHASE-ORDERS.
+
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING "PO-NUMBER,BUYER-CODE,QUANTITY,UNIT-PRICE,"
+              "CURRENCY-CODE,EXTENDED-VALUE,ORDER-DATE,DELIVERY-DATE"
+              DELIMITED BY SIZE INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
+
+      *    Read once per run -- the business boundaries below are
+      *    data, not code, so the compiled VALUE clauses above stay
+      *    as the fallback if this file can't be read, and a run
+      *    isn't aborted just because it's missing.
+       1005-Load-Validation-Thresholds.
+           IF NOT WS-Thresholds-Loaded
+              OPEN INPUT ValThreshFile
+              IF WS-ValThreshFile-Good
+                 READ ValThreshFile
+                 IF WS-ValThreshFile-Good
+                    MOVE VT-UNIT-PRICE-LOW TO WS-Unit-Price-Low
+                    MOVE VT-UNIT-PRICE-HIGH TO WS-Unit-Price-High
+                    IF VT-ORDER-VALUE-HIGH > ZERO
+                       MOVE VT-ORDER-VALUE-HIGH TO
+                          WS-Order-Value-High
+                    END-IF
+                 END-IF
+                 CLOSE ValThreshFile
+              END-IF
+              SET WS-Thresholds-Loaded TO TRUE
+           END-IF.
+
+       1010-Load-Buyer-Table.
+           OPEN INPUT BuyerFile.
+           SET WS-Buyer-IDX TO +1.
+           PERFORM 1015-Load-Buyer UNTIL WS-BuyerFile-EOF.
+           CLOSE BuyerFile.
+           PERFORM 1019-Verify-Buyer-Table.
+
+       1015-Load-Buyer.
+           READ BuyerFile
+              AT END SET WS-BuyerFile-EOF TO TRUE
+           END-READ.
+           IF WS-BuyerFile-Good
+              ADD +1 TO
+                 FD-BuyerFile-Record-Cnt
+                 WS-Buyer-Occurs-Dep-Counter
+              MOVE FD-BuyerFile-Record(1:3) TO
+                 WS-Buyer-Code(WS-Buyer-IDX)
+              MOVE FD-BuyerFile-Record(4:20) TO
+                 WS-Buyer-Name(WS-Buyer-IDX)
+              SET WS-Buyer-IDX UP BY +1
+           ELSE
+              IF WS-BuyerFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1015-Load-Buyer"
+                 DISPLAY "Read BuyerFile Failed."
+                 DISPLAY "File Status: " WS-BuyerFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       1019-Verify-Buyer-Table.
+           IF WS-Buyer-Occurs-Dep-Counter >
+              WS-Buyer-Max-Element-Counter
+                 DISPLAY "** ERROR **: 1019-Verify-Buyer-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Buyer-Table-Storage variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
+
+       1030-Load-Currency-Table.
+           OPEN INPUT CurrencyFile.
+           SET WS-Currency-IDX TO +1.
+           PERFORM 1035-Load-Currency UNTIL WS-CurrencyFile-EOF.
+           CLOSE CurrencyFile.
+           PERFORM 1039-Verify-Currency-Table.
+
+       1035-Load-Currency.
+           READ CurrencyFile
+              AT END SET WS-CurrencyFile-EOF TO TRUE
+           END-READ.
+           IF WS-CurrencyFile-Good
+              ADD +1 TO
+                 FD-CurrencyFile-Record-Cnt
+                 WS-Currency-Occurs-Dep-Counter
+              MOVE FD-CurrencyFile-Record(1:3) TO
+                 WS-Currency-Code(WS-Currency-IDX)
+              MOVE FD-CurrencyFile-Record(4:20) TO
+                 WS-Currency-Name(WS-Currency-IDX)
+              SET WS-Currency-IDX UP BY +1
+           ELSE
+              IF WS-CurrencyFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1035-Load-Currency"
+                 DISPLAY "Read CurrencyFile Failed."
+                 DISPLAY "File Status: " WS-CurrencyFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       1039-Verify-Currency-Table.
+           IF WS-Currency-Occurs-Dep-Counter >
+              WS-Currency-Max-Element-Counter
+                 DISPLAY "** ERROR **: 1039-Verify-Currency-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Currency-Table-Storage "
+                    "variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
 
        2000-Validate-Purch-Orders.
               SET WS-Purch-Orders-Valid TO TRUE
               ADD +1 TO FD-POFile-Record-Cnt.
               PERFORM 2100-Validate-Purchase-Order VARYING PO-IDX 
-                 FROM 1 BY 1 UNTIL PO-IDX > 3.
+                 FROM 1 BY 1 UNTIL PO-IDX > NUM-PURCH-ORDERS.
 
            IF WS-Purch-Orders-Valid
               SET WS-CT-PO-V TO TRUE
@@ -152,9 +487,15 @@
       *          to determine if the date is valid
            SET WS-Pur-Ord-Valid TO TRUE.
            PERFORM 2110-Validate-Required-Fields.
+           PERFORM 2115-Validate-Buyer-Code.
            PERFORM 2120-Validate-Qty-Unit-Price.
+           PERFORM 2121-Validate-Order-Value.
+           PERFORM 2122-Validate-Currency-Code.
+           PERFORM 2125-Validate-Delivery-Date-Required.
            PERFORM 2130-Validate-Order-Date.
-           
+           PERFORM 2135-Validate-Delivery-Lead-Time.
+           PERFORM 2136-Validate-Duplicate-PO-Number.
+
            IF WS-Pur-Ord-InValid
               SET WS-Purch-Orders-Invalid TO TRUE
            END-IF.
@@ -176,6 +517,26 @@
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
 
+       2115-Validate-Buyer-Code.
+      *    BUYER-CODE must match a code in the WS-Buyer-Table,
+      *    loaded from "../data/buyer-code.dat.txt" in
+      *    1010-Load-Buyer-Table so a new buyer doesn't need a
+      *    recompile to be recognized.
+           IF BUYER-CODE(PO-IDX) > SPACE
+              SET WS-Buyer-Not-Found TO TRUE
+              PERFORM VARYING WS-Buyer-IDX FROM 1 BY 1
+                 UNTIL WS-Buyer-IDX > WS-Buyer-Occurs-Dep-Counter
+                 IF BUYER-CODE(PO-IDX) = WS-Buyer-Code(WS-Buyer-IDX)
+                    SET WS-Buyer-Found TO TRUE
+                    SET WS-Buyer-IDX TO WS-Buyer-Occurs-Dep-Counter
+                 END-IF
+              END-PERFORM
+              IF WS-Buyer-Not-Found
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-Buyer-Cnt
+              END-IF
+           END-IF.
+
        2120-Validate-Qty-Unit-Price.
       *     QUANTITY must be between 0 and 999,999
       *     If QUANTITY is > 0, UNIT-PRICE must be > 0.
@@ -208,10 +569,12 @@
               END-IF
            END-IF.
 
-      *     UNIT-PRICE must be between $1 and $1,000,000.00
+      *     UNIT-PRICE must be between WS-Unit-Price-Low and
+      *     WS-Unit-Price-High (loaded at 1005-Load-Validation-
+      *     Thresholds, defaulting to $1 and $1,000,000.00).
            IF WS-Unit-Valid AND UNIT-PRICE(PO-IDX) NOT ZERO
-              IF UNIT-PRICE(PO-IDX) >= 1.00 AND
-                 UNIT-PRICE(PO-IDX) <= 1000000.00
+              IF UNIT-PRICE(PO-IDX) >= WS-Unit-Price-Low AND
+                 UNIT-PRICE(PO-IDX) <= WS-Unit-Price-High
                  NEXT SENTENCE
               ELSE
                  SET WS-Unit-Invalid TO TRUE
@@ -228,6 +591,58 @@
               ADD +1 TO WS-InValid-Unit-Price-Cnt
            END-IF.
 
+      *    The extended value is QUANTITY * UNIT-PRICE -- checked
+      *    against WS-Order-Value-High (loaded at 1005-Load-
+      *    Validation-Thresholds) so an unusually large order gets
+      *    flagged instead of slipping through on two individually
+      *    in-range fields.
+       2121-Validate-Order-Value.
+           MOVE ZERO TO WS-Hold-Order-Value.
+           IF WS-Qty-Valid AND WS-Unit-Valid
+              COMPUTE WS-Hold-Order-Value =
+                 QUANTITY(PO-IDX) * UNIT-PRICE(PO-IDX)
+              IF WS-Hold-Order-Value > WS-Order-Value-High
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-Order-Value-Cnt
+              END-IF
+           END-IF.
+
+      *    CURRENCY-CODE is new as of this release -- PSAPFile data
+      *    written before it existed won't carry one, and every PO
+      *    on record until now was implicitly priced in US dollars,
+      *    so a blank code defaults to USD rather than rejecting
+      *    the record.  A populated code must match the maintained
+      *    WS-Currency-Table loaded in 1030-Load-Currency-Table.
+       2122-Validate-Currency-Code.
+           IF CURRENCY-CODE(PO-IDX) NOT > SPACE
+              MOVE 'USD' TO CURRENCY-CODE(PO-IDX)
+           END-IF.
+           SET WS-Currency-Not-Found TO TRUE.
+           PERFORM VARYING WS-Currency-IDX FROM 1 BY 1
+              UNTIL WS-Currency-IDX > WS-Currency-Occurs-Dep-Counter
+              IF CURRENCY-CODE(PO-IDX) =
+                 WS-Currency-Code(WS-Currency-IDX)
+                 SET WS-Currency-Found TO TRUE
+                 SET WS-Currency-IDX TO
+                    WS-Currency-Occurs-Dep-Counter
+              END-IF
+           END-PERFORM.
+           IF WS-Currency-Not-Found
+              SET WS-Pur-Ord-Invalid TO TRUE
+              ADD +1 TO WS-InValid-Currency-Cnt
+           END-IF.
+
+       2125-Validate-Delivery-Date-Required.
+      *    A PO with a real quantity and price is a real order --
+      *    it needs a DELIVERY-DATE the same way it needs a
+      *    PO-NUMBER or an ORDER-DATE.
+           IF QUANTITY(PO-IDX) > ZERO AND UNIT-PRICE(PO-IDX) > ZERO
+              IF DELIVERY-DATE(PO-IDX) NOT > SPACE
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-Req-Fields-Cnt
+              END-IF
+           END-IF.
+
 
        2130-Validate-Order-Date.
       *     ORDER-DATE must be a valid date
@@ -250,6 +665,65 @@
       *        ADD +1 TO WS-InValid-Order-Date-Cnt
       *     END-IF.
 
+       2135-Validate-Delivery-Lead-Time.
+      *     When a DELIVERY-DATE is present, it must leave at least
+      *     WEEKS-LEAD-TIME weeks between ORDER-DATE and
+      *     DELIVERY-DATE -- the part's supplier can't ship faster
+      *     than its own published lead time.
+           IF DELIVERY-DATE(PO-IDX) > SPACE AND
+              ORDER-DATE(PO-IDX) > SPACE
+              MOVE ORDER-DATE(PO-IDX) TO WS-Hold-PO-Date
+              COMPUTE WS-Order-Date-Int =
+                 FUNCTION INTEGER-OF-DATE(WS-Hold-PO-Date)
+              MOVE DELIVERY-DATE(PO-IDX) TO WS-Hold-PO-Date
+              COMPUTE WS-Delivery-Date-Int =
+                 FUNCTION INTEGER-OF-DATE(WS-Hold-PO-Date)
+              IF WS-Order-Date-Int NOT = 0 AND
+                 WS-Delivery-Date-Int NOT = 0
+                 COMPUTE WS-Min-Delivery-Date-Int =
+                    WS-Order-Date-Int + (WEEKS-LEAD-TIME * 7)
+                 IF WS-Delivery-Date-Int < WS-Min-Delivery-Date-Int
+                    SET WS-Pur-Ord-Invalid TO TRUE
+                    ADD +1 TO WS-InValid-Delivery-Lead-Cnt
+                 END-IF
+              END-IF
+           END-IF.
+
+       2136-Validate-Duplicate-PO-Number.
+      *    A PO-NUMBER already seen earlier in this run is a
+      *    duplicate.  WS-Seen-PO-Number-Table holds every distinct
+      *    number seen so far across calls to this program.
+           IF PO-NUMBER(PO-IDX) > SPACE
+              SET WS-Dup-PO-Number-Not-Found TO TRUE
+              PERFORM VARYING WS-Seen-PO-Number-IDX FROM 1 BY 1
+                 UNTIL WS-Seen-PO-Number-IDX > WS-Seen-PO-Number-Cnt
+                 IF PO-NUMBER(PO-IDX) =
+                    WS-Seen-PO-Number(WS-Seen-PO-Number-IDX)
+                    SET WS-Dup-PO-Number-Found TO TRUE
+                    SET WS-Seen-PO-Number-IDX TO
+                       WS-Seen-PO-Number-Cnt
+                 END-IF
+              END-PERFORM
+              IF WS-Dup-PO-Number-Found
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-Dup-PO-Number-Cnt
+              ELSE
+                 IF WS-Seen-PO-Number-Cnt >= WS-Seen-PO-Number-Max-Cnt
+                    DISPLAY "** ERROR **: 2136-Validate-Duplicate-"
+                       "PO-Number"
+                    DISPLAY "WS table size is too small for this run."
+                    DISPLAY "Increase WS-Seen-PO-Number-Storage "
+                       "variables."
+                    MOVE +9 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+                 ADD +1 TO WS-Seen-PO-Number-Cnt
+                 SET WS-Seen-PO-Number-IDX TO WS-Seen-PO-Number-Cnt
+                 MOVE PO-NUMBER(PO-IDX) TO
+                    WS-Seen-PO-Number(WS-Seen-PO-Number-IDX)
+              END-IF
+           END-IF.
+
        3000-End-Job.
       D    DISPLAY "POCALL: 3000-End-Job"     
            IF WS-CT-VW-Done
@@ -283,11 +757,66 @@
            MOVE WS-InValid-Order-Date-Cnt TO
               WS-EM-Counter(23).
 
+           DISPLAY "  Po: InValid-Delivery-Lead: "
+              WS-InValid-Delivery-Lead-Cnt.
+
+           DISPLAY "  Po:     InValid-Dup-PO-Num: "
+              WS-InValid-Dup-PO-Number-Cnt.
+
+           DISPLAY "  Po:           InValid-Buyer: "
+              WS-InValid-Buyer-Cnt.
+
+           DISPLAY "  Po:      InValid-Order-Value: "
+              WS-InValid-Order-Value-Cnt.
+
+           DISPLAY "  Po:         InValid-Currency: "
+              WS-InValid-Currency-Cnt.
+
+           DISPLAY "  Po: Control Total -- Quantity: "
+              WS-PO-Total-Quantity.
+           DISPLAY "  Po: Control Total --    Value: "
+              WS-PO-Total-Value.
+
+           PERFORM 3170-Write-PO-Balance.
+
            CLOSE OUTFILE.
-                 
+           CLOSE OutCsvFile.
+           CLOSE BalanceFile.
+
+      *    One balancing control record per currency actually
+      *    written this run -- WS-Currency-Totals-Table already has
+      *    exactly those subtotals, accumulated alongside every good
+      *    write in 6150-Accumulate-Currency-Balance.
+       3170-Write-PO-Balance.
+           PERFORM 3175-Write-One-Balance-Rec
+              VARYING WS-CT-Bal-IDX FROM 1 BY 1
+              UNTIL WS-CT-Bal-IDX > WS-Currency-Totals-Cnt.
+
+       3175-Write-One-Balance-Rec.
+           MOVE WS-CT-Bal-Total-Quantity(WS-CT-Bal-IDX) TO
+              WS-Bal-Quantity-Edit.
+           MOVE WS-CT-Bal-Total-Value(WS-CT-Bal-IDX) TO
+              WS-Bal-Value-Edit.
+           MOVE SPACES TO FD-BalanceFile-Record.
+           STRING FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+              "," WS-CT-Bal-Currency-Code(WS-CT-Bal-IDX)
+                 DELIMITED BY SPACE
+              "," WS-Bal-Quantity-Edit DELIMITED BY SIZE
+              "," WS-Bal-Value-Edit DELIMITED BY SIZE
+              INTO FD-BalanceFile-Record.
+           WRITE FD-BalanceFile-Record.
+           IF WS-BalanceFile-Good
+              ADD +1 TO FD-BalanceFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 3175-Write-One-Balance-Rec"
+              DISPLAY "WRITE BalanceFile Failed."
+              DISPLAY "File Status: " WS-BalanceFile-Status
+              GOBACK
+           END-IF.
+
        6000-Write-Purch-Orders.
            PERFORM 6100-Write-Purch-Order VARYING PO-IDX 
-                 FROM 1 BY 1 UNTIL PO-IDX > 3.
+                 FROM 1 BY 1 UNTIL PO-IDX > NUM-PURCH-ORDERS.
            
        6100-Write-Purch-Order.
            MOVE PO-NUMBER(PO-IDX) TO
@@ -298,6 +827,12 @@
                 OutFile-QUANTITY.
            MOVE UNIT-PRICE(PO-IDX) TO
                 OutFile-UNIT-PRICE.
+           MOVE CURRENCY-CODE(PO-IDX) TO
+                OutFile-CURRENCY-CODE.
+           COMPUTE WS-PO-Extended-Value =
+              QUANTITY(PO-IDX) * UNIT-PRICE(PO-IDX).
+           MOVE WS-PO-Extended-Value TO
+                OutFile-EXTENDED-VALUE.
            MOVE ORDER-DATE(PO-IDX) TO
                 OutFile-ORDER-DATE.
            MOVE DELIVERY-DATE(PO-IDX) TO
@@ -307,9 +842,74 @@
 
            IF WS-OutFile-Good
               ADD +1 TO FD-OutFile-Record-Cnt
+              ADD QUANTITY(PO-IDX) TO WS-PO-Total-Quantity
+              ADD WS-PO-Extended-Value TO WS-PO-Total-Value
+              PERFORM 6150-Accumulate-Currency-Balance
            ELSE
               DISPLAY "** ERROR **"
               DISPLAY "WRITE OutFile Failed."
               DISPLAY "File Status: " WS-OutFile-Status
               GOBACK
            END-IF.
+
+           MOVE QUANTITY(PO-IDX) TO WS-Csv-Quantity-Edit.
+           MOVE UNIT-PRICE(PO-IDX) TO WS-Csv-Unit-Price-Edit.
+           MOVE WS-PO-Extended-Value TO WS-Csv-Extended-Value-Edit.
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING PO-NUMBER(PO-IDX) DELIMITED BY SPACE
+              "," BUYER-CODE(PO-IDX) DELIMITED BY SPACE
+              "," WS-Csv-Quantity-Edit DELIMITED BY SIZE
+              "," WS-Csv-Unit-Price-Edit DELIMITED BY SIZE
+              "," CURRENCY-CODE(PO-IDX) DELIMITED BY SPACE
+              "," WS-Csv-Extended-Value-Edit DELIMITED BY SIZE
+              "," ORDER-DATE(PO-IDX) DELIMITED BY SPACE
+              "," DELIVERY-DATE(PO-IDX) DELIMITED BY SPACE
+              INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
+
+           IF WS-OutCsvFile-Good
+              ADD +1 TO FD-OutCsvFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **"
+              DISPLAY "WRITE OutCsvFile Failed."
+              DISPLAY "File Status: " WS-OutCsvFile-Status
+              GOBACK
+           END-IF.
+
+      *    Find-or-add the running quantity/value subtotal bucket
+      *    for this PO's currency, the same way SUPPSCOR finds-or-
+      *    adds its supplier scorecard row.
+       6150-Accumulate-Currency-Balance.
+           SET WS-CT-Bal-Not-Found TO TRUE.
+           MOVE ZERO TO WS-CT-Bal-Match-IDX.
+           PERFORM VARYING WS-CT-Bal-IDX FROM 1 BY 1
+              UNTIL WS-CT-Bal-IDX > WS-Currency-Totals-Cnt
+              IF CURRENCY-CODE(PO-IDX) =
+                 WS-CT-Bal-Currency-Code(WS-CT-Bal-IDX)
+                 SET WS-CT-Bal-Found TO TRUE
+                 SET WS-CT-Bal-Match-IDX TO WS-CT-Bal-IDX
+                 SET WS-CT-Bal-IDX TO WS-Currency-Totals-Cnt
+              END-IF
+           END-PERFORM.
+
+           IF WS-CT-Bal-Not-Found
+              IF WS-Currency-Totals-Cnt >=
+                 WS-Currency-Totals-Max-Cnt
+                 DISPLAY "** ERROR **: 6150-Accumulate-Currency-"
+                    "Balance"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Currency-Totals-Storage "
+                    "variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              ADD +1 TO WS-Currency-Totals-Cnt
+              SET WS-CT-Bal-Match-IDX TO WS-Currency-Totals-Cnt
+              MOVE CURRENCY-CODE(PO-IDX) TO
+                 WS-CT-Bal-Currency-Code(WS-CT-Bal-Match-IDX)
+           END-IF.
+
+           ADD QUANTITY(PO-IDX) TO
+              WS-CT-Bal-Total-Quantity(WS-CT-Bal-Match-IDX).
+           ADD WS-PO-Extended-Value TO
+              WS-CT-Bal-Total-Value(WS-CT-Bal-Match-IDX).

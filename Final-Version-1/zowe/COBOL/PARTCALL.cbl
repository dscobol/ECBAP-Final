@@ -23,37 +23,131 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT MakeFile
+      *     ASSIGN TO MAKEFILE
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/vehicle-make.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MakeFile-Status.
+
+      *    Indexed by PART-NUMBER so another job can look up one
+      *    part directly instead of reading PartOut end to end.
            SELECT OUTFile
            ASSIGN TO PARTOUT
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS Outfile-PART-NUMBER
            FILE STATUS IS WS-OutFile-Status.
 
+           SELECT ValThreshFile
+           ASSIGN TO "../data/val-thresholds.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ValThreshFile-Status.
+
+      *    CSV version of OutFile, for analytics users who just
+      *    want to open the data in a spreadsheet without a
+      *    fixed-column import template.
+           SELECT OutCsvFile
+           ASSIGN TO "../data/partout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OutCsvFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MakeFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-MakeFile-Record  PIC X(25).
+
+       FD  ValThreshFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTHRSH.
+
        FD  OUTFILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
            COPY PARTOUT REPLACING ==:tag:== BY ==OutFile==.
 
+       FD  OutCsvFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-OutCsvFile-Record  PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==MakeFile==.
            COPY WSFST REPLACING ==:tag:== BY ==OutFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ValThreshFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OutCsvFile==.
 
        01  WS-File-Counters.
+           12 FD-MakeFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-PartFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-OutFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-OutCsvFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Csv-Edit-Fields.
+           12 WS-Csv-Lead-Time-Edit        PIC -(4)9.
 
        01  WS-Status-Flags.
            12 WS-Part-Valid-Flag         PIC X.
               88 WS-Part-Valid           VALUE 'Y'.
               88 WS-Part-Invalid         VALUE 'N'.
+           12 WS-Make-Found-Flag         PIC X.
+              88 WS-Make-Found             VALUE 'Y'.
+              88 WS-Make-Not-Found         VALUE 'N'.
+           12 WS-Thresholds-Loaded-Flag  PIC X VALUE 'N'.
+              88 WS-Thresholds-Loaded      VALUE 'Y'.
+
+       01  WS-Make-Table-Storage.
+           12 WS-Make-Max-Element-Counter  PIC S9(4) COMP VALUE +50.
+           12 WS-Make-Occurs-Dep-Counter   PIC S9(4) COMP VALUE ZERO.
+           12 WS-Make-Table OCCURS 0 TO 50 TIMES
+              DEPENDING ON WS-Make-Occurs-Dep-Counter
+              INDEXED BY WS-Make-IDX.
+              15 WS-Make-Code       PIC X(3).
+              15 WS-Make-Name       PIC X(20).
+              15 WS-Make-Origin     PIC X(1).
+                 88 WS-Make-Is-Import   VALUE 'I'.
+                 88 WS-Make-Is-Domestic VALUE 'D' SPACE.
+
+       01  WS-Hold-Make-Flags.
+           12 WS-Hold-Make-Origin       PIC X(1) VALUE 'D'.
+              88 WS-Hold-Make-Import       VALUE 'I'.
+              88 WS-Hold-Make-Domestic     VALUE 'D' SPACE.
+
+       01  WS-WLead-Bounds.
+      *    Import makes routinely run longer real-world lead times
+      *    than domestic makes, so the upper bound on a valid
+      *    WEEKS-LEAD-TIME is keyed off the part's VEHICLE-MAKE
+      *    origin (imported vs. domestic, carried on the make
+      *    reference table loaded in 1010-Load-Make-Table) instead
+      *    of one flat range for every make.
+           12 WS-WLead-Low-Bound         PIC 9(02) VALUE 1.
+           12 WS-WLead-Domestic-High     PIC 9(02) VALUE 4.
+           12 WS-WLead-Import-High       PIC 9(02) VALUE 8.
+           12 WS-WLead-High-Bound        PIC 9(02) VALUE ZERO.
 
        01  WS-Validation-Counters.
            12 WS-InValid-Req-Fields-Cnt     PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Make-Cnt           PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Year-Cnt          PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-WLead-Cnt          PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-UOM-Cnt             PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Govt-Comml-Cnt      PIC S9(4) COMP VALUE ZERO.
+           12 WS-Tight-WLead-Cnt             PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Year-Bounds.
+      *    Low bound is a fixed business floor. High bound is
+      *    recomputed from today's date at 1000-Begin-Job so a new
+      *    model year is accepted without a program change.
+           12 WS-Year-Low-Bound            PIC 9(04) VALUE 1990.
+           12 WS-Year-High-Bound           PIC 9(04) VALUE ZERO.
 
        LINKAGE SECTION.
        COPY PARTIN.
@@ -77,7 +171,10 @@
                  88 WS-CT-VW-Validate          VALUE 'V'.
                  88 WS-CT-VW-Write             VALUE 'W'.
                  88 WS-CT-VW-Done              VALUE 'D'.
-      *    Parts: 01-06, Supp:07-11, Addr: 12-17 PO: xx-xx.
+              15 WS-CT-Restart-Flag         PIC X.
+                 88 WS-CT-Is-Restart           VALUE 'Y'.
+                 88 WS-CT-Not-Restart          VALUE 'N'.
+      *    Parts: 01-06, 24-25; Supp:07-11, Addr: 12-17 PO: 18-23.
               15 WS-Error-Message-Area OCCURS 25 TIMES.
                  18 WS-EM-Message            PIC X(30).
                  18 WS-EM-Counter            PIC S9(4).           
@@ -100,8 +197,111 @@
            GOBACK.
 
        1000-Begin-Job.
-      D    DISPLAY "PARTCALL: 1000-Begin-Job"     
-           OPEN OUTPUT OUTFILE.
+      D    DISPLAY "PARTCALL: 1000-Begin-Job"
+           PERFORM 1005-Load-Validation-Thresholds.
+           PERFORM 1010-Load-Make-Table.
+      *    On a restart, PartOut/OutCsvFile already hold whatever was
+      *    written last attempt -- OUTFILE is indexed, so I-O (not
+      *    EXTEND) is how a keyed file is reopened for more WRITEs
+      *    without losing the records already in it.
+           IF WS-CT-Is-Restart
+              OPEN I-O OUTFILE
+              IF NOT WS-OutFile-Good
+                 OPEN OUTPUT OUTFILE
+              END-IF
+              OPEN EXTEND OutCsvFile
+              IF NOT WS-OutCsvFile-Good
+                 OPEN OUTPUT OutCsvFile
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTFILE
+              OPEN OUTPUT OutCsvFile
+              PERFORM 1020-Write-Outfile-Header
+           END-IF.
+           COMPUTE WS-Year-High-Bound =
+              FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:4)) + 1.
+
+      *    PARTOUT starts with a one-record header so it is
+      *    self-describing on its own -- marked with a leading
+      *    "*HDR*" and today's run date, excluded from the file's
+      *    own record count.
+       1020-Write-Outfile-Header.
+           MOVE "*HDR*" TO OutFile-PART-NUMBER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO OutFile-PART-NAME.
+           WRITE Outfile-PARTS.
+
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING "PART-NUMBER,PART-NAME,SPEC-NUMBER,GOVT-COMML-CODE,"
+              "BLUEPRINT-NUMBER,UNIT-OF-MEASURE,WEEKS-LEAD-TIME,"
+              "VEHICLE-MAKE,VEHICLE-MODEL,VEHICLE-YEAR"
+              DELIMITED BY SIZE INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
+
+      *    Read once per run -- the business boundaries below are
+      *    data, not code, so the compiled VALUE clauses above stay
+      *    as the fallback if this file can't be read, and a run
+      *    isn't aborted just because it's missing.
+       1005-Load-Validation-Thresholds.
+           IF NOT WS-Thresholds-Loaded
+              OPEN INPUT ValThreshFile
+              IF WS-ValThreshFile-Good
+                 READ ValThreshFile
+                 IF WS-ValThreshFile-Good
+                    MOVE VT-YEAR-LOW-BOUND TO WS-Year-Low-Bound
+                    MOVE VT-WLEAD-DOMESTIC-HIGH TO
+                       WS-WLead-Domestic-High
+                    MOVE VT-WLEAD-IMPORT-HIGH TO
+                       WS-WLead-Import-High
+                 END-IF
+                 CLOSE ValThreshFile
+              END-IF
+              SET WS-Thresholds-Loaded TO TRUE
+           END-IF.
+
+       1010-Load-Make-Table.
+           OPEN INPUT MakeFile.
+           SET WS-Make-IDX TO +1.
+           PERFORM 1015-Load-Make UNTIL WS-MakeFile-EOF.
+           CLOSE MakeFile.
+           PERFORM 1019-Verify-Make-Table.
+
+       1015-Load-Make.
+           READ MakeFile
+              AT END SET WS-MakeFile-EOF TO TRUE
+           END-READ.
+           IF WS-MakeFile-Good
+              ADD +1 TO
+                 FD-MakeFile-Record-Cnt
+                 WS-Make-Occurs-Dep-Counter
+              MOVE FD-MakeFile-Record(1:3) TO
+                 WS-Make-Code(WS-Make-IDX)
+              MOVE FD-MakeFile-Record(4:20) TO
+                 WS-Make-Name(WS-Make-IDX)
+              MOVE FD-MakeFile-Record(24:1) TO
+                 WS-Make-Origin(WS-Make-IDX)
+              SET WS-Make-IDX UP BY +1
+           ELSE
+              IF WS-MakeFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1015-Load-Make"
+                 DISPLAY "Read MakeFile Failed."
+                 DISPLAY "File Status: " WS-MakeFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       1019-Verify-Make-Table.
+      D    DISPLAY "Make Table Records Read: " FD-MakeFile-Record-Cnt
+           IF WS-Make-Occurs-Dep-Counter >
+              WS-Make-Max-Element-Counter
+                 DISPLAY "** ERROR **: 1019-Verify-Make-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Make-Table-Storage variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
 
        2000-Validate-Parts.
       D    DISPLAY "PARTCALL: 2000-Validate-Parts"     
@@ -114,6 +314,8 @@
            PERFORM 2120-Validate-Make.
            PERFORM 2130-Validate-Year.
            PERFORM 2130-Validate-WLead.
+           PERFORM 2140-Validate-UOM.
+           PERFORM 2150-Validate-Govt-Comml-Code.
 
            IF WS-Part-Valid
               SET WS-CT-Parts-V TO TRUE
@@ -123,68 +325,118 @@
 
        2110-Validate-Required-Fields.
       *    Required fields: PART-NUMBER/PART-NAME/VEHICLE-MAKE,
-      *       VEHICLE-MODEL 
-           IF PART-NUMBER NOT > SPACE
+      *       VEHICLE-MODEL
+           IF PART-NUMBER = SPACE OR
+              PART-NUMBER = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
-           IF PART-NAME NOT > SPACE
+           IF PART-NAME = SPACE OR
+              PART-NAME = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
-           IF VEHICLE-MAKE NOT > SPACE
+           IF VEHICLE-MAKE = SPACE OR
+              VEHICLE-MAKE = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
-           IF VEHICLE-MODEL(1:5) NOT > SPACE
+           IF VEHICLE-MODEL = SPACE OR
+              VEHICLE-MODEL = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               ADD +1 TO WS-InValid-Req-Fields-Cnt
            END-IF.
 
        2120-Validate-Make.
-      *    VEHICLE-MAKE must be one of the listed 88-level fields
-           EVALUATE TRUE
-              WHEN CHRYSLER 
-              WHEN FORD
-              WHEN GM
-              WHEN VOLKSWAGON
-              WHEN TOYOTA
-              WHEN JAGUAR
-              WHEN PEUGEOT
-              WHEN BMW
-                 CONTINUE
-              WHEN OTHER
-                SET WS-Part-Invalid TO TRUE
-                ADD +1 TO WS-InValid-Make-Cnt
-           END-EVALUATE.
+      *    VEHICLE-MAKE must match a code in the WS-Make-Table,
+      *    loaded from "../data/vehicle-make.dat.txt" in
+      *    1010-Load-Make-Table so a new make doesn't need a
+      *    recompile.
+           SET WS-Make-Not-Found TO TRUE.
+           SET WS-Hold-Make-Domestic TO TRUE.
+           PERFORM VARYING WS-Make-IDX FROM 1 BY 1
+              UNTIL WS-Make-IDX > WS-Make-Occurs-Dep-Counter
+              IF VEHICLE-MAKE = WS-Make-Code(WS-Make-IDX)
+                 SET WS-Make-Found TO TRUE
+                 MOVE WS-Make-Origin(WS-Make-IDX) TO
+                    WS-Hold-Make-Origin
+                 SET WS-Make-IDX TO WS-Make-Occurs-Dep-Counter
+              END-IF
+           END-PERFORM.
+
+           IF WS-Make-Not-Found
+              SET WS-Part-Invalid TO TRUE
+              ADD +1 TO WS-InValid-Make-Cnt
+           END-IF.
 
 
        2130-Validate-Year.
-      *    VEHICLE-YEAR must be between 1990 and 2019
+      *    VEHICLE-YEAR must fall between WS-Year-Low-Bound and
+      *    WS-Year-High-Bound (current year + 1, set in
+      *    1000-Begin-Job), so next year's models aren't rejected.
            IF VEHICLE-YEAR NOT > SPACE
               SET WS-Part-Invalid TO TRUE
               ADD +1 TO WS-InValid-Year-Cnt
            ELSE
-              IF VEHICLE-YEAR >= "1990" AND
-                 VEHICLE-YEAR <= "2019"
+              IF FUNCTION NUMVAL(VEHICLE-YEAR) >= WS-Year-Low-Bound AND
+                 FUNCTION NUMVAL(VEHICLE-YEAR) <= WS-Year-High-Bound
                  CONTINUE
               ELSE
                  SET WS-Part-Invalid TO TRUE
                  ADD +1 TO WS-InValid-Year-Cnt
-              END-IF 
+              END-IF
            END-IF.
               
        2130-Validate-WLead.
-      *    WEEKS-LEAD-TIME must be numeric and between 1 and 4
+      *    WEEKS-LEAD-TIME must be numeric and fall within the
+      *    window for this part's VEHICLE-MAKE origin -- 1 to 4 weeks
+      *    for a domestic make, 1 to 8 weeks for an imported one (set
+      *    by 2120-Validate-Make into WS-Hold-Make-Origin).  A lead
+      *    time at the top of whichever window applies is still a
+      *    valid part, but it is tight enough that purchasing wants
+      *    to watch it, so it is tallied separately rather than
+      *    folded into either the valid or the invalid count.
+           MOVE WS-WLead-Domestic-High TO WS-WLead-High-Bound.
+           IF WS-Hold-Make-Import
+              MOVE WS-WLead-Import-High TO WS-WLead-High-Bound
+           END-IF.
+
            IF WEEKS-LEAD-TIME IS NUMERIC AND
-              WEEKS-LEAD-TIME >= 1 AND
-              WEEKS-LEAD-TIME <= 4
-              CONTINUE
+              WEEKS-LEAD-TIME >= WS-WLead-Low-Bound AND
+              WEEKS-LEAD-TIME <= WS-WLead-High-Bound
+              IF WEEKS-LEAD-TIME = WS-WLead-High-Bound
+                 ADD +1 TO WS-Tight-WLead-Cnt
+              END-IF
            ELSE
               SET WS-Part-Invalid TO TRUE
               ADD +1 TO WS-InValid-WLead-Cnt
            END-IF.
 
+       2140-Validate-UOM.
+      *    UNIT-OF-MEASURE must be one of the listed 88-level fields
+           EVALUATE TRUE
+              WHEN EACH
+              WHEN POUND
+              WHEN FOOT
+              WHEN GALLON
+              WHEN BOX
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-Part-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-UOM-Cnt
+           END-EVALUATE.
+
+       2150-Validate-Govt-Comml-Code.
+      *    GOVT-COMML-CODE must be one of the listed 88-level fields
+           EVALUATE TRUE
+              WHEN GOVT-PART
+              WHEN COMML-PART
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-Part-Invalid TO TRUE
+                 ADD +1 TO WS-InValid-Govt-Comml-Cnt
+           END-EVALUATE.
+
        2200-Build-Outfile.
            MOVE PART-NUMBER TO
                 OutFile-PART-NUMBER.
@@ -203,10 +455,10 @@
            MOVE VEHICLE-YEAR TO
                 OutFile-VEHICLE-YEAR.
 
-           MOVE BLUEPRINT-NUMBER(1:5) TO
+           MOVE BLUEPRINT-NUMBER TO
                 OutFile-BLUEPRINT-NUMBER.
 
-           MOVE VEHICLE-MODEL(1:5) TO
+           MOVE VEHICLE-MODEL TO
                 OutFile-VEHICLE-MODEL.
 
 
@@ -238,22 +490,72 @@
            MOVE WS-InValid-Year-Cnt TO
               WS-EM-Counter(5).
 
-           MOVE "  Part:      InValid-WLead: "  TO 
+           MOVE "  Part:      InValid-WLead: "  TO
               WS-EM-Message(6).
            MOVE WS-InValid-WLead-Cnt TO
               WS-EM-Counter(6).
+
+           MOVE "  Part:        InValid-UOM: "  TO
+              WS-EM-Message(24).
+           MOVE WS-InValid-UOM-Cnt TO
+              WS-EM-Counter(24).
+
+           MOVE "  Part: InValid-Govt-Comml: "  TO
+              WS-EM-Message(25).
+           MOVE WS-InValid-Govt-Comml-Cnt TO
+              WS-EM-Counter(25).
+      *    The shared error-message area is full (slots 1-6 and
+      *    24-25 are all claimed), so the tight-lead-time warning
+      *    tier -- not an error, just a watch-list count for
+      *    purchasing -- is reported directly rather than through
+      *    the table.
+           DISPLAY "  Part:   Tight-WLead (at make max): "
+              WS-Tight-WLead-Cnt.
            CLOSE OUTFILE.
-                 
+           CLOSE OutCsvFile.
+
 
        6000-Write-Part-Record.
-      D    DISPLAY "PARTCALL: 6000-Write-Part-Record"     
-           WRITE Outfile-PARTS.
+      D    DISPLAY "PARTCALL: 6000-Write-Part-Record"
+      *    A PART-NUMBER legitimately repeats across records -- the
+      *    same part sourced from two suppliers, or seen again in a
+      *    later PSAPFile -- so a duplicate key here isn't a reject,
+      *    it's this part's record on file getting refreshed.
+           WRITE Outfile-PARTS
+              INVALID KEY
+                 REWRITE Outfile-PARTS
+                 IF WS-OutFile-Good
+                    ADD +1 TO FD-OutFile-Record-Cnt
+                 ELSE
+                    DISPLAY "** ERROR **"
+                    DISPLAY "REWRITE OutFile Failed."
+                    DISPLAY "File Status: " WS-OutFile-Status
+                    GOBACK
+                 END-IF
+              NOT INVALID KEY
+                 ADD +1 TO FD-OutFile-Record-Cnt
+           END-WRITE.
+
+           MOVE WEEKS-LEAD-TIME TO WS-Csv-Lead-Time-Edit.
+           MOVE SPACES TO FD-OutCsvFile-Record.
+           STRING PART-NUMBER DELIMITED BY SPACE
+              "," PART-NAME DELIMITED BY SPACE
+              "," SPEC-NUMBER DELIMITED BY SPACE
+              "," GOVT-COMML-CODE DELIMITED BY SPACE
+              "," BLUEPRINT-NUMBER DELIMITED BY SPACE
+              "," UNIT-OF-MEASURE DELIMITED BY SPACE
+              "," WS-Csv-Lead-Time-Edit DELIMITED BY SIZE
+              "," VEHICLE-MAKE DELIMITED BY SPACE
+              "," VEHICLE-MODEL DELIMITED BY SPACE
+              "," VEHICLE-YEAR DELIMITED BY SIZE
+              INTO FD-OutCsvFile-Record.
+           WRITE FD-OutCsvFile-Record.
 
-           IF WS-OutFile-Good
-              ADD +1 TO FD-OutFile-Record-Cnt
+           IF WS-OutCsvFile-Good
+              ADD +1 TO FD-OutCsvFile-Record-Cnt
            ELSE
               DISPLAY "** ERROR **"
-              DISPLAY "WRITE OutFile Failed."
-              DISPLAY "File Status: " WS-OutFile-Status
+              DISPLAY "WRITE OutCsvFile Failed."
+              DISPLAY "File Status: " WS-OutCsvFile-Status
               GOBACK
            END-IF.

@@ -38,8 +38,12 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    ASSIGN TO a WORKING-STORAGE item instead of a literal DD
+      *    name so a run can step through more than one input file --
+      *    the current one is moved into WS-PSAPFile-Path before each
+      *    OPEN, from the list loaded by 1004-Load-PSAPFile-List.
            SELECT PSAPFile
-           ASSIGN TO PSAPFILE
+           ASSIGN TO WS-PSAPFile-Path
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-PSAPFile-Status.
 
@@ -48,28 +52,218 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-OutFile-Status.
 
+           SELECT CheckPointFile
+           ASSIGN TO PSAPCKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CheckPointFile-Status.
+
+      *    One input-file path per line; a run with no PSAPFILELIST,
+      *    or an empty one, falls back to the single hardcoded DD
+      *    name PSAPFile used before this file existed.
+           SELECT PSAPFileList
+           ASSIGN TO PSAPFLST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PSAPFileList-Status.
+
+           SELECT RunModeFile
+           ASSIGN TO PSAPMODE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RunModeFile-Status.
+
+           SELECT DetailReport
+           ASSIGN TO PSAPDTL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DetailReport-Status.
+
+           SELECT AuditTrail
+           ASSIGN TO PSAPAUD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AuditTrail-Status.
+
+      *    One comma-delimited line per run -- read/written/reject
+      *    counts and the reject rate -- so volume and reject-rate
+      *    trends can be pulled month-over-month without having to
+      *    parse AuditTrail's free-text lines.
+           SELECT RunStatsFile
+           ASSIGN TO PSAPSTAT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RunStatsFile-Status.
+
+      *    Holds a single PART-NUMBER or SUPPLIER-CODE to trace, same
+      *    single-value-ahead-of-the-run idea as RunModeFile above. A
+      *    missing or empty file just means this run has no debug
+      *    target, same as a missing RunModeFile means normal mode.
+           SELECT DebugFile
+           ASSIGN TO PSAPDBUG
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DebugFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PSAPFile
            LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-PSAPFile-Length
            BLOCK CONTAINS 0 RECORDS.
            COPY PSAP.
 
+       FD  CheckPointFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-CheckPoint-Record.
+           12 FD-CheckPoint-Count       PIC 9(09).
+
+       FD  PSAPFileList
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-PSAPFileList-Record       PIC X(100).
+
+       FD  RunModeFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RunMode-Record            PIC X(01).
+
        FD  OUTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-OutFile-Length
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-OutFile-Record  PIC X(940).
+
+       FD  DetailReport
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-Detail-Record   PIC X(132).
+
+       FD  AuditTrail
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-Audit-Record    PIC X(132).
+
+       FD  RunStatsFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RunStats-Record PIC X(132).
+
+       FD  DebugFile
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  FD-OutFile-Record  PIC X(473).
+       01  FD-Debug-Record    PIC X(23).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==PSAPFile==.
            COPY WSFST REPLACING ==:tag:== BY ==OutFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CheckPointFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PSAPFileList==.
+           COPY WSFST REPLACING ==:tag:== BY ==RunModeFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DetailReport==.
+           COPY WSFST REPLACING ==:tag:== BY ==AuditTrail==.
+           COPY WSFST REPLACING ==:tag:== BY ==RunStatsFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DebugFile==.
 
        01  WS-File-Counters.
            12 FD-PSAPFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-OutFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-DetailReport-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
+           12 WS-Would-Write-Cnt           PIC S9(4) COMP VALUE ZERO.
+           12 WS-Audit-Records-Read        PIC S9(4) COMP VALUE ZERO.
+           12 WS-PSAPFile-Length           PIC 9(4)  COMP VALUE ZERO.
+           12 WS-OutFile-Length            PIC 9(4)  COMP VALUE ZERO.
+           12 FD-PSAPFileList-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
+
+      *    PSAPFile's SELECT is ASSIGN TO this item rather than a
+      *    literal DD name, so a run can step through more than one
+      *    input file -- defaults to the original hardcoded DD name
+      *    for a run with no PSAPFILELIST present.
+       01  WS-PSAPFile-Path               PIC X(100) VALUE "PSAPFILE".
+
+       01  WS-PSAPFileList-Storage.
+           12 WS-PSAPFileList-Max-Cnt     PIC S9(4) COMP VALUE +999.
+           12 WS-PSAPFileList-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 WS-PSAPFileList-Table OCCURS 0 TO 999 TIMES
+              DEPENDING ON WS-PSAPFileList-Cnt
+              INDEXED BY WS-PSAPFileList-IDX.
+              15 WS-PSAPFileList-Path     PIC X(100).
+
+       01  WS-Audit-Edit-Fields.
+           12 WS-Audit-Read-Edit            PIC ZZZ9.
+           12 WS-Audit-Written-Edit         PIC ZZZ9.
+           12 WS-Audit-Detail-Edit          PIC ZZZ9.
+           12 WS-Audit-Reject-Edit          PIC ZZZ9.
+
+      *    Reconciliation: one good PSAP record produces exactly one
+      *    Part/Supplier/Outfile record, and exactly 3 Address and
+      *    3 Purchase Order records (the fixed 3 occurrences/record).
+       01  WS-Reconcile-Counters.
+           12 WS-Part-Write-Cnt            PIC S9(9) COMP VALUE ZERO.
+           12 WS-Supp-Write-Cnt            PIC S9(9) COMP VALUE ZERO.
+           12 WS-Addr-Write-Cnt            PIC S9(9) COMP VALUE ZERO.
+           12 WS-PO-Write-Cnt              PIC S9(9) COMP VALUE ZERO.
+           12 WS-Addr-Write-Expected       PIC S9(9) COMP VALUE ZERO.
+           12 WS-PO-Write-Expected         PIC S9(9) COMP VALUE ZERO.
+
+      *    Reject-rate alert: flags a run whose percentage of rejects
+      *    against records read is running hot, independent of the
+      *    per-defect-type counts already DISPLAYed above.
+       01  WS-Reject-Rate-Fields.
+           12 WS-Reject-Rate-Pct      PIC S9(3)V99 COMP-3 VALUE ZERO.
+           12 WS-Reject-Rate-Thresh   PIC S9(3)V99 COMP-3 VALUE +10.00.
+           12 WS-Reject-Rate-Edit     PIC ZZ9.99.
+           12 WS-Reject-Rate-Thresh-Edit PIC ZZ9.99.
+
+      *    Validate-only run mode: RunModeFile holds a single 'V' or
+      *    'N' set up ahead of the run.  In validate mode, every
+      *    record is still read and run through validation and the
+      *    usual error reporting, but no segment, PSAPGood, or
+      *    checkpoint output is written -- WS-Would-Write-Cnt reports
+      *    how many records would have passed.
+       01  WS-Run-Mode-Flag                PIC X VALUE 'N'.
+           88 WS-Validate-Only-Mode            VALUE 'V'.
+           88 WS-Normal-Run-Mode               VALUE 'N'.
+
+      *    Single-record debug trace: DebugFile holds one PART-NUMBER
+      *    or SUPPLIER-CODE set up ahead of the run.  The record it
+      *    belongs to still runs through 2000-Process exactly as it
+      *    always would -- this just prints every validation message
+      *    that fires for that one record, pass or fail, instead of
+      *    leaving it buried in the run's aggregate counts.
+       01  WS-Debug-Mode-Flag              PIC X VALUE 'N'.
+           88 WS-Debug-Mode                    VALUE 'Y'.
+       01  WS-Debug-Key                    PIC X(23) VALUE SPACES.
+       01  WS-Debug-EM-Snapshot.
+           12 WS-Debug-EM-Counter OCCURS 25 TIMES
+              PIC S9(4) COMP VALUE ZERO.
+
+      *    Restart/checkpoint support: every WS-Checkpoint-Interval
+      *    good records written, the count of PSAPFile records read
+      *    so far is saved to CheckPointFile.  If this run abends
+      *    and is resubmitted, 1005-Check-Restart reads that count
+      *    back and skips that many input records before resuming,
+      *    instead of reprocessing records already written.
+       01  WS-CheckPoint-Storage.
+           12 WS-Checkpoint-Interval       PIC S9(4) COMP VALUE +100.
+           12 WS-Checkpoint-Remainder      PIC S9(4) COMP VALUE ZERO.
+           12 WS-Restart-Skip-Cnt          PIC S9(9) COMP VALUE ZERO.
+      *    Set by 1001-Check-For-Restart, before OUTFILE/DetailReport
+      *    are opened, so 1000-Begin-Job knows to extend rather than
+      *    recreate them -- and so the one-time First-Time call sent
+      *    to each segment program can tell it to do the same with its
+      *    own output.
+           12 WS-Restart-Run-Flag          PIC X VALUE 'N'.
+              88 WS-Restart-Run               VALUE 'Y'.
+              88 WS-Not-Restart-Run           VALUE 'N'.
 
        01  WS-Status-Flags.
            12 WS-PSAP-Valid-Flag           PIC X.
@@ -104,7 +298,13 @@
                  88 WS-CT-VW-Validate            VALUE 'V'.
                  88 WS-CT-VW-Write               VALUE 'W'.
                  88 WS-CT-VW-Done                VALUE 'D'.
-      *    Parts: 01-06, Supp:07-11, Addr: 12-17 PO: 18-23.
+      *    Tells each segment program, on its one-time setup call,
+      *    whether this is a restarted run -- if so it must not
+      *    recreate output files it already wrote to last attempt.
+              15 WS-CT-Restart-Flag           PIC X.
+                 88 WS-CT-Is-Restart             VALUE 'Y'.
+                 88 WS-CT-Not-Restart            VALUE 'N'.
+      *    Parts: 01-06, 24-25; Supp:07-11, Addr: 12-17 PO: 18-23.
               15 WS-Error-Message-Area OCCURS 25 TIMES.
                  18 WS-EM-Message             PIC X(30).
                  18 WS-EM-Counter             PIC S9(4).           
@@ -114,20 +314,61 @@
            12 WS-InValid-Make-Cnt           PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-Model-Cnt          PIC S9(4) COMP VALUE ZERO.
            12 WS-InValid-WLead-Cnt          PIC S9(4) COMP VALUE ZERO.
+           12 WS-InValid-Govt-Supp-Cnt      PIC S9(4) COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
-           PERFORM 2000-Process UNTIL WS-PSAPFile-EOF.
+           PERFORM 2000-Process-All-Files.
            PERFORM 3000-End-Job.
            GOBACK.
 
        1000-Begin-Job.
            SET WS-First-Time TO TRUE.
-           OPEN  INPUT PSAPFile.
-           OPEN OUTPUT OUTFILE.
-      D    DISPLAY "PSAPFile Status: " WS-PSAPFile-Status.
-           PERFORM 5000-Read-PSAPFile.
+           PERFORM 1002-Load-Run-Mode.
+           PERFORM 1003-Load-Debug-Target.
+           PERFORM 1004-Load-PSAPFile-List.
+           PERFORM 1001-Check-For-Restart.
+           IF WS-Restart-Run
+              SET WS-CT-Is-Restart TO TRUE
+           ELSE
+              SET WS-CT-Not-Restart TO TRUE
+           END-IF.
+      *    On a restart, OUTFILE/DetailReport already hold whatever
+      *    was written before the prior attempt stopped -- extend
+      *    them instead of recreating, or the records already written
+      *    are silently lost.
+           IF WS-Restart-Run
+              OPEN EXTEND OUTFILE
+              IF NOT WS-OutFile-Good
+                 OPEN OUTPUT OUTFILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTFILE
+           END-IF.
+           IF WS-Normal-Run-Mode
+              IF WS-Restart-Run
+                 OPEN EXTEND DetailReport
+                 IF NOT WS-DetailReport-Good
+                    OPEN OUTPUT DetailReport
+                 END-IF
+              ELSE
+                 OPEN OUTPUT DetailReport
+              END-IF
+           END-IF.
+      *    EXTEND appends to an existing audit trail; if this is the
+      *    very first run and the file doesn't exist yet, fall back
+      *    to creating it.
+           OPEN EXTEND AuditTrail.
+           IF NOT WS-AuditTrail-Good
+              OPEN OUTPUT AuditTrail
+           END-IF.
+
+      *    Same EXTEND-or-create fallback as AuditTrail, above.
+           OPEN EXTEND RunStatsFile.
+           IF NOT WS-RunStatsFile-Good
+              OPEN OUTPUT RunStatsFile
+           END-IF.
       *
       *    The output has to be kept in synch.
       *    Each PSAP record will be split up into
@@ -144,6 +385,156 @@
       *    Then at the end of the job, each will be called to close
       *    the outfiles.
       *
+      *    Reads CheckPointFile up front, before OUTFILE/DetailReport
+      *    are opened, so WS-Restart-Run is already known by the time
+      *    those opens happen. The actual input-skipping still waits
+      *    for 1005-Resume-From-Checkpoint, once PSAPFile is open.
+       1001-Check-For-Restart.
+           MOVE ZERO TO WS-Restart-Skip-Cnt.
+           SET WS-Not-Restart-Run TO TRUE.
+           OPEN INPUT CheckPointFile.
+           IF WS-CheckPointFile-Good
+              READ CheckPointFile INTO FD-CheckPoint-Record
+              IF WS-CheckPointFile-Good
+                 MOVE FD-CheckPoint-Count TO WS-Restart-Skip-Cnt
+              END-IF
+           END-IF.
+           CLOSE CheckPointFile.
+           IF WS-Restart-Skip-Cnt > ZERO
+              SET WS-Restart-Run TO TRUE
+           END-IF.
+
+       1002-Load-Run-Mode.
+           SET WS-Normal-Run-Mode TO TRUE.
+           OPEN INPUT RunModeFile.
+           IF WS-RunModeFile-Good
+              READ RunModeFile INTO FD-RunMode-Record
+              IF WS-RunModeFile-Good AND FD-RunMode-Record = 'V'
+                 SET WS-Validate-Only-Mode TO TRUE
+                 DISPLAY "PSAP running in VALIDATE-ONLY mode -- "
+                    "no output will be written."
+              END-IF
+           END-IF.
+           CLOSE RunModeFile.
+
+      *    Loads the PART-NUMBER or SUPPLIER-CODE to trace, if any,
+      *    from DebugFile. A missing or empty file leaves WS-Debug-
+      *    Mode-Flag at its default 'N' -- no trace output, same as
+      *    a run before this feature existed.
+       1003-Load-Debug-Target.
+           OPEN INPUT DebugFile.
+           IF WS-DebugFile-Good
+              READ DebugFile INTO FD-Debug-Record
+              IF WS-DebugFile-Good AND FD-Debug-Record NOT = SPACES
+                 SET WS-Debug-Mode TO TRUE
+                 MOVE FD-Debug-Record TO WS-Debug-Key
+                 DISPLAY "PSAP running DEBUG TRACE for key: "
+                    WS-Debug-Key
+              END-IF
+           END-IF.
+           CLOSE DebugFile.
+
+      *    Loads the list of input files to process this run from
+      *    PSAPFILELIST, one path per line. A missing or empty list
+      *    file is not an error -- it just means this run processes
+      *    the one original hardcoded PSAPFile DD name, the same as
+      *    before PSAPFILELIST existed.
+       1004-Load-PSAPFile-List.
+           OPEN INPUT PSAPFileList.
+           IF WS-PSAPFileList-Good
+              PERFORM 1006-Load-One-PSAPFileList-Entry
+                 UNTIL WS-PSAPFileList-EOF
+              CLOSE PSAPFileList
+           END-IF.
+
+           IF WS-PSAPFileList-Cnt = ZERO
+              ADD +1 TO WS-PSAPFileList-Cnt
+              MOVE WS-PSAPFile-Path TO
+                 WS-PSAPFileList-Path(WS-PSAPFileList-Cnt)
+           END-IF.
+
+       1006-Load-One-PSAPFileList-Entry.
+           READ PSAPFileList INTO FD-PSAPFileList-Record
+              AT END SET WS-PSAPFileList-EOF TO TRUE
+           END-READ.
+           IF WS-PSAPFileList-Good
+              ADD +1 TO FD-PSAPFileList-Record-Cnt
+              IF FD-PSAPFileList-Record NOT = SPACES
+                 IF WS-PSAPFileList-Cnt < WS-PSAPFileList-Max-Cnt
+                    ADD +1 TO WS-PSAPFileList-Cnt
+                    MOVE FD-PSAPFileList-Record TO
+                       WS-PSAPFileList-Path(WS-PSAPFileList-Cnt)
+                 ELSE
+                    DISPLAY "** ERROR **: 1006-Load-One-"
+                       "PSAPFileList-Entry"
+                    DISPLAY "Increase WS-PSAPFileList-Storage "
+                       "variables."
+                    MOVE 8 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+
+       2000-Process-All-Files.
+           PERFORM 2010-Process-One-PSAPFile
+              VARYING WS-PSAPFileList-IDX FROM 1 BY 1
+              UNTIL WS-PSAPFileList-IDX > WS-PSAPFileList-Cnt.
+
+      *    All of the consolidated output files stay open for the
+      *    whole run (opened/closed in 1000-Begin-Job/3000-End-Job);
+      *    only PSAPFile itself is opened, read to EOF, and closed
+      *    once per entry in WS-PSAPFileList-Table. The checkpoint/
+      *    restart skip-point only ever applies to the first file in
+      *    the list -- it was captured as a PSAPFile record count, not
+      *    a file-list position, so a restarted run resumes partway
+      *    through file 1 and re-runs every file listed after it.
+       2010-Process-One-PSAPFile.
+           MOVE WS-PSAPFileList-Path(WS-PSAPFileList-IDX) TO
+              WS-PSAPFile-Path.
+           DISPLAY "PSAP processing input file: " WS-PSAPFile-Path.
+
+           OPEN INPUT PSAPFile.
+           IF NOT WS-PSAPFile-Good
+              DISPLAY "** ERROR **: 2010-Process-One-PSAPFile"
+              DISPLAY "Open PSAPFile Failed."
+              DISPLAY "File Status: " WS-PSAPFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           IF WS-PSAPFileList-IDX = 1
+              PERFORM 1005-Resume-From-Checkpoint
+           END-IF.
+           PERFORM 5000-Read-PSAPFile.
+           PERFORM 2000-Process UNTIL WS-PSAPFile-EOF.
+
+           CLOSE PSAPFile.
+
+      *    WS-Restart-Skip-Cnt and WS-Restart-Run were already
+      *    determined back in 1001-Check-For-Restart, before OUTFILE/
+      *    DetailReport were opened -- this just does the actual
+      *    skipping now that PSAPFile is open.
+       1005-Resume-From-Checkpoint.
+           IF WS-Restart-Skip-Cnt > ZERO
+              DISPLAY "Restarting -- skipping " WS-Restart-Skip-Cnt
+                 " PSAPFile record(s) already processed."
+              PERFORM 1007-Skip-Processed-Record
+                 WS-Restart-Skip-Cnt TIMES
+           END-IF.
+
+      *    Skipped records were already read (and written) in the run
+      *    attempt that checkpointed them -- back FD-PSAPFile-Record-
+      *    Cnt off by one for each so it keeps counting only records
+      *    read and processed in THIS session, same as FD-OutFile-
+      *    Record-Cnt already does, rather than over-stating the
+      *    reject count at 3100-Print-End-Job-Messages.
+       1007-Skip-Processed-Record.
+           PERFORM 5000-Read-PSAPFile.
+           IF WS-PSAPFile-Good
+              SUBTRACT 1 FROM FD-PSAPFile-Record-Cnt
+           END-IF.
+
        2000-Process.
            IF WS-PSAPFile-Good
               SET WS-PSAP-Valid TO TRUE
@@ -153,23 +544,94 @@
               ELSE
                  SET WS-CT-VW-Validate TO TRUE
               END-IF
+              IF WS-Debug-Mode AND
+                 (PART-NUMBER = WS-Debug-Key OR
+                  SUPPLIER-CODE = WS-Debug-Key)
+                 PERFORM 2105-Snapshot-Debug-Counters
+              END-IF
+
               PERFORM 2110-Validate-Parts
               PERFORM 2120-Validate-Suppliers
               PERFORM 2130-Validate-Addresses
               PERFORM 2140-Validate-Purchase-Orders
+              IF WS-CT-Parts-V AND WS-CT-Supp-V
+                 PERFORM 2150-Validate-Govt-Supplier-Match
+              END-IF
+
+              IF WS-Debug-Mode AND
+                 (PART-NUMBER = WS-Debug-Key OR
+                  SUPPLIER-CODE = WS-Debug-Key)
+                 PERFORM 2160-Print-Debug-Trace
+              END-IF
 
               IF WS-PSAP-Valid
-                 SET WS-CT-VW-Write TO TRUE
-                 PERFORM 2210-Write-Parts
-                 PERFORM 2220-Write-Suppliers
-                 PERFORM 2230-Write-Addresses
-                 PERFORM 2230-Write-Purchase-Orders
-                 PERFORM 6000-Write-Outfile
+                 ADD +1 TO WS-Would-Write-Cnt
+                 IF WS-Normal-Run-Mode
+                    SET WS-CT-VW-Write TO TRUE
+                    PERFORM 2210-Write-Parts
+                    PERFORM 2220-Write-Suppliers
+                    PERFORM 2230-Write-Addresses
+                    PERFORM 2230-Write-Purchase-Orders
+                    PERFORM 6000-Write-Outfile
+                    PERFORM 6500-Write-CheckPoint
+                    PERFORM 6700-Write-Detail-Report
+                 END-IF
               END-IF
 
               PERFORM 5000-Read-PSAPFile
            END-IF.
 
+      *    WS-EM-Counter only ever accumulates across the whole run,
+      *    so this snapshots every slot right before the debug
+      *    record's own validations run -- 2160-Print-Debug-Trace
+      *    below then only has to look for slots that moved.
+       2105-Snapshot-Debug-Counters.
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+              UNTIL WS-Subscript > 25
+              MOVE WS-EM-Counter(WS-Subscript) TO
+                 WS-Debug-EM-Counter(WS-Subscript)
+           END-PERFORM.
+
+      *    Prints a pass/fail line for each of the four segments plus
+      *    every specific message that fired for this one record --
+      *    good or bad -- the same message text 3110 thru 3145 would
+      *    otherwise only ever show bundled into the run's totals.
+       2160-Print-Debug-Trace.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "DEBUG TRACE -- Part: " PART-NUMBER
+              " Supplier: " SUPPLIER-CODE.
+           IF WS-CT-Parts-V
+              DISPLAY "  PART          : PASS"
+           ELSE
+              DISPLAY "  PART          : FAIL"
+           END-IF.
+           IF WS-CT-Supp-V
+              DISPLAY "  SUPPLIER      : PASS"
+           ELSE
+              DISPLAY "  SUPPLIER      : FAIL"
+           END-IF.
+           IF WS-CT-Addr-V
+              DISPLAY "  ADDRESS       : PASS"
+           ELSE
+              DISPLAY "  ADDRESS       : FAIL"
+           END-IF.
+           IF WS-CT-PO-V
+              DISPLAY "  PURCHASE ORDER: PASS"
+           ELSE
+              DISPLAY "  PURCHASE ORDER: FAIL"
+           END-IF.
+      *    2150-Validate-Govt-Supplier-Match already DISPLAYs its own
+      *    REJECT message unconditionally when it fires -- nothing
+      *    further needed here for that check.
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+              UNTIL WS-Subscript > 25
+              IF WS-EM-Counter(WS-Subscript) >
+                 WS-Debug-EM-Counter(WS-Subscript)
+                 DISPLAY "  FIRED: " WS-EM-Message(WS-Subscript)
+              END-IF
+           END-PERFORM.
+           DISPLAY "-------------------------------------------".
+
 
        2110-Validate-Parts.
            CALL 'PARTCALL' USING  
@@ -196,28 +658,56 @@
            END-IF.
 
        2140-Validate-Purchase-Orders.
-           CALL 'POCALL' USING  
-              PURCHASE-ORDERS, WS-Call-Tracking.
+           CALL 'POCALL' USING
+              PURCHASE-ORDERS, WEEKS-LEAD-TIME, WS-Call-Tracking.
 
            IF WS-CT-PO-I
               SET WS-PSAP-Invalid TO TRUE
            END-IF.
 
+      *    A part and its supplier each pass their own segment
+      *    validation independently, but a GOVT-PART still has to be
+      *    sourced from a supplier cleared to sell to the government,
+      *    and a COMML-PART still has to be sourced from a supplier
+      *    cleared to sell commercially.  Only PSAP ever sees both
+      *    PARTS and SUPPLIERS on the same record, so this cross-
+      *    segment check lives here instead of in either CALLed
+      *    program.
+       2150-Validate-Govt-Supplier-Match.
+           IF GOVT-PART AND COMMERCIAL-ONLY
+              SET WS-PSAP-Invalid TO TRUE
+              ADD +1 TO WS-InValid-Govt-Supp-Cnt
+              DISPLAY "REJECT: Government part sourced from a "
+                 "commercial-only supplier -- Part: " PART-NUMBER
+                 " Supplier: " SUPPLIER-CODE
+           END-IF.
+           IF COMML-PART AND GOVT-ONLY
+              SET WS-PSAP-Invalid TO TRUE
+              ADD +1 TO WS-InValid-Govt-Supp-Cnt
+              DISPLAY "REJECT: Commercial part sourced from a "
+                 "government-only supplier -- Part: " PART-NUMBER
+                 " Supplier: " SUPPLIER-CODE
+           END-IF.
+
        2210-Write-Parts.
-           CALL 'PARTCALL' USING  
+           CALL 'PARTCALL' USING
               PARTS, WS-Call-Tracking.
+           ADD +1 TO WS-Part-Write-Cnt.
 
        2220-Write-Suppliers.
-           CALL 'SUPPCALL' USING  
+           CALL 'SUPPCALL' USING
               SUPPLIERS, WS-Call-Tracking.
+           ADD +1 TO WS-Supp-Write-Cnt.
 
        2230-Write-Addresses.
-           CALL 'ADDRCALL' USING  
+           CALL 'ADDRCALL' USING
               SUPP-ADDRESSES, WS-Call-Tracking.
+           ADD NUM-ADDRESSES TO WS-Addr-Write-Cnt.
 
        2230-Write-Purchase-Orders.
-           CALL 'POCALL' USING  
-              PURCHASE-ORDERS, WS-Call-Tracking.
+           CALL 'POCALL' USING
+              PURCHASE-ORDERS, WEEKS-LEAD-TIME, WS-Call-Tracking.
+           ADD NUM-PURCH-ORDERS TO WS-PO-Write-Cnt.
 
        3000-End-Job.
            SET WS-End-of-Run TO TRUE.
@@ -230,24 +720,57 @@
            CALL 'ADDRCALL' USING  
               SUPP-ADDRESSES, WS-Call-Tracking.
            CALL 'POCALL' USING  
-              PURCHASE-ORDERS, WS-Call-Tracking.
+              PURCHASE-ORDERS, WEEKS-LEAD-TIME, WS-Call-Tracking.
 
 
+           MOVE FD-PSAPFile-Record-Cnt TO WS-Audit-Records-Read.
            PERFORM 3100-Print-End-Job-Messages.
+           PERFORM 3160-Write-Audit-Trail.
+           PERFORM 3165-Write-Run-Stats.
+
+      *    The job ran to completion -- clear the checkpoint so the
+      *    next run starts from the beginning instead of restarting.
+      *    Skip this in validate-only mode since nothing was really
+      *    written and any real in-progress restart point must stand.
+           IF WS-Normal-Run-Mode
+              MOVE ZERO TO FD-CheckPoint-Count
+              OPEN OUTPUT CheckPointFile
+              WRITE FD-CheckPoint-Record
+              CLOSE CheckPointFile
+           END-IF.
 
            CLOSE PSAPFile
                  OUTFILE.
+           IF WS-Normal-Run-Mode
+              CLOSE DetailReport
+           END-IF.
+           CLOSE AuditTrail.
+           CLOSE RunStatsFile.
 
        3100-Print-End-Job-Messages.
            DISPLAY "         Records Read: " FD-PSAPFile-Record-Cnt.
-           DISPLAY "      Records Written: " FD-OutFile-Record-Cnt.
-           COMPUTE FD-PSAPFile-Record-Cnt = 
-             FD-PSAPFile-Record-Cnt - FD-OutFile-Record-Cnt.
-           DISPLAY "      Bad Rec Written: " FD-PSAPFile-Record-Cnt.
+           IF WS-Validate-Only-Mode
+              DISPLAY "  Would Have Written: " WS-Would-Write-Cnt
+              COMPUTE FD-PSAPFile-Record-Cnt =
+                FD-PSAPFile-Record-Cnt - WS-Would-Write-Cnt
+              DISPLAY "       Would Reject: " FD-PSAPFile-Record-Cnt
+           ELSE
+              DISPLAY "      Records Written: " FD-OutFile-Record-Cnt
+              COMPUTE FD-PSAPFile-Record-Cnt =
+                FD-PSAPFile-Record-Cnt - FD-OutFile-Record-Cnt
+              DISPLAY "      Bad Rec Written: " FD-PSAPFile-Record-Cnt
+              DISPLAY "Detail Report Lines Written: "
+                 FD-DetailReport-Record-Cnt
+           END-IF.
            PERFORM 3110-Print-Part-Messages.
            PERFORM 3120-Print-Supp-Messages.
            PERFORM 3130-Print-Addr-Messages.
            PERFORM 3140-Print-Pur-Ord-Messages.
+           PERFORM 3145-Print-Govt-Supp-Messages.
+           PERFORM 3155-Check-Reject-Rate-Alert.
+           IF WS-Normal-Run-Mode
+              PERFORM 3150-Reconcile-Output-Files
+           END-IF.
 
        3110-Print-Part-Messages.
            PERFORM VARYING WS-Subscript FROM 1 BY 1 UNTIL
@@ -259,6 +782,18 @@
                          WS-Display-Counter
               END-IF
            END-PERFORM.
+           IF WS-EM-Message(24) > SPACES
+              MOVE WS-EM-Counter(24)
+                 TO WS-Display-Counter
+              DISPLAY WS-EM-Message(24),
+                      WS-Display-Counter
+           END-IF.
+           IF WS-EM-Message(25) > SPACES
+              MOVE WS-EM-Counter(25)
+                 TO WS-Display-Counter
+              DISPLAY WS-EM-Message(25),
+                      WS-Display-Counter
+           END-IF.
 
        3120-Print-Supp-Messages.
            PERFORM VARYING WS-Subscript FROM 7 BY 1 UNTIL
@@ -293,6 +828,105 @@
               END-IF
            END-PERFORM.
 
+       3145-Print-Govt-Supp-Messages.
+           IF WS-InValid-Govt-Supp-Cnt > ZERO
+              MOVE WS-InValid-Govt-Supp-Cnt TO WS-Display-Counter
+              DISPLAY "Govt/Commercial Supplier Mismatch Rejects: "
+                 WS-Display-Counter
+           END-IF.
+
+       3150-Reconcile-Output-Files.
+      *    Tie the five output files back to each other.  Part,
+      *    Supplier, and Outfile should match the good-record count
+      *    one for one; Address and PO no longer tie out to a fixed
+      *    multiple of that count now that each record only carries
+      *    as many address/PO slots as it actually has -- instead,
+      *    WS-Addr-Write-Expected/WS-PO-Write-Expected are run up by
+      *    6000-Write-Outfile one NUM-ADDRESSES/NUM-PURCH-ORDERS at
+      *    a time, right alongside every good record written.
+           IF WS-Part-Write-Cnt NOT = FD-OutFile-Record-Cnt OR
+              WS-Supp-Write-Cnt NOT = FD-OutFile-Record-Cnt OR
+              WS-Addr-Write-Cnt NOT = WS-Addr-Write-Expected OR
+              WS-PO-Write-Cnt NOT = WS-PO-Write-Expected
+              DISPLAY "** RECONCILIATION WARNING **: output files "
+                 "do not tie out to the good-record count."
+              DISPLAY "  Outfile (Good) Written: " FD-OutFile-Record-Cnt
+              DISPLAY "           Part Written: " WS-Part-Write-Cnt
+              DISPLAY "           Supp Written: " WS-Supp-Write-Cnt
+              DISPLAY "  Addr Written/Expected: " WS-Addr-Write-Cnt
+                 "/" WS-Addr-Write-Expected
+              DISPLAY "    PO Written/Expected: " WS-PO-Write-Cnt
+                 "/" WS-PO-Write-Expected
+           ELSE
+              DISPLAY "  Output files reconcile -- all five tie out."
+           END-IF.
+
+      *    FD-PSAPFile-Record-Cnt has already been turned into the
+      *    reject count by 3100-Print-End-Job-Messages above (in
+      *    either run mode), so it is ready to use as-is here.
+       3155-Check-Reject-Rate-Alert.
+           IF WS-Audit-Records-Read > ZERO
+              COMPUTE WS-Reject-Rate-Pct ROUNDED =
+                 (FD-PSAPFile-Record-Cnt / WS-Audit-Records-Read) * 100
+              IF WS-Reject-Rate-Pct > WS-Reject-Rate-Thresh
+                 MOVE WS-Reject-Rate-Pct TO WS-Reject-Rate-Edit
+                 MOVE WS-Reject-Rate-Thresh TO
+                    WS-Reject-Rate-Thresh-Edit
+                 DISPLAY "** ALERT **: reject rate " WS-Reject-Rate-Edit
+                    "% exceeds threshold of " WS-Reject-Rate-Thresh-Edit
+                    "%"
+              END-IF
+           END-IF.
+
+      *    A permanent audit trail of every run -- SYSOUT scrolls off
+      *    and isn't kept, so one line per run is appended here with
+      *    the run date/time, mode, and the same counts already
+      *    DISPLAYed above.
+       3160-Write-Audit-Trail.
+           MOVE SPACES TO FD-Audit-Record.
+           MOVE WS-Audit-Records-Read TO WS-Audit-Read-Edit.
+           IF WS-Validate-Only-Mode
+              MOVE WS-Would-Write-Cnt TO WS-Audit-Written-Edit
+              STRING FUNCTION CURRENT-DATE(1:8) " "
+                 FUNCTION CURRENT-DATE(9:6)
+                 " MODE: VALIDATE  READ: " WS-Audit-Read-Edit
+                 " WOULD-WRITE: " WS-Audit-Written-Edit
+                 DELIMITED BY SIZE INTO FD-Audit-Record
+           ELSE
+              MOVE FD-OutFile-Record-Cnt TO WS-Audit-Written-Edit
+              MOVE FD-DetailReport-Record-Cnt TO WS-Audit-Detail-Edit
+              STRING FUNCTION CURRENT-DATE(1:8) " "
+                 FUNCTION CURRENT-DATE(9:6)
+                 " MODE: NORMAL    READ: " WS-Audit-Read-Edit
+                 " WRITTEN: " WS-Audit-Written-Edit
+                 " DETAIL-LINES: " WS-Audit-Detail-Edit
+                 DELIMITED BY SIZE INTO FD-Audit-Record
+           END-IF.
+           WRITE FD-Audit-Record.
+
+      *    One comma-delimited line per run so a spreadsheet or a
+      *    quick script can pull month-over-month or quarter-over-
+      *    quarter volume and reject-rate trends without having to
+      *    reconstruct them from old job logs. FD-PSAPFile-Record-Cnt
+      *    already holds the reject count at this point -- 3100-
+      *    Print-End-Job-Messages recomputes it from reads minus
+      *    writes before this paragraph ever runs.
+       3165-Write-Run-Stats.
+           MOVE SPACES TO FD-RunStats-Record.
+           MOVE WS-Audit-Records-Read TO WS-Audit-Read-Edit.
+           MOVE FD-PSAPFile-Record-Cnt TO WS-Audit-Reject-Edit.
+           IF WS-Validate-Only-Mode
+              MOVE WS-Would-Write-Cnt TO WS-Audit-Written-Edit
+           ELSE
+              MOVE FD-OutFile-Record-Cnt TO WS-Audit-Written-Edit
+           END-IF.
+           MOVE WS-Reject-Rate-Pct TO WS-Reject-Rate-Edit.
+           STRING FUNCTION CURRENT-DATE(1:8) "," FUNCTION CURRENT-DATE
+              (9:6) "," WS-Audit-Read-Edit "," WS-Audit-Written-Edit
+              "," WS-Audit-Reject-Edit "," WS-Reject-Rate-Edit
+              DELIMITED BY SIZE INTO FD-RunStats-Record.
+           WRITE FD-RunStats-Record.
+
        5000-Read-PSAPFile.
            READ PSAPFile
               AT END SET WS-PSAPFile-EOF TO TRUE
@@ -313,10 +947,14 @@
 
        6000-Write-Outfile.
            MOVE PART-SUPP-ADDR-PO TO FD-OutFile-Record.
+           COMPUTE WS-OutFile-Length =
+              FUNCTION LENGTH(PART-SUPP-ADDR-PO).
            WRITE FD-OutFile-Record.
 
            IF WS-OutFile-Good
               ADD +1 TO FD-OutFile-Record-Cnt
+              ADD NUM-ADDRESSES TO WS-Addr-Write-Expected
+              ADD NUM-PURCH-ORDERS TO WS-PO-Write-Expected
            ELSE
               DISPLAY "** ERROR **: 6000-Write-Outfile"
               DISPLAY "WRITE OutFile Failed."
@@ -325,3 +963,72 @@
               MOVE 8 TO RETURN-CODE
               GOBACK
            END-IF.
+
+       6500-Write-CheckPoint.
+           COMPUTE WS-Checkpoint-Remainder =
+              FUNCTION MOD(FD-PSAPFile-Record-Cnt,
+                 WS-Checkpoint-Interval).
+           IF WS-Checkpoint-Remainder = ZERO
+              MOVE FD-PSAPFile-Record-Cnt TO FD-CheckPoint-Count
+              OPEN OUTPUT CheckPointFile
+              WRITE FD-CheckPoint-Record
+              CLOSE CheckPointFile
+           END-IF.
+
+      *    A joined, human-readable detail report -- the same good
+      *    record the 5 segment files already carry in fixed-width
+      *    form, but written here as one labeled, readable block so
+      *    nobody has to line up 4 files side by side to review it.
+       6700-Write-Detail-Report.
+           MOVE SPACES TO FD-Detail-Record.
+           STRING "PART: " PART-NUMBER(1:20) " " PART-NAME
+              " MAKE/MODEL/YEAR: " VEHICLE-MAKE "/" VEHICLE-MODEL
+              "/" VEHICLE-YEAR
+              DELIMITED BY SIZE INTO FD-Detail-Record.
+           WRITE FD-Detail-Record.
+           ADD +1 TO FD-DetailReport-Record-Cnt.
+
+           MOVE SPACES TO FD-Detail-Record.
+           STRING "  SUPPLIER: " SUPPLIER-CODE " " SUPPLIER-NAME
+              " RATING: " SUPPLIER-RATING
+              " STATUS: " SUPPLIER-STATUS
+              DELIMITED BY SIZE INTO FD-Detail-Record.
+           WRITE FD-Detail-Record.
+           ADD +1 TO FD-DetailReport-Record-Cnt.
+
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1
+              UNTIL ADDR-IDX > NUM-ADDRESSES
+              IF ADDRESS-1(ADDR-IDX) > SPACE
+                 MOVE SPACES TO FD-Detail-Record
+                 STRING "    ADDRESS " ADDRESS-TYPE(ADDR-IDX)
+                    ": " ADDRESS-1(ADDR-IDX) " " CITY(ADDR-IDX)
+                    " " ADDR-STATE(ADDR-IDX) " " ZIP-CODE(ADDR-IDX)
+                    DELIMITED BY SIZE INTO FD-Detail-Record
+                 WRITE FD-Detail-Record
+                 ADD +1 TO FD-DetailReport-Record-Cnt
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING PO-IDX FROM 1 BY 1
+              UNTIL PO-IDX > NUM-PURCH-ORDERS
+              IF PO-NUMBER(PO-IDX) > SPACE
+                 MOVE SPACES TO FD-Detail-Record
+                 STRING "    PO: " PO-NUMBER(PO-IDX)
+                    " BUYER: " BUYER-CODE(PO-IDX)
+                    " QTY: " QUANTITY(PO-IDX)
+                    " PRICE: " UNIT-PRICE(PO-IDX)
+                    " DELIVERY: " DELIVERY-DATE(PO-IDX)
+                    DELIMITED BY SIZE INTO FD-Detail-Record
+                 WRITE FD-Detail-Record
+                 ADD +1 TO FD-DetailReport-Record-Cnt
+              END-IF
+           END-PERFORM.
+
+           IF NOT WS-DetailReport-Good
+              DISPLAY "** ERROR **: 6700-Write-Detail-Report"
+              DISPLAY "WRITE DetailReport Failed."
+              DISPLAY "File Status: " WS-DetailReport-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.

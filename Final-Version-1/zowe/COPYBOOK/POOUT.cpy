@@ -17,5 +17,7 @@
            05  :tag:-BUYER-CODE          PIC X(03) VALUE SPACES.
            05  :tag:-QUANTITY            PIC S9(8) COMP VALUE ZERO.
            05  :tag:-UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  :tag:-CURRENCY-CODE       PIC X(03) VALUE SPACES.
+           05  :tag:-EXTENDED-VALUE  PIC S9(13)V99 COMP-3 VALUE ZERO.
            05  :tag:-ORDER-DATE          PIC X(08) VALUE SPACES.
            05  :tag:-DELIVERY-DATE       PIC X(08) VALUE SPACES.

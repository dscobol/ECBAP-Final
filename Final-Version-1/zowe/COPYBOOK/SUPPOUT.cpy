@@ -13,7 +13,7 @@
       *
       **********************************************************
        01 :tag:-SUPPLIERS.
-           05  :tag:-SUPPLIER-CODE     PIC X(05) VALUE SPACES.
+           05  :tag:-SUPPLIER-CODE     PIC X(10) VALUE SPACES.
            05  :tag:-SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
                 88 :tag:-SUBCONTRACTOR  VALUE 'S'.
                 88 :tag:-DISTRIBUTOR    VALUE 'D'.

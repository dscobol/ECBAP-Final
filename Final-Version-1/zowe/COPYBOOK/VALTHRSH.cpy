@@ -0,0 +1,27 @@
+      ***********************************************************
+      * Copybook name: VALTHRSH
+      * Original author: David Stagowski
+      *
+      * Description: Validation threshold parameter record.
+      *
+      *    One record, read once per run by whichever of
+      *    PARTCALL/POCALL/ADDRCALL needs it, so a boundary change
+      *    is a data change instead of a recompile.  Each program
+      *    only uses the fields that apply to its own edits and
+      *    keeps its compiled VALUE clause as the fallback if this
+      *    file can't be read.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       01  VAL-THRESHOLDS.
+           05  VT-YEAR-LOW-BOUND         PIC 9(04).
+           05  VT-WLEAD-DOMESTIC-HIGH    PIC 9(02).
+           05  VT-WLEAD-IMPORT-HIGH      PIC 9(02).
+           05  VT-UNIT-PRICE-LOW         PIC 9(07)V99.
+           05  VT-UNIT-PRICE-HIGH        PIC 9(07)V99.
+           05  VT-ZIP-MAX-ELEMENTS       PIC 9(04).
+           05  VT-ORDER-VALUE-HIGH       PIC 9(09)V99.

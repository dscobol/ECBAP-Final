@@ -55,10 +55,12 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    ASSIGN TO a WORKING-STORAGE item instead of a literal so a
+      *    run can step through more than one input file -- the
+      *    current path is moved into WS-PSAPFile-Path before each
+      *    OPEN, from the list loaded by 1004-Load-PSAPFile-List.
            SELECT PSAPFile
-      *     ASSIGN TO PSAPFILE
-      *     ORGANIZATION IS SEQUENTIAL
-           ASSIGN TO "../data/psap.dat.txt"
+           ASSIGN TO WS-PSAPFile-Path
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-PSAPFile-Status.
 
@@ -76,18 +78,26 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-PSAPGood-Status.
 
+      *    Indexed by PART-NUMBER so another job can look up one
+      *    part directly instead of reading PartOut end to end.
            SELECT PartOut
-      *     ASSIGN TO PARTOUT
-      *     ORGANIZATION IS SEQUENTIAL
-           ASSIGN TO "../data/partout.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+      *     ASSIGN TO "../data/partout.dat.txt"
+      *     ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO PARTOUT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PART-NUMBER IN PartOut
            FILE STATUS IS WS-PartFile-Status.
 
+      *    Indexed by SUPPLIER-CODE so another job can look up one
+      *    supplier directly instead of reading SuppOut end to end.
            SELECT SuppOut
-      *     ASSIGN TO SUPPOUT
-      *     ORGANIZATION IS SEQUENTIAL
-           ASSIGN TO "../data/suppout.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+      *     ASSIGN TO "../data/suppout.dat.txt"
+      *     ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO SUPPOUT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SUPPLIER-CODE IN SuppOut
            FILE STATUS IS WS-SuppFile-Status.
 
            SELECT AddrOut
@@ -104,29 +114,130 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-PoFile-Status.
 
+      *    CSV versions of the four segment files, for analytics
+      *    users who just want to open the data in a spreadsheet
+      *    without a fixed-column import template.
+           SELECT PartCsv
+      *     ASSIGN TO PARTCSV
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/partout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PartCsv-Status.
+
+           SELECT SuppCsv
+      *     ASSIGN TO SUPPCSV
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/suppout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SuppCsv-Status.
+
+           SELECT AddrCsv
+      *     ASSIGN TO ADDRCSV
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/addrout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AddrCsv-Status.
+
+           SELECT PoCsv
+      *     ASSIGN TO POCSV
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/poout.csv.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PoCsv-Status.
+
+      *    One balancing control record per currency seen this run,
+      *    so the buying system can reconcile quantity/dollar totals
+      *    against what it originally sent, even when a run mixes
+      *    more than one CURRENCY-CODE.
+           SELECT BalanceFile
+      *     ASSIGN TO PSAPBAL
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/po-balance.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BalanceFile-Status.
+
+      *    One input-file path per line; a run with no PSAPFILELIST,
+      *    or an empty one, falls back to the single hardcoded path
+      *    PSAPFile used before this file existed.
+           SELECT PSAPFileList
+      *     ASSIGN TO PSAPFLST
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-filelist.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PSAPFileList-Status.
+
+           SELECT RunModeFile
+      *     ASSIGN TO PSAPMODE
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-runmode.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RunModeFile-Status.
+
+           SELECT DetailReport
+      *     ASSIGN TO PSAPDTL
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-detail-report.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DetailReport-Status.
+
+           SELECT AuditTrail
+      *     ASSIGN TO PSAPAUD
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-audit-trail.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditTrail-Status.
+
+      *    One comma-delimited line per run -- read/written/reject
+      *    counts and the reject rate -- so volume and reject-rate
+      *    trends can be pulled month-over-month without having to
+      *    parse AuditTrail's free-text lines.
+           SELECT RunStatsFile
+      *     ASSIGN TO PSAPSTAT
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-run-stats.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RunStatsFile-Status.
+
+      *    Holds a single PART-NUMBER or SUPPLIER-CODE to trace, same
+      *    single-value-ahead-of-the-run idea as RunModeFile above. A
+      *    missing or empty file just means this run has no debug
+      *    target, same as a missing RunModeFile means normal mode.
+           SELECT DebugFile
+      *     ASSIGN TO PSAPDBUG
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-debug.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DebugFile-Status.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  PSAPFile
            LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-PSAPFile-Length
            BLOCK CONTAINS 0 RECORDS.
            COPY PARTSUPP.
 
        FD  PSAPError
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS V
-           RECORD IS VARYING IN SIZE 
-           FROM 473 TO 570 CHARACTERS
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 1188 CHARACTERS
            DEPENDING ON WS-Error-Length
            BLOCK CONTAINS 0 RECORDS.
-       01  FD-Error-Record  PIC X(570).
+       01  FD-Error-Record  PIC X(1188).
 
        FD  PSAPGood
            LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-PSAPGood-Length
            BLOCK CONTAINS 0 RECORDS.
-       01  FD-PSAPGood-Record  PIC X(473).
+       01  FD-PSAPGood-Record  PIC X(940).
 
        FD  PartOut
            LABEL RECORDS ARE STANDARD
@@ -152,6 +263,72 @@
            BLOCK CONTAINS 0 RECORDS.
            COPY PURCHRDS.
 
+       FD  BalanceFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-BalanceFile-Record           PIC X(60).
+
+       FD  PartCsv
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-PartCsv-Record            PIC X(132).
+
+       FD  SuppCsv
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-SuppCsv-Record            PIC X(132).
+
+       FD  AddrCsv
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-AddrCsv-Record            PIC X(132).
+
+       FD  PoCsv
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-PoCsv-Record              PIC X(132).
+
+       FD  PSAPFileList
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-PSAPFileList-Record       PIC X(100).
+
+       FD  RunModeFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RunMode-Record            PIC X(01).
+
+       FD  DetailReport
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-Detail-Record             PIC X(132).
+
+       FD  AuditTrail
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-Audit-Record              PIC X(132).
+
+       FD  RunStatsFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-RunStats-Record           PIC X(132).
+
+       FD  DebugFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-Debug-Record              PIC X(23).
+
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
@@ -162,27 +339,134 @@
            COPY WSFST REPLACING ==:tag:== BY ==SuppFile==.
            COPY WSFST REPLACING ==:tag:== BY ==AddrFile==.
            COPY WSFST REPLACING ==:tag:== BY ==PoFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PartCsv==.
+           COPY WSFST REPLACING ==:tag:== BY ==SuppCsv==.
+           COPY WSFST REPLACING ==:tag:== BY ==AddrCsv==.
+           COPY WSFST REPLACING ==:tag:== BY ==PoCsv==.
+           COPY WSFST REPLACING ==:tag:== BY ==BalanceFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PSAPFileList==.
+           COPY WSFST REPLACING ==:tag:== BY ==RunModeFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DetailReport==.
+           COPY WSFST REPLACING ==:tag:== BY ==AuditTrail==.
+           COPY WSFST REPLACING ==:tag:== BY ==RunStatsFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DebugFile==.
 
        01  WS-File-Counters.
            12 WS-Error-Length              PIC 9(4) COMP VALUE ZERO.
+           12 WS-PSAPFile-Length           PIC 9(4) COMP VALUE ZERO.
+           12 WS-PSAPGood-Length           PIC 9(4) COMP VALUE ZERO.
+           12 FD-DetailReport-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
            12 FD-PSAPFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-PSAPError-Record-Cnt      PIC S9(4) COMP VALUE ZERO.
+           12 FD-PSAPError-TooMany-Cnt     PIC S9(4) COMP VALUE ZERO.
            12 FD-PSAPGood-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 WS-Would-Write-Cnt           PIC S9(4) COMP VALUE ZERO.
            12 FD-PartFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-SuppFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-AddrFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-PoFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-PartCsv-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-SuppCsv-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-AddrCsv-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-PoCsv-Record-Cnt          PIC S9(4) COMP VALUE ZERO.
+           12 FD-BalanceFile-Record-Cnt    PIC S9(4) COMP VALUE ZERO.
+           12 FD-PSAPFileList-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
+
+      *    PSAPFile's SELECT is ASSIGN TO this item rather than a
+      *    literal, so a run can step through more than one input
+      *    file -- defaults to the original single hardcoded path
+      *    for a run with no PSAPFILELIST present.
+       01  WS-PSAPFile-Path               PIC X(100)
+           VALUE "../data/psap.dat.txt".
+
+       01  WS-PSAPFileList-Storage.
+           12 WS-PSAPFileList-Max-Cnt     PIC S9(4) COMP VALUE +999.
+           12 WS-PSAPFileList-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 WS-PSAPFileList-Table OCCURS 0 TO 999 TIMES
+              DEPENDING ON WS-PSAPFileList-Cnt
+              INDEXED BY WS-PSAPFileList-IDX.
+              15 WS-PSAPFileList-Path     PIC X(100).
+
+       01  WS-Audit-Edit-Fields.
+           12 WS-Audit-Read-Edit            PIC ZZZ9.
+           12 WS-Audit-Written-Edit         PIC ZZZ9.
+           12 WS-Audit-Detail-Edit          PIC ZZZ9.
+           12 WS-Audit-Reject-Edit          PIC ZZZ9.
+
+      *    STRING needs DISPLAY-usage sending items, so the COMP/
+      *    COMP-3 segment fields are edited here before being built
+      *    into a CSV line, same as WS-Audit-Edit-Fields above.
+       01  WS-Csv-Edit-Fields.
+           12 WS-Csv-Lead-Time-Edit         PIC -(4)9.
+           12 WS-Csv-Supp-Perf-Edit         PIC ZZ9.
+           12 WS-Csv-Quantity-Edit          PIC -(7)9.
+           12 WS-Csv-Unit-Price-Edit        PIC -(6)9.99.
+           12 WS-Csv-Extended-Value-Edit    PIC -(12)9.99.
+           12 WS-Bal-Quantity-Edit          PIC -(8)9.
+           12 WS-Bal-Value-Edit             PIC -(12)9.99.
+
+      *    Reconciliation: one good PSAP record produces exactly one
+      *    Part/Supplier/PSAPGood record, and exactly 3 Address and
+      *    3 Purchase Order records (the fixed 3 occurrences/record).
+       01  WS-Reconcile-Counters.
+           12 WS-Addr-Write-Expected       PIC S9(9) COMP VALUE ZERO.
+           12 WS-PO-Write-Expected         PIC S9(9) COMP VALUE ZERO.
+
+      *    Reject-rate alert: flags a run whose percentage of rejects
+      *    against records read is running hot, independent of the
+      *    per-defect-type counts already DISPLAYed above.
+       01  WS-Reject-Rate-Fields.
+           12 WS-Audit-Reject-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 WS-Reject-Rate-Pct      PIC S9(3)V99 COMP-3 VALUE ZERO.
+           12 WS-Reject-Rate-Thresh   PIC S9(3)V99 COMP-3 VALUE +10.00.
+           12 WS-Reject-Rate-Edit     PIC ZZ9.99.
+
+       01  WS-PO-Control-Totals.
+      *    Lets purchasing balance what was written to POOUT
+      *    against their own totals for the run.
+           12 WS-PO-Total-Quantity      PIC S9(9)     COMP VALUE ZERO.
+      *    QUANTITY(max 999,999) * UNIT-PRICE(max 9,999,999.99, if
+      *    VALTHRSH raises WS-Unit-Price-High that far) can reach 13
+      *    integer digits -- sized to hold that product without
+      *    truncating, not just the $1,000,000.00 default ceiling.
+           12 WS-PO-Extended-Value      PIC S9(13)V99       VALUE ZERO.
+           12 WS-PO-Total-Value         PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-Currency-Totals-Storage.
+      *    One running quantity/value subtotal per distinct
+      *    CURRENCY-CODE actually written this run -- found-or-add
+      *    the same way SUPPSCOR's supplier table is, since the set
+      *    of currencies actually in use on a given run is usually a
+      *    small subset of all the currencies we do business in.
+           12 WS-Currency-Totals-Max-Cnt   PIC S9(4) COMP VALUE +99.
+           12 WS-Currency-Totals-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 WS-Currency-Totals-Table OCCURS 0 TO 99 TIMES
+              DEPENDING ON WS-Currency-Totals-Cnt
+              INDEXED BY WS-CT-Bal-IDX.
+              15 WS-CT-Bal-Currency-Code   PIC X(03).
+              15 WS-CT-Bal-Total-Quantity  PIC S9(9) COMP VALUE ZERO.
+              15 WS-CT-Bal-Total-Value     PIC S9(13)V99 COMP-3
+                 VALUE ZERO.
+           12 WS-CT-Bal-Found-Flag         PIC X.
+              88 WS-CT-Bal-Found              VALUE 'Y'.
+              88 WS-CT-Bal-Not-Found          VALUE 'N'.
+      *    WS-CT-Bal-IDX itself gets driven past the matched row by
+      *    the PERFORM VARYING's own increment once the early-exit
+      *    trick sets it equal to WS-Currency-Totals-Cnt -- capture
+      *    the row that actually matched here instead, same as
+      *    SUPPSCOR's WS-Supp-Match-IDX.
+           12 WS-CT-Bal-Match-IDX          PIC S9(4) COMP VALUE ZERO.
 
        01  WS-Hold-Error-Messages.
            12 WS-EM-Tally-Setup.
-              15 WS-EMT-Hold-String           PIC X(97) VALUE SPACES.
+              15 WS-EMT-Hold-String           PIC X(248) VALUE SPACES.
               15 WS-EMT-Hold-String-Length    PIC 9(4)  VALUE ZERO.
               15 WS-EMT-Hold-String-Pointer   PIC S9(4) COMP VALUE ZERO.
-              15 WS-EM-Tally-Max-Cnt          PIC S9(4) COMP VALUE +3.
+              15 WS-EM-Tally-Max-Cnt          PIC S9(4) COMP VALUE +8.
               15 WS-EM-Tally-Occurs-Cnt       PIC S9(4) COMP VALUE ZERO.
               15 WS-EM-Tally-Perform-Cnt      PIC S9(4) COMP VALUE ZERO.
            12 WS-EM-Tally-Table-Setup.
-              15 WS-EM-Tally-Table OCCURS 0 TO 3 TIMES
+              15 WS-EM-Tally-Table OCCURS 0 TO 8 TIMES
                  DEPENDING ON WS-EM-Tally-Occurs-Cnt
                  INDEXED BY WS-EMT-IDX.
                  18 WS-EMT-Tally           PIC S9(4) VALUE ZERO.
@@ -193,79 +477,296 @@
               88 WS-PSAP-Valid                VALUE 'Y'.
               88 WS-PSAP-Invalid              VALUE 'N'.
 
+      *    Validate-only run mode: RunModeFile holds a single 'V' or
+      *    'N' set up ahead of the run.  In validate mode, every
+      *    record is still read and run through validation and the
+      *    usual error reporting, but no segment, PSAPGood, or
+      *    error-file output is written -- WS-Would-Write-Cnt reports
+      *    how many records would have passed.
+           12 WS-Run-Mode-Flag             PIC X VALUE 'N'.
+              88 WS-Validate-Only-Mode         VALUE 'V'.
+              88 WS-Normal-Run-Mode            VALUE 'N'.
+
+      *    Single-record debug trace: DebugFile holds one PART-NUMBER
+      *    or SUPPLIER-CODE set up ahead of the run.  The record it
+      *    belongs to still runs through 2100-Process-PSAPFile-Records
+      *    exactly as it always would -- this just prints every
+      *    validation message that fires for that one record, pass or
+      *    fail, instead of leaving it buried in the run's totals.
+           12 WS-Debug-Mode-Flag           PIC X VALUE 'N'.
+              88 WS-Debug-Mode                 VALUE 'Y'.
+           12 WS-Debug-Key                 PIC X(23) VALUE SPACES.
+           12 WS-Debug-Part-OK-Flag        PIC X VALUE 'Y'.
+              88 WS-Debug-Part-OK              VALUE 'Y'.
+           12 WS-Debug-Supp-OK-Flag        PIC X VALUE 'Y'.
+              88 WS-Debug-Supp-OK              VALUE 'Y'.
+           12 WS-Debug-Addr-OK-Flag        PIC X VALUE 'Y'.
+              88 WS-Debug-Addr-OK              VALUE 'Y'.
+           12 WS-Debug-PO-OK-Flag          PIC X VALUE 'Y'.
+              88 WS-Debug-PO-OK                VALUE 'Y'.
+
        01  WS-Call-Tracking.
            12 WS-Error-Message-Setup.
-              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +3.
+              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +8.
               15 WS-Error-Message-Occurs-Cnt  PIC S9(4) COMP VALUE ZERO.
               15 WS-EM-Table.
-                 18 WS-Error-Messages OCCURS 0 TO 3 TIMES
+                 18 WS-Error-Messages OCCURS 0 TO 8 TIMES
                  DEPENDING ON WS-Error-Message-Occurs-Cnt
                  INDEXED BY WS-EM-IDX.
                     21 WS-EM-Message            PIC X(30) VALUE SPACES.
+      *    Set by SUPPCALL when this record's SUPPLIER-CODE repeats
+      *    one already seen this run -- 2320-Write-Supplier reads it
+      *    to suppress the now-redundant SuppOut/CSV write.
+           12 WS-CT-Dup-Supplier-Flag        PIC X VALUE 'N'.
+              88 WS-CT-Dup-Supplier-Found        VALUE 'Y'.
+              88 WS-CT-Dup-Supplier-Not-Found    VALUE 'N'.
+
+       01  WS-Hold-Error-Message       PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
-           PERFORM 2000-Process.
+           PERFORM 2000-Process-All-Files.
            PERFORM 3000-End-Job.
            GOBACK.
 
        1000-Begin-Job.
-           OPEN INPUT  PSAPFile.
-           OPEN OUTPUT PSAPGood PSAPError
-                       PartOut SuppOut AddrOut PoOut.
-                       
-           PERFORM 5000-Read-PSAPFile.
+           PERFORM 1002-Load-Run-Mode.
+           PERFORM 1003-Load-Debug-Target.
+           PERFORM 1004-Load-PSAPFile-List.
+           IF WS-Normal-Run-Mode
+              OPEN OUTPUT PSAPGood PSAPError
+                          PartOut SuppOut AddrOut PoOut
+              OPEN OUTPUT PartCsv SuppCsv AddrCsv PoCsv
+              OPEN OUTPUT BalanceFile
+              OPEN OUTPUT DetailReport
+              PERFORM 1010-Write-Segment-Headers
+           END-IF.
+
+      *    EXTEND appends to an existing audit trail; if this is the
+      *    very first run and the file doesn't exist yet, fall back
+      *    to creating it.
+           OPEN EXTEND AuditTrail.
+           IF NOT WS-AuditTrail-Good
+              OPEN OUTPUT AuditTrail
+           END-IF.
+
+      *    Same EXTEND-or-create fallback as AuditTrail, above.
+           OPEN EXTEND RunStatsFile.
+           IF NOT WS-RunStatsFile-Good
+              OPEN OUTPUT RunStatsFile
+           END-IF.
+
+      *    Each segment file starts with a one-record header so it is
+      *    self-describing without the PSAPFile job stream alongside
+      *    it -- marked with a leading "*HDR*" and today's run date,
+      *    written before the first real data record and excluded
+      *    from the file's own record count.
+       1010-Write-Segment-Headers.
+           MOVE "*HDR*" TO PART-NUMBER IN PartOut.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PART-NAME IN PartOut.
+           WRITE PARTS IN PartOut.
 
-       2000-Process.
+           MOVE "*HDR*" TO SUPPLIER-CODE IN SuppOut.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO
+              SUPPLIER-ACT-DATE IN SuppOut.
+           WRITE SUPPLIERS IN SuppOut.
+
+           MOVE "*HDR*" TO ADDRESS-1 IN AddrOut.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ADDRESS-2 IN AddrOut.
+           WRITE SUPP-ADDRESS IN AddrOut.
+
+           MOVE "*HDR*" TO PO-NUMBER IN PoOut.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ORDER-DATE IN PoOut.
+           WRITE PURCHASE-ORDERS IN PoOut.
+
+      *    Column-heading row for each CSV companion file.
+           MOVE SPACES TO FD-PartCsv-Record.
+           STRING "PART-NUMBER,PART-NAME,SPEC-NUMBER,GOVT-COMML-CODE,"
+              "BLUEPRINT-NUMBER,UNIT-OF-MEASURE,WEEKS-LEAD-TIME,"
+              "VEHICLE-MAKE,VEHICLE-MODEL,VEHICLE-YEAR"
+              DELIMITED BY SIZE INTO FD-PartCsv-Record.
+           WRITE FD-PartCsv-Record.
+
+           MOVE SPACES TO FD-SuppCsv-Record.
+           STRING "SUPPLIER-CODE,SUPPLIER-TYPE,SUPPLIER-NAME,"
+              "SUPPLIER-PERF,SUPPLIER-RATING,SUPPLIER-STATUS,"
+              "SUPPLIER-ACT-DATE"
+              DELIMITED BY SIZE INTO FD-SuppCsv-Record.
+           WRITE FD-SuppCsv-Record.
+
+           MOVE SPACES TO FD-AddrCsv-Record.
+           STRING "ADDRESS-TYPE,ADDRESS-1,ADDRESS-2,ADDRESS-3,CITY,"
+              "ADDR-STATE,ZIP-CODE"
+              DELIMITED BY SIZE INTO FD-AddrCsv-Record.
+           WRITE FD-AddrCsv-Record.
+
+           MOVE SPACES TO FD-PoCsv-Record.
+           STRING "PO-NUMBER,BUYER-CODE,QUANTITY,UNIT-PRICE,"
+              "CURRENCY-CODE,EXTENDED-VALUE,ORDER-DATE,DELIVERY-DATE"
+              DELIMITED BY SIZE INTO FD-PoCsv-Record.
+           WRITE FD-PoCsv-Record.
+
+       1002-Load-Run-Mode.
+           SET WS-Normal-Run-Mode TO TRUE.
+           OPEN INPUT RunModeFile.
+           IF WS-RunModeFile-Good
+              READ RunModeFile INTO FD-RunMode-Record
+              IF WS-RunModeFile-Good AND FD-RunMode-Record = 'V'
+                 SET WS-Validate-Only-Mode TO TRUE
+                 DISPLAY "PSAP running in VALIDATE-ONLY mode -- "
+                    "no output will be written."
+              END-IF
+           END-IF.
+           CLOSE RunModeFile.
+
+      *    Loads the PART-NUMBER or SUPPLIER-CODE to trace, if any,
+      *    from DebugFile. A missing or empty file leaves WS-Debug-
+      *    Mode-Flag at its default 'N' -- no trace output, same as
+      *    a run before this feature existed.
+       1003-Load-Debug-Target.
+           OPEN INPUT DebugFile.
+           IF WS-DebugFile-Good
+              READ DebugFile INTO FD-Debug-Record
+              IF WS-DebugFile-Good AND FD-Debug-Record NOT = SPACES
+                 SET WS-Debug-Mode TO TRUE
+                 MOVE FD-Debug-Record TO WS-Debug-Key
+                 DISPLAY "PSAP running DEBUG TRACE for key: "
+                    WS-Debug-Key
+              END-IF
+           END-IF.
+           CLOSE DebugFile.
+
+      *    Loads the list of input files to process this run from
+      *    PSAPFILELIST, one path per line. A missing or empty list
+      *    file is not an error -- it just means this run processes
+      *    the one original hardcoded PSAPFile path, the same as
+      *    before PSAPFILELIST existed.
+       1004-Load-PSAPFile-List.
+           OPEN INPUT PSAPFileList.
+           IF WS-PSAPFileList-Good
+              PERFORM 1006-Load-One-PSAPFileList-Entry
+                 UNTIL WS-PSAPFileList-EOF
+              CLOSE PSAPFileList
+           END-IF.
+
+           IF WS-PSAPFileList-Cnt = ZERO
+              ADD +1 TO WS-PSAPFileList-Cnt
+              MOVE WS-PSAPFile-Path TO
+                 WS-PSAPFileList-Path(WS-PSAPFileList-Cnt)
+           END-IF.
+
+       1006-Load-One-PSAPFileList-Entry.
+           READ PSAPFileList INTO FD-PSAPFileList-Record
+              AT END SET WS-PSAPFileList-EOF TO TRUE
+           END-READ.
+           IF WS-PSAPFileList-Good
+              ADD +1 TO FD-PSAPFileList-Record-Cnt
+              IF FD-PSAPFileList-Record NOT = SPACES
+                 IF WS-PSAPFileList-Cnt < WS-PSAPFileList-Max-Cnt
+                    ADD +1 TO WS-PSAPFileList-Cnt
+                    MOVE FD-PSAPFileList-Record TO
+                       WS-PSAPFileList-Path(WS-PSAPFileList-Cnt)
+                 ELSE
+                    DISPLAY "** ERROR **: 1006-Load-One-"
+                       "PSAPFileList-Entry"
+                    DISPLAY "Increase WS-PSAPFileList-Storage "
+                       "variables."
+                    MOVE 8 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+
+       2000-Process-All-Files.
+           PERFORM 2010-Process-One-PSAPFile
+              VARYING WS-PSAPFileList-IDX FROM 1 BY 1
+              UNTIL WS-PSAPFileList-IDX > WS-PSAPFileList-Cnt.
+
+      *    All of the consolidated output files stay open for the
+      *    whole run (opened/closed in 1000-Begin-Job/3000-End-Job);
+      *    only PSAPFile itself is opened, read to EOF, and closed
+      *    once per entry in WS-PSAPFileList-Table.
+       2010-Process-One-PSAPFile.
+           MOVE WS-PSAPFileList-Path(WS-PSAPFileList-IDX) TO
+              WS-PSAPFile-Path.
+           DISPLAY "PSAP processing input file: " WS-PSAPFile-Path.
+
+           OPEN INPUT PSAPFile.
+           IF NOT WS-PSAPFile-Good
+              DISPLAY "** ERROR **: 2010-Process-One-PSAPFile"
+              DISPLAY "Open PSAPFile Failed."
+              DISPLAY "File Status: " WS-PSAPFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           PERFORM 5000-Read-PSAPFile.
            PERFORM 2100-Process-PSAPFile-Records UNTIL WS-PSAPFile-EOF.
 
+           CLOSE PSAPFile.
+
        2100-Process-PSAPFile-Records.
            SET WS-PSAP-Valid TO TRUE.
            MOVE 0 TO WS-Error-Message-Occurs-Cnt.
+           SET WS-Debug-Part-OK TO TRUE.
+           SET WS-Debug-Supp-OK TO TRUE.
+           SET WS-Debug-Addr-OK TO TRUE.
+           SET WS-Debug-PO-OK TO TRUE.
 
            PERFORM 2200-Validate-PSAPFile-Record.
+
+           IF WS-Debug-Mode AND
+              (PART-NUMBER IN PART-SUPP-ADDR-PO = WS-Debug-Key OR
+               SUPPLIER-CODE IN PART-SUPP-ADDR-PO = WS-Debug-Key)
+              PERFORM 2260-Print-Debug-Trace
+           END-IF.
+
            IF WS-PSAP-Valid
-             MOVE PART-SUPP-ADDR-PO TO FD-PSAPGood-Record
-             PERFORM 6000-Write-PSAPGood
-             PERFORM 2300-Write-Segments
+             ADD +1 TO WS-Would-Write-Cnt
+             IF WS-Normal-Run-Mode
+                MOVE PART-SUPP-ADDR-PO TO FD-PSAPGood-Record
+                PERFORM 6000-Write-PSAPGood
+                PERFORM 2300-Write-Segments
+             END-IF
            ELSE
-              PERFORM 6200-Write-ErrFile
+              IF WS-Normal-Run-Mode
+                 PERFORM 6200-Write-ErrFile
+              END-IF
            END-IF.
            
            PERFORM 5000-Read-PSAPFile.
 
        2200-Validate-PSAPFile-Record.
            PERFORM 2210-Validate-Part.
-           IF WS-Error-Message-Occurs-Cnt < 4
-              PERFORM 2220-Validate-Supplier
-           END-IF.
-           IF WS-Error-Message-Occurs-Cnt < 4
-              PERFORM 2230-Validate-Addresses
-           END-IF.
-           IF WS-Error-Message-Occurs-Cnt < 4
-              PERFORM 2240-Validate-Purch-Orders
-           END-IF.
+           PERFORM 2220-Validate-Supplier.
+           PERFORM 2230-Validate-Addresses.
+           PERFORM 2240-Validate-Purch-Orders.
+           PERFORM 2250-Validate-Govt-Supplier-Match.
 
        2210-Validate-Part.
            CALL 'PARTCALL' USING PART-SUPP-ADDR-PO, WS-Call-Tracking.
-           IF RETURN-CODE = 8  
+           IF RETURN-CODE = 8
               SET WS-PSAP-Invalid TO TRUE
+              MOVE 'N' TO WS-Debug-Part-OK-Flag
               MOVE 0 to RETURN-CODE
            END-IF.
 
        2220-Validate-Supplier.
            CALL 'SUPPCALL' USING PART-SUPP-ADDR-PO, WS-Call-Tracking.
-           IF RETURN-CODE = 8             
+           IF RETURN-CODE = 8
               SET WS-PSAP-Invalid TO TRUE
+              MOVE 'N' TO WS-Debug-Supp-OK-Flag
               MOVE 0 to RETURN-CODE
            END-IF.
 
        2230-Validate-Addresses.
            CALL 'ADDRCALL' USING PART-SUPP-ADDR-PO, WS-Call-Tracking.
            EVALUATE RETURN-CODE
-              WHEN 8             
+              WHEN 8
                  SET WS-PSAP-Invalid TO TRUE
+                 MOVE 'N' TO WS-Debug-Addr-OK-Flag
                  MOVE 0 to RETURN-CODE
               WHEN 9
                  PERFORM 3000-End-Job
@@ -274,16 +775,115 @@
 
        2240-Validate-Purch-Orders.
            CALL 'POCALL' USING PART-SUPP-ADDR-PO, WS-Call-Tracking.
-           IF RETURN-CODE = 8             
+           IF RETURN-CODE = 8
               SET WS-PSAP-Invalid TO TRUE
+              MOVE 'N' TO WS-Debug-PO-OK-Flag
               MOVE 0 to RETURN-CODE
            END-IF.
 
+      *    A part and its supplier each pass their own segment
+      *    validation independently, but a GOVT-PART still has to be
+      *    sourced from a supplier cleared to sell to the government,
+      *    and a COMML-PART still has to be sourced from a supplier
+      *    cleared to sell commercially.  Only PSAP ever sees both
+      *    PARTS and SUPPLIERS on the same record, so this cross-
+      *    segment check lives here instead of in either CALLed
+      *    program.
+       2250-Validate-Govt-Supplier-Match.
+           IF GOVT-PART IN PART-SUPP-ADDR-PO AND
+              COMMERCIAL-ONLY IN PART-SUPP-ADDR-PO
+              SET WS-PSAP-Invalid TO TRUE
+              MOVE 'Govt Part/Comml-Only Supplier' TO
+                 WS-Hold-Error-Message
+              PERFORM 2299-Add-Error-Message
+           END-IF.
+           IF COMML-PART IN PART-SUPP-ADDR-PO AND
+              GOVT-ONLY IN PART-SUPP-ADDR-PO
+              SET WS-PSAP-Invalid TO TRUE
+              MOVE 'Comml Part/Govt-Only Supplier' TO
+                 WS-Hold-Error-Message
+              PERFORM 2299-Add-Error-Message
+           END-IF.
+
+      *    Prints a pass/fail line for each of the four segments plus
+      *    every message WS-Error-Messages is holding for this one
+      *    record -- WS-Error-Message-Occurs-Cnt only ever covers the
+      *    record currently being validated, so nothing needs to be
+      *    snapshotted first the way V1's run-wide counters do.
+       2260-Print-Debug-Trace.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "DEBUG TRACE -- Part: "
+              PART-NUMBER IN PART-SUPP-ADDR-PO
+              " Supplier: " SUPPLIER-CODE IN PART-SUPP-ADDR-PO.
+           IF WS-Debug-Part-OK
+              DISPLAY "  PART          : PASS"
+           ELSE
+              DISPLAY "  PART          : FAIL"
+           END-IF.
+           IF WS-Debug-Supp-OK
+              DISPLAY "  SUPPLIER      : PASS"
+           ELSE
+              DISPLAY "  SUPPLIER      : FAIL"
+           END-IF.
+           IF WS-Debug-Addr-OK
+              DISPLAY "  ADDRESS       : PASS"
+           ELSE
+              DISPLAY "  ADDRESS       : FAIL"
+           END-IF.
+           IF WS-Debug-PO-OK
+              DISPLAY "  PURCHASE ORDER: PASS"
+           ELSE
+              DISPLAY "  PURCHASE ORDER: FAIL"
+           END-IF.
+           IF WS-Error-Message-Occurs-Cnt = 0
+              DISPLAY "  No messages fired for this record."
+           ELSE
+              SET WS-EM-IDX TO 1
+      *       WS-EM-Message only holds 8 slots -- past that,
+      *       2299-Add-Error-Message keeps counting but stops storing,
+      *       same cap 6200-Write-ErrFile already applies below.
+              IF WS-Error-Message-Occurs-Cnt > 8
+                 PERFORM 8 TIMES
+                    DISPLAY "  FIRED: " WS-EM-Message(WS-EM-IDX)
+                    SET WS-EM-IDX UP BY 1
+                 END-PERFORM
+              ELSE
+                 PERFORM WS-Error-Message-Occurs-Cnt TIMES
+                    DISPLAY "  FIRED: " WS-EM-Message(WS-EM-IDX)
+                    SET WS-EM-IDX UP BY 1
+                 END-PERFORM
+              END-IF
+           END-IF.
+           DISPLAY "-------------------------------------------".
+
+       2299-Add-Error-Message.
+           EVALUATE WS-Error-Message-Occurs-Cnt
+              WHEN 0
+                 MOVE +1 TO WS-Error-Message-Occurs-Cnt
+                 SET WS-EM-IDX TO 1
+                 MOVE WS-Hold-Error-Message TO
+                    WS-EM-Message(WS-EM-IDX)
+              WHEN 1 THRU 7
+                 ADD +1 TO WS-Error-Message-Occurs-Cnt
+                 SET WS-EM-IDX UP BY 1
+                 MOVE WS-Hold-Error-Message TO
+                    WS-EM-Message(WS-EM-IDX)
+              WHEN OTHER
+                 ADD +1 TO WS-Error-Message-Occurs-Cnt
+           END-EVALUATE.
+
        2300-Write-Segments.
            PERFORM 2310-Write-Part.
-           PERFORM 2320-Write-Supplier.
+      *    A repeat SUPPLIER-CODE means 2135-Validate-Duplicate-
+      *    Supplier in SUPPCALL already has this code on file from
+      *    an earlier record in this run -- writing it again would
+      *    just be a redundant SuppOut/CSV row, not new information.
+           IF WS-CT-Dup-Supplier-Not-Found
+              PERFORM 2320-Write-Supplier
+           END-IF
            PERFORM 2330-Write-Addresses.
            PERFORM 2340-Write-Purch-Orders.
+           PERFORM 2350-Write-Detail-Report.
 
        2310-Write-Part.
            MOVE PART-NUMBER IN PART-SUPP-ADDR-PO TO
@@ -303,25 +903,61 @@
            MOVE VEHICLE-YEAR IN PART-SUPP-ADDR-PO TO
                 VEHICLE-YEAR IN PartOut.
 
-           MOVE BLUEPRINT-NUMBER IN PART-SUPP-ADDR-PO(1:5) TO
+           MOVE BLUEPRINT-NUMBER IN PART-SUPP-ADDR-PO TO
                 BLUEPRINT-NUMBER IN PartOut.
 
-           MOVE VEHICLE-MODEL IN PART-SUPP-ADDR-PO(1:5) TO
-                VEHICLE-MODEL IN PartOut.               
+           MOVE VEHICLE-MODEL IN PART-SUPP-ADDR-PO TO
+                VEHICLE-MODEL IN PartOut.
+
+      *    A PART-NUMBER legitimately repeats across records -- the
+      *    same part sourced from two suppliers, or seen again in a
+      *    later PSAPFile -- so a duplicate key here isn't a reject,
+      *    it's this part's record on file getting refreshed.
+           WRITE PARTS IN PartOut
+              INVALID KEY
+                 REWRITE PARTS IN PartOut
+                 IF WS-PartFile-Good
+                    ADD +1 TO FD-PartFile-Record-Cnt
+                 ELSE
+                    DISPLAY "** ERROR **: 2310-Write-Part"
+                    DISPLAY "REWRITE PartFile Failed."
+                    DISPLAY "File Status: " WS-PartFile-Status
+                    GOBACK
+                 END-IF
+              NOT INVALID KEY
+                 ADD +1 TO FD-PartFile-Record-Cnt
+           END-WRITE.
 
-           WRITE PARTS IN PartOut.
-
-           IF WS-PartFile-Good
-              ADD +1 TO FD-PartFile-Record-Cnt
+           MOVE WEEKS-LEAD-TIME IN PART-SUPP-ADDR-PO TO
+              WS-Csv-Lead-Time-Edit.
+           MOVE SPACES TO FD-PartCsv-Record.
+           STRING PART-NUMBER IN PART-SUPP-ADDR-PO DELIMITED BY SPACE
+              "," PART-NAME IN PART-SUPP-ADDR-PO DELIMITED BY SPACE
+              "," SPEC-NUMBER IN PART-SUPP-ADDR-PO DELIMITED BY SPACE
+              "," GOVT-COMML-CODE IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," BLUEPRINT-NUMBER IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," UNIT-OF-MEASURE IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," WS-Csv-Lead-Time-Edit DELIMITED BY SIZE
+              "," VEHICLE-MAKE IN PART-SUPP-ADDR-PO DELIMITED BY SPACE
+              "," VEHICLE-MODEL IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," VEHICLE-YEAR IN PART-SUPP-ADDR-PO DELIMITED BY SIZE
+              INTO FD-PartCsv-Record.
+           WRITE FD-PartCsv-Record.
+           IF WS-PartCsv-Good
+              ADD +1 TO FD-PartCsv-Record-Cnt
            ELSE
               DISPLAY "** ERROR **: 2310-Write-Part"
-              DISPLAY "WRITE PartFile Failed."
-              DISPLAY "File Status: " WS-PartFile-Status
+              DISPLAY "WRITE PartCsv Failed."
+              DISPLAY "File Status: " WS-PartCsv-Status
               GOBACK
            END-IF.
 
        2320-Write-Supplier.
-           MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO(1:5) TO
+           MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO TO
                 SUPPLIER-CODE IN SuppOut.
 
            MOVE SUPPLIER-TYPE IN PART-SUPP-ADDR-PO TO
@@ -337,20 +973,55 @@
            MOVE SUPPLIER-ACT-DATE IN PART-SUPP-ADDR-PO TO
                 SUPPLIER-ACT-DATE IN SuppOut.
 
-           WRITE SUPPLIERS IN SuppOut.
+      *    2300's own gating on WS-CT-Dup-Supplier-Not-Found keeps a
+      *    repeat SUPPLIER-CODE from reaching this WRITE in the
+      *    first place, but REWRITE is here too as a backstop, same
+      *    idiom already used for the indexed PartOut WRITE.
+           WRITE SUPPLIERS IN SuppOut
+              INVALID KEY
+                 REWRITE SUPPLIERS IN SuppOut
+                 IF WS-SuppFile-Good
+                    ADD +1 TO FD-SuppFile-Record-Cnt
+                 ELSE
+                    DISPLAY "** ERROR **: 2320-Write-Supplier"
+                    DISPLAY "REWRITE SuppFile Failed."
+                    DISPLAY "File Status: " WS-SuppFile-Status
+                    GOBACK
+                 END-IF
+              NOT INVALID KEY
+                 ADD +1 TO FD-SuppFile-Record-Cnt
+           END-WRITE.
 
-           IF WS-SuppFile-Good
-              ADD +1 TO FD-SuppFile-Record-Cnt
+           MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO TO
+              WS-Csv-Supp-Perf-Edit.
+           MOVE SPACES TO FD-SuppCsv-Record.
+           STRING SUPPLIER-CODE IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," SUPPLIER-TYPE IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," SUPPLIER-NAME IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," WS-Csv-Supp-Perf-Edit DELIMITED BY SIZE
+              "," SUPPLIER-RATING IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," SUPPLIER-STATUS IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SPACE
+              "," SUPPLIER-ACT-DATE IN PART-SUPP-ADDR-PO
+                 DELIMITED BY SIZE
+              INTO FD-SuppCsv-Record.
+           WRITE FD-SuppCsv-Record.
+           IF WS-SuppCsv-Good
+              ADD +1 TO FD-SuppCsv-Record-Cnt
            ELSE
               DISPLAY "** ERROR **: 2320-Write-Supplier"
-              DISPLAY "WRITE SuppFile Failed."
-              DISPLAY "File Status: " WS-SuppFile-Status
+              DISPLAY "WRITE SuppCsv Failed."
+              DISPLAY "File Status: " WS-SuppCsv-Status
               GOBACK
            END-IF.
 
        2330-Write-Addresses.
            SET ADDR-IDX TO +1.
-           PERFORM 2331-Write-Address 3 TIMES.
+           PERFORM 2331-Write-Address NUM-ADDRESSES TIMES.
 
        2331-Write-Address.
 
@@ -366,7 +1037,7 @@
                 CITY IN AddrOut.
            MOVE ADDR-STATE IN  PART-SUPP-ADDR-PO(ADDR-IDX) TO
                 ADDR-STATE IN AddrOut.
-           MOVE ZIP-CODE IN PART-SUPP-ADDR-PO(ADDR-IDX)(1:5) TO
+           MOVE ZIP-CODE IN PART-SUPP-ADDR-PO(ADDR-IDX) TO
                 ZIP-CODE IN AddrOut.
 
            WRITE SUPP-ADDRESS IN AddrOut.
@@ -380,11 +1051,37 @@
               GOBACK
            END-IF.
 
+           MOVE SPACES TO FD-AddrCsv-Record.
+           STRING ADDRESS-TYPE IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SIZE
+              "," ADDRESS-1 IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SPACE
+              "," ADDRESS-2 IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SPACE
+              "," ADDRESS-3 IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SPACE
+              "," CITY IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SPACE
+              "," ADDR-STATE IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SPACE
+              "," ZIP-CODE IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                 DELIMITED BY SPACE
+              INTO FD-AddrCsv-Record.
+           WRITE FD-AddrCsv-Record.
+           IF WS-AddrCsv-Good
+              ADD +1 TO FD-AddrCsv-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 2331-Write-Address"
+              DISPLAY "WRITE AddrCsv Failed."
+              DISPLAY "File Status: " WS-AddrCsv-Status
+              GOBACK
+           END-IF.
+
            SET ADDR-IDX UP BY +1.
 
        2340-Write-Purch-Orders.
            SET PO-IDX TO +1.
-           PERFORM 2341-Write-Purch-Order 3 TIMES.
+           PERFORM 2341-Write-Purch-Order NUM-PURCH-ORDERS TIMES.
 
        2341-Write-Purch-Order.
            MOVE PO-NUMBER IN PART-SUPP-ADDR-PO(PO-IDX) TO
@@ -395,6 +1092,12 @@
                 QUANTITY IN PoOut.
            MOVE UNIT-PRICE IN PART-SUPP-ADDR-PO(PO-IDX) TO
                 UNIT-PRICE IN PoOut.
+           MOVE CURRENCY-CODE IN PART-SUPP-ADDR-PO(PO-IDX) TO
+                CURRENCY-CODE IN PoOut.
+           COMPUTE WS-PO-Extended-Value =
+              QUANTITY IN PART-SUPP-ADDR-PO(PO-IDX) *
+              UNIT-PRICE IN PART-SUPP-ADDR-PO(PO-IDX).
+           MOVE WS-PO-Extended-Value TO EXTENDED-VALUE IN PoOut.
            MOVE ORDER-DATE IN PART-SUPP-ADDR-PO(PO-IDX) TO
                 ORDER-DATE IN PoOut.
            MOVE DELIVERY-DATE IN PART-SUPP-ADDR-PO(PO-IDX) TO
@@ -402,27 +1105,311 @@
 
            WRITE PURCHASE-ORDERS IN PoOut.
 
-           IF WS-PartFile-Good
-              ADD +1 TO FD-PartFile-Record-Cnt
+           IF WS-PoFile-Good
+              ADD +1 TO FD-PoFile-Record-Cnt
+              ADD QUANTITY IN PART-SUPP-ADDR-PO(PO-IDX) TO
+                 WS-PO-Total-Quantity
+              ADD WS-PO-Extended-Value TO WS-PO-Total-Value
+              PERFORM 2342-Accumulate-Currency-Balance
            ELSE
-              DISPLAY "** ERROR **: 2310-Write-Part"
-              DISPLAY "WRITE PartFile Failed."
-              DISPLAY "File Status: " WS-PartFile-Status
+              DISPLAY "** ERROR **: 2341-Write-Purch-Order"
+              DISPLAY "WRITE PoFile Failed."
+              DISPLAY "File Status: " WS-PoFile-Status
+              GOBACK
+           END-IF.
+
+           MOVE QUANTITY IN PART-SUPP-ADDR-PO(PO-IDX) TO
+              WS-Csv-Quantity-Edit.
+           MOVE UNIT-PRICE IN PART-SUPP-ADDR-PO(PO-IDX) TO
+              WS-Csv-Unit-Price-Edit.
+           MOVE WS-PO-Extended-Value TO WS-Csv-Extended-Value-Edit.
+           MOVE SPACES TO FD-PoCsv-Record.
+           STRING PO-NUMBER IN PART-SUPP-ADDR-PO(PO-IDX)
+                 DELIMITED BY SPACE
+              "," BUYER-CODE IN PART-SUPP-ADDR-PO(PO-IDX)
+                 DELIMITED BY SPACE
+              "," WS-Csv-Quantity-Edit DELIMITED BY SIZE
+              "," WS-Csv-Unit-Price-Edit DELIMITED BY SIZE
+              "," CURRENCY-CODE IN PART-SUPP-ADDR-PO(PO-IDX)
+                 DELIMITED BY SPACE
+              "," WS-Csv-Extended-Value-Edit DELIMITED BY SIZE
+              "," ORDER-DATE IN PART-SUPP-ADDR-PO(PO-IDX)
+                 DELIMITED BY SPACE
+              "," DELIVERY-DATE IN PART-SUPP-ADDR-PO(PO-IDX)
+                 DELIMITED BY SPACE
+              INTO FD-PoCsv-Record.
+           WRITE FD-PoCsv-Record.
+           IF WS-PoCsv-Good
+              ADD +1 TO FD-PoCsv-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 2341-Write-Purch-Order"
+              DISPLAY "WRITE PoCsv Failed."
+              DISPLAY "File Status: " WS-PoCsv-Status
               GOBACK
            END-IF.
 
            SET PO-IDX UP BY +1.
 
+      *    Find-or-add the running quantity/value subtotal bucket
+      *    for this PO's currency, the same way SUPPSCOR finds-or-
+      *    adds its supplier scorecard row.
+       2342-Accumulate-Currency-Balance.
+           SET WS-CT-Bal-Not-Found TO TRUE.
+           MOVE ZERO TO WS-CT-Bal-Match-IDX.
+           PERFORM VARYING WS-CT-Bal-IDX FROM 1 BY 1
+              UNTIL WS-CT-Bal-IDX > WS-Currency-Totals-Cnt
+              IF CURRENCY-CODE IN PART-SUPP-ADDR-PO(PO-IDX) =
+                 WS-CT-Bal-Currency-Code(WS-CT-Bal-IDX)
+                 SET WS-CT-Bal-Found TO TRUE
+                 SET WS-CT-Bal-Match-IDX TO WS-CT-Bal-IDX
+                 SET WS-CT-Bal-IDX TO WS-Currency-Totals-Cnt
+              END-IF
+           END-PERFORM.
+
+           IF WS-CT-Bal-Not-Found
+              IF WS-Currency-Totals-Cnt >=
+                 WS-Currency-Totals-Max-Cnt
+                 DISPLAY "** ERROR **: 2342-Accumulate-Currency-"
+                    "Balance"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Currency-Totals-Storage "
+                    "variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              ADD +1 TO WS-Currency-Totals-Cnt
+              SET WS-CT-Bal-Match-IDX TO WS-Currency-Totals-Cnt
+              MOVE CURRENCY-CODE IN PART-SUPP-ADDR-PO(PO-IDX) TO
+                 WS-CT-Bal-Currency-Code(WS-CT-Bal-Match-IDX)
+           END-IF.
+
+           ADD QUANTITY IN PART-SUPP-ADDR-PO(PO-IDX) TO
+              WS-CT-Bal-Total-Quantity(WS-CT-Bal-Match-IDX).
+           ADD WS-PO-Extended-Value TO
+              WS-CT-Bal-Total-Value(WS-CT-Bal-Match-IDX).
+
+      *    A joined, human-readable detail report -- the same good
+      *    record the 4 segment files already carry in fixed-width
+      *    form, but written here as one labeled, readable block so
+      *    nobody has to line up 4 files side by side to review it.
+       2350-Write-Detail-Report.
+           MOVE SPACES TO FD-Detail-Record.
+           STRING "PART: " PART-NUMBER IN PART-SUPP-ADDR-PO(1:20)
+              " " PART-NAME IN PART-SUPP-ADDR-PO
+              " MAKE/MODEL/YEAR: "
+              VEHICLE-MAKE IN PART-SUPP-ADDR-PO "/"
+              VEHICLE-MODEL IN PART-SUPP-ADDR-PO "/"
+              VEHICLE-YEAR IN PART-SUPP-ADDR-PO
+              DELIMITED BY SIZE INTO FD-Detail-Record.
+           WRITE FD-Detail-Record.
+           ADD +1 TO FD-DetailReport-Record-Cnt.
+
+           MOVE SPACES TO FD-Detail-Record.
+           STRING "  SUPPLIER: " SUPPLIER-CODE IN PART-SUPP-ADDR-PO
+              " " SUPPLIER-NAME IN PART-SUPP-ADDR-PO
+              " RATING: " SUPPLIER-RATING IN PART-SUPP-ADDR-PO
+              " STATUS: " SUPPLIER-STATUS IN PART-SUPP-ADDR-PO
+              DELIMITED BY SIZE INTO FD-Detail-Record.
+           WRITE FD-Detail-Record.
+           ADD +1 TO FD-DetailReport-Record-Cnt.
+
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1
+              UNTIL ADDR-IDX > NUM-ADDRESSES IN PART-SUPP-ADDR-PO
+              IF ADDRESS-1 IN PART-SUPP-ADDR-PO(ADDR-IDX) > SPACE
+                 MOVE SPACES TO FD-Detail-Record
+                 STRING "    ADDRESS "
+                    ADDRESS-TYPE IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                    ": " ADDRESS-1 IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                    " " CITY IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                    " " ADDR-STATE IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                    " " ZIP-CODE IN PART-SUPP-ADDR-PO(ADDR-IDX)
+                    DELIMITED BY SIZE INTO FD-Detail-Record
+                 WRITE FD-Detail-Record
+                 ADD +1 TO FD-DetailReport-Record-Cnt
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING PO-IDX FROM 1 BY 1
+              UNTIL PO-IDX > NUM-PURCH-ORDERS IN PART-SUPP-ADDR-PO
+              IF PO-NUMBER IN PART-SUPP-ADDR-PO(PO-IDX) > SPACE
+                 MOVE SPACES TO FD-Detail-Record
+                 STRING "    PO: "
+                    PO-NUMBER IN PART-SUPP-ADDR-PO(PO-IDX)
+                    " BUYER: " BUYER-CODE IN PART-SUPP-ADDR-PO(PO-IDX)
+                    " QTY: " QUANTITY IN PART-SUPP-ADDR-PO(PO-IDX)
+                    " PRICE: " UNIT-PRICE IN PART-SUPP-ADDR-PO(PO-IDX)
+                    " DELIVERY: "
+                    DELIVERY-DATE IN PART-SUPP-ADDR-PO(PO-IDX)
+                    DELIMITED BY SIZE INTO FD-Detail-Record
+                 WRITE FD-Detail-Record
+                 ADD +1 TO FD-DetailReport-Record-Cnt
+              END-IF
+           END-PERFORM.
+
+           IF NOT WS-DetailReport-Good
+              DISPLAY "** ERROR **: 2350-Write-Detail-Report"
+              DISPLAY "WRITE DetailReport Failed."
+              DISPLAY "File Status: " WS-DetailReport-Status
+              GOBACK
+           END-IF.
+
        3000-End-Job.
            PERFORM 3100-Print-End-Job-Messages.
+           PERFORM 3160-Write-Audit-Trail.
+           PERFORM 3165-Write-Run-Stats.
+           IF WS-Normal-Run-Mode
+              PERFORM 3170-Write-PO-Balance
+           END-IF.
 
-           CLOSE PSAPFile PSAPError PSAPGood
-                 PartOut SuppOut AddrOut PoOut.      
+           CLOSE PSAPFile.
+           IF WS-Normal-Run-Mode
+              CLOSE PSAPError PSAPGood
+                    PartOut SuppOut AddrOut PoOut
+                    PartCsv SuppCsv AddrCsv PoCsv
+                    DetailReport
+              CLOSE BalanceFile
+           END-IF.
+           CLOSE AuditTrail.
+           CLOSE RunStatsFile.
+
+      *    One balancing control record per currency actually
+      *    written this run -- WS-Currency-Totals-Table already has
+      *    exactly those subtotals, accumulated alongside every good
+      *    write in 2342-Accumulate-Currency-Balance.
+       3170-Write-PO-Balance.
+           PERFORM 3175-Write-One-Balance-Rec
+              VARYING WS-CT-Bal-IDX FROM 1 BY 1
+              UNTIL WS-CT-Bal-IDX > WS-Currency-Totals-Cnt.
+
+       3175-Write-One-Balance-Rec.
+           MOVE WS-CT-Bal-Total-Quantity(WS-CT-Bal-IDX) TO
+              WS-Bal-Quantity-Edit.
+           MOVE WS-CT-Bal-Total-Value(WS-CT-Bal-IDX) TO
+              WS-Bal-Value-Edit.
+           MOVE SPACES TO FD-BalanceFile-Record.
+           STRING FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+              "," WS-CT-Bal-Currency-Code(WS-CT-Bal-IDX)
+                 DELIMITED BY SPACE
+              "," WS-Bal-Quantity-Edit DELIMITED BY SIZE
+              "," WS-Bal-Value-Edit DELIMITED BY SIZE
+              INTO FD-BalanceFile-Record.
+           WRITE FD-BalanceFile-Record.
+           IF WS-BalanceFile-Good
+              ADD +1 TO FD-BalanceFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 3175-Write-One-Balance-Rec"
+              DISPLAY "WRITE BalanceFile Failed."
+              DISPLAY "File Status: " WS-BalanceFile-Status
+              GOBACK
+           END-IF.
 
        3100-Print-End-Job-Messages.
            DISPLAY "         Records Read: " FD-PSAPFile-Record-Cnt.
-           DISPLAY " Good Records Written: " FD-PSAPGood-Record-Cnt.
-           DISPLAY "Error Records Written: " FD-PSAPError-Record-Cnt.
+           IF WS-Validate-Only-Mode
+              DISPLAY "  Would Have Written: " WS-Would-Write-Cnt
+              COMPUTE WS-Audit-Reject-Cnt =
+                 FD-PSAPFile-Record-Cnt - WS-Would-Write-Cnt
+           ELSE
+              DISPLAY " Good Records Written: " FD-PSAPGood-Record-Cnt
+              DISPLAY "Error Records Written: " FD-PSAPError-Record-Cnt
+              MOVE FD-PSAPError-Record-Cnt TO WS-Audit-Reject-Cnt
+              COMPUTE FD-PSAPError-Record-Cnt =
+                 FD-PSAPError-Record-Cnt - FD-PSAPError-TooMany-Cnt
+              DISPLAY "     Normal Rejects: " FD-PSAPError-Record-Cnt
+              DISPLAY "  Too-Many-Errors Rejects: "
+                 FD-PSAPError-TooMany-Cnt
+              DISPLAY "Po: Control Total -- Quantity: "
+                 WS-PO-Total-Quantity
+              DISPLAY "Po: Control Total --    Value: "
+                 WS-PO-Total-Value
+              DISPLAY "Detail Report Lines Written: "
+                 FD-DetailReport-Record-Cnt
+              PERFORM 3150-Reconcile-Output-Files
+           END-IF.
+           PERFORM 3155-Check-Reject-Rate-Alert.
+
+       3150-Reconcile-Output-Files.
+      *    Address and PO no longer tie out to a fixed multiple of
+      *    the good-record count now that each record only carries
+      *    as many address/PO slots as it actually has -- instead,
+      *    WS-Addr-Write-Expected/WS-PO-Write-Expected are run up by
+      *    6000-Write-PSAPGood one NUM-ADDRESSES/NUM-PURCH-ORDERS at
+      *    a time, right alongside every good record written.
+           IF FD-PartFile-Record-Cnt NOT = FD-PSAPGood-Record-Cnt OR
+              FD-SuppFile-Record-Cnt NOT = FD-PSAPGood-Record-Cnt OR
+              FD-AddrFile-Record-Cnt NOT = WS-Addr-Write-Expected OR
+              FD-PoFile-Record-Cnt NOT = WS-PO-Write-Expected
+              DISPLAY "** RECONCILIATION WARNING **: output files "
+                 "do not tie out to the good-record count."
+              DISPLAY "   Good Records: " FD-PSAPGood-Record-Cnt
+              DISPLAY "   Part   Written: " FD-PartFile-Record-Cnt
+              DISPLAY "   Supp   Written: " FD-SuppFile-Record-Cnt
+              DISPLAY "   Addr   Written: " FD-AddrFile-Record-Cnt
+                 " Expected: " WS-Addr-Write-Expected
+              DISPLAY "   Po     Written: " FD-PoFile-Record-Cnt
+                 " Expected: " WS-PO-Write-Expected
+           ELSE
+              DISPLAY "  Output files reconcile -- all five tie out."
+           END-IF.
+
+       3155-Check-Reject-Rate-Alert.
+           IF FD-PSAPFile-Record-Cnt > ZERO
+              COMPUTE WS-Reject-Rate-Pct ROUNDED =
+                 (WS-Audit-Reject-Cnt / FD-PSAPFile-Record-Cnt) * 100
+              IF WS-Reject-Rate-Pct > WS-Reject-Rate-Thresh
+                 MOVE WS-Reject-Rate-Pct TO WS-Reject-Rate-Edit
+                 DISPLAY "** ALERT **: reject rate " WS-Reject-Rate-Edit
+                    "% exceeds threshold of 10.00%"
+              END-IF
+           END-IF.
+
+      *    A permanent audit trail of every run -- SYSOUT scrolls off
+      *    and isn't kept, so one line per run is appended here with
+      *    the run date/time, mode, and the same counts already
+      *    DISPLAYed above.
+       3160-Write-Audit-Trail.
+           MOVE SPACES TO FD-Audit-Record.
+           MOVE FD-PSAPFile-Record-Cnt TO WS-Audit-Read-Edit.
+           IF WS-Validate-Only-Mode
+              MOVE WS-Would-Write-Cnt TO WS-Audit-Written-Edit
+              STRING FUNCTION CURRENT-DATE(1:8) " "
+                 FUNCTION CURRENT-DATE(9:6)
+                 " MODE: VALIDATE  READ: " WS-Audit-Read-Edit
+                 " WOULD-WRITE: " WS-Audit-Written-Edit
+                 DELIMITED BY SIZE INTO FD-Audit-Record
+           ELSE
+              MOVE FD-PSAPGood-Record-Cnt TO WS-Audit-Written-Edit
+              MOVE FD-DetailReport-Record-Cnt TO WS-Audit-Detail-Edit
+              STRING FUNCTION CURRENT-DATE(1:8) " "
+                 FUNCTION CURRENT-DATE(9:6)
+                 " MODE: NORMAL    READ: " WS-Audit-Read-Edit
+                 " WRITTEN: " WS-Audit-Written-Edit
+                 " DETAIL-LINES: " WS-Audit-Detail-Edit
+                 DELIMITED BY SIZE INTO FD-Audit-Record
+           END-IF.
+           WRITE FD-Audit-Record.
+
+      *    One comma-delimited line per run so a spreadsheet or a
+      *    quick script can pull month-over-month or quarter-over-
+      *    quarter volume and reject-rate trends without having to
+      *    reconstruct them from old job logs. WS-Audit-Reject-Cnt is
+      *    already set by 3100-Print-End-Job-Messages by the time this
+      *    paragraph runs.
+       3165-Write-Run-Stats.
+           MOVE SPACES TO FD-RunStats-Record.
+           MOVE FD-PSAPFile-Record-Cnt TO WS-Audit-Read-Edit.
+           MOVE WS-Audit-Reject-Cnt TO WS-Audit-Reject-Edit.
+           IF WS-Validate-Only-Mode
+              MOVE WS-Would-Write-Cnt TO WS-Audit-Written-Edit
+           ELSE
+              MOVE FD-PSAPGood-Record-Cnt TO WS-Audit-Written-Edit
+           END-IF.
+           MOVE WS-Reject-Rate-Pct TO WS-Reject-Rate-Edit.
+           STRING FUNCTION CURRENT-DATE(1:8) "," FUNCTION CURRENT-DATE
+              (9:6) "," WS-Audit-Read-Edit "," WS-Audit-Written-Edit
+              "," WS-Audit-Reject-Edit "," WS-Reject-Rate-Edit
+              DELIMITED BY SIZE INTO FD-RunStats-Record.
+           WRITE FD-RunStats-Record.
 
        5000-Read-PSAPFile.
            READ PSAPFile
@@ -443,10 +1430,14 @@
            END-EVALUATE.
 
        6000-Write-PSAPGood.
+           COMPUTE WS-PSAPGood-Length =
+              FUNCTION LENGTH(PART-SUPP-ADDR-PO).
            WRITE FD-PSAPGood-Record.
 
            IF WS-PSAPGood-Good
               ADD +1 TO FD-PSAPGood-Record-Cnt
+              ADD NUM-ADDRESSES TO WS-Addr-Write-Expected
+              ADD NUM-PURCH-ORDERS TO WS-PO-Write-Expected
            ELSE
               DISPLAY "** ERROR **: 6000-Write-PSAPGood"
               DISPLAY "WRITE PSAPGood Failed."
@@ -457,7 +1448,7 @@
            END-IF.
 
        6200-Write-ErrFile.
-           IF WS-Error-Message-Occurs-Cnt > 3
+           IF WS-Error-Message-Occurs-Cnt > 8
               PERFORM 6210-Write-Bad-Record
            ELSE
               PERFORM 6220-Write-Error-Record
@@ -476,6 +1467,7 @@
            WRITE FD-Error-Record.   
            IF WS-PSAPError-Good
               ADD +1 TO FD-PSAPError-Record-Cnt
+              ADD +1 TO FD-PSAPError-TooMany-Cnt
            ELSE
               DISPLAY "** ERROR **: 6210-Write-Bad-Record"
               DISPLAY "WRITE PSAPError Failed."
@@ -511,7 +1503,7 @@
            SET WS-EM-IDX TO 1.
            SET WS-EMT-IDX TO 1.
       *    Clean up the table.
-           PERFORM 3 TIMES
+           PERFORM 8 TIMES
               MOVE ZERO TO WS-EMT-Tally(WS-EMT-IDX)
               MOVE SPACES TO WS-EMT-Msg(WS-EMT-IDX)
               SET WS-EM-IDX UP BY 1
@@ -578,8 +1570,8 @@
            INSPECT FUNCTION REVERSE(WS-EMT-Hold-String) 
              TALLYING WS-EMT-Hold-String-Length FOR LEADING SPACES.
       *    Trim the spaces.
-           COMPUTE WS-EMT-Hold-String-Length = 
-              97 - WS-EMT-Hold-String-Length 
+           COMPUTE WS-EMT-Hold-String-Length =
+              248 - WS-EMT-Hold-String-Length
            END-COMPUTE.
       *    Put it all together.
            STRING

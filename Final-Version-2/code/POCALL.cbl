@@ -27,9 +27,53 @@
       * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BuyerFile
+           ASSIGN TO BUYERFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BuyerFile-Status.
+
+           SELECT ValThreshFile
+           ASSIGN TO VALTHRSH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ValThreshFile-Status.
+
+      *    The currencies we actually do business in -- same
+      *    maintainable-reference-list precedent as BuyerFile.
+           SELECT CurrencyFile
+           ASSIGN TO CURRFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CurrencyFile-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BuyerFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-BuyerFile-Record             PIC X(25).
+
+       FD  ValThreshFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTHRSH.
+
+       FD  CurrencyFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-CurrencyFile-Record          PIC X(25).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==BuyerFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ValThreshFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CurrencyFile==.
+
+       01  WS-File-Counters.
+           12 FD-BuyerFile-Record-Cnt      PIC S9(4) COMP VALUE ZERO.
+           12 FD-CurrencyFile-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
 
        01  WS-Status-Flags.
            12 WS-All-POs-Valid-Flag   PIC X.
@@ -51,12 +95,71 @@
               88 WS-DDate-P-Valid              VALUE 'P'.
               88 WS-DDate-P-Invalid            VALUE 'I'.
               88 WS-DDate-Not-Present          VALUE 'N'.
+           12 WS-Dup-PO-Number-Flag         PIC X.
+              88 WS-Dup-PO-Number-Found        VALUE 'Y'.
+              88 WS-Dup-PO-Number-Not-Found    VALUE 'N'.
+           12 WS-Buyer-Found-Flag           PIC X.
+              88 WS-Buyer-Found                VALUE 'Y'.
+              88 WS-Buyer-Not-Found             VALUE 'N'.
+           12 WS-Currency-Found-Flag        PIC X.
+              88 WS-Currency-Found              VALUE 'Y'.
+              88 WS-Currency-Not-Found          VALUE 'N'.
+           12 WS-Thresholds-Loaded-Flag      PIC X VALUE 'N'.
+              88 WS-Thresholds-Loaded           VALUE 'Y'.
+
+       01  WS-Buyer-Table-Storage.
+      *    Loaded once per run, the same way SUPPCALL loads its
+      *    history table -- this subprogram is called once per
+      *    purchase order with no "first call" signal of its own.
+           12 WS-Buyer-Max-Element-Counter PIC S9(4) COMP VALUE +999.
+           12 WS-Buyer-Occurs-Dep-Counter  PIC S9(4) COMP VALUE ZERO.
+           12 WS-Buyer-Table OCCURS 0 TO 999 TIMES
+              DEPENDING ON WS-Buyer-Occurs-Dep-Counter
+              INDEXED BY WS-Buyer-IDX.
+              15 WS-Buyer-Code       PIC X(3).
+              15 WS-Buyer-Name       PIC X(20).
+
+       01  WS-Currency-Table-Storage.
+      *    Loaded once per run, same pattern as WS-Buyer-Table-
+      *    Storage above -- the currencies we actually do business
+      *    in, maintainable without a recompile.
+           12 WS-Currency-Max-Element-Counter
+              PIC S9(4) COMP VALUE +99.
+           12 WS-Currency-Occurs-Dep-Counter
+              PIC S9(4) COMP VALUE ZERO.
+           12 WS-Currency-Table OCCURS 0 TO 99 TIMES
+              DEPENDING ON WS-Currency-Occurs-Dep-Counter
+              INDEXED BY WS-Currency-IDX.
+              15 WS-Currency-Code    PIC X(3).
+              15 WS-Currency-Name    PIC X(20).
+
+       01  WS-Seen-PO-Number-Storage.
+           12 WS-Seen-PO-Number-Max-Cnt    PIC S9(4) COMP VALUE +9999.
+           12 WS-Seen-PO-Number-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 WS-Seen-PO-Number-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Seen-PO-Number-Cnt
+              INDEXED BY WS-Seen-PO-Number-IDX.
+              15 WS-Seen-PO-Number         PIC X(06).
 
        01  WS-Hold-Storage.
            12 WS-Hold-Error-Message      PIC X(30) VALUE SPACES.
            12 WS-Hold-Compute-Date1      PIC 9(8) VALUE ZERO.
            12 WS-Hold-Compute-Date2      PIC 9(8) VALUE ZERO.
 
+       01  WS-Unit-Price-Bounds.
+           12 WS-Unit-Price-Low          PIC 9(07)V99 VALUE 1.00.
+           12 WS-Unit-Price-High         PIC 9(07)V99 VALUE 1000000.00.
+
+       01  WS-Order-Value-Bounds.
+           12 WS-Order-Value-High        PIC 9(09)V99
+              VALUE 5000000.00.
+      *    Sized to hold QUANTITY * UNIT-PRICE at both fields' true
+      *    maximums (up to 13 integer digits), not just the default
+      *    WS-Order-Value-High ceiling -- otherwise a legitimately
+      *    large order can truncate down to a small value before it
+      *    ever reaches the WS-Order-Value-High comparison below.
+           12 WS-Hold-Order-Value        PIC S9(13)V99 VALUE ZERO.
+
        01  WS-Program-Hold-Fields.
            12 WS-Date-Int-Returned         PIC 9(10) VALUE ZERO.
            12 WS-Date-Diff                 PIC S9(10) VALUE ZERO.
@@ -80,10 +183,10 @@
        COPY PARTSUPP.
        01  WS-Call-Tracking.
            12 WS-Error-Message-Setup.
-              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +3.
+              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +8.
               15 WS-Error-Message-Occurs-Cnt  PIC S9(4) COMP VALUE ZERO.
               15 WS-EM-Table.
-                 18 WS-Error-Messages OCCURS 0 TO 3 TIMES
+                 18 WS-Error-Messages OCCURS 0 TO 8 TIMES
                  DEPENDING ON WS-Error-Message-Occurs-Cnt
                  INDEXED BY WS-EM-IDX.
                     21 WS-EM-Message            PIC X(30) VALUE SPACES.
@@ -103,12 +206,37 @@
            GOBACK.
 
        1000-Begin-Job.
-      D    DISPLAY "POCALL: 1000-Begin-Job"     
+      D    DISPLAY "POCALL: 1000-Begin-Job"
            SET WS-All-POs-Valid TO TRUE.
+           PERFORM 1005-Load-Validation-Thresholds.
+           PERFORM 8010-Load-Buyer-Table.
+           PERFORM 8020-Load-Currency-Table.
+
+      *    Read once per run -- the business boundaries below are
+      *    data, not code, so the compiled VALUE clauses above stay
+      *    as the fallback if this file can't be read, and a run
+      *    isn't aborted just because it's missing.
+       1005-Load-Validation-Thresholds.
+           IF NOT WS-Thresholds-Loaded
+              OPEN INPUT ValThreshFile
+              IF WS-ValThreshFile-Good
+                 READ ValThreshFile
+                 IF WS-ValThreshFile-Good
+                    MOVE VT-UNIT-PRICE-LOW TO WS-Unit-Price-Low
+                    MOVE VT-UNIT-PRICE-HIGH TO WS-Unit-Price-High
+                    IF VT-ORDER-VALUE-HIGH > ZERO
+                       MOVE VT-ORDER-VALUE-HIGH TO
+                          WS-Order-Value-High
+                    END-IF
+                 END-IF
+                 CLOSE ValThreshFile
+              END-IF
+              SET WS-Thresholds-Loaded TO TRUE
+           END-IF.
 
        2000-Validate-Purch-Orders.
-              PERFORM 2100-Validate-Purchase-Order VARYING PO-IDX 
-                 FROM 1 BY 1 UNTIL PO-IDX > 3.
+              PERFORM 2100-Validate-Purchase-Order VARYING PO-IDX
+                 FROM 1 BY 1 UNTIL PO-IDX > NUM-PURCH-ORDERS.
 
        2100-Validate-Purchase-Order.
       *     The following fields are required: PO-NUMBER, BUYER-CODE,
@@ -121,9 +249,14 @@
       *          to determine if the date is valid
            SET WS-Pur-Ord-Valid TO TRUE.
            PERFORM 2110-Validate-Required-Fields.
+           PERFORM 2115-Validate-Buyer-Code.
            PERFORM 2120-Validate-Qty-Unit-Price.
+           PERFORM 2121-Validate-Order-Value.
+           PERFORM 2122-Validate-Currency-Code.
+           PERFORM 2125-Validate-Delivery-Date-Required.
            PERFORM 2130-Validate-Order-Date.
-           
+           PERFORM 2136-Validate-Duplicate-PO-Number.
+
            IF WS-Pur-Ord-InValid
               SET WS-All-POs-Invalid TO TRUE
            END-IF.
@@ -147,6 +280,26 @@
               PERFORM 2199-Add-Error-Message
            END-IF.
 
+       2115-Validate-Buyer-Code.
+      *    BUYER-CODE must match a code in the WS-Buyer-Table,
+      *    loaded from BUYERFILE in 8010-Load-Buyer-Table so a new
+      *    buyer doesn't need a recompile to be recognized.
+           IF BUYER-CODE(PO-IDX) > SPACE
+              SET WS-Buyer-Not-Found TO TRUE
+              PERFORM VARYING WS-Buyer-IDX FROM 1 BY 1
+                 UNTIL WS-Buyer-IDX > WS-Buyer-Occurs-Dep-Counter
+                 IF BUYER-CODE(PO-IDX) = WS-Buyer-Code(WS-Buyer-IDX)
+                    SET WS-Buyer-Found TO TRUE
+                    SET WS-Buyer-IDX TO WS-Buyer-Occurs-Dep-Counter
+                 END-IF
+              END-PERFORM
+              IF WS-Buyer-Not-Found
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 MOVE 'Buyer Code Not Found' TO WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+              END-IF
+           END-IF.
+
        2120-Validate-Qty-Unit-Price.
       *     QUANTITY must be between 0 and 999,999
       *     If QUANTITY is > 0, UNIT-PRICE must be > 0.
@@ -180,10 +333,12 @@
               END-IF
            END-IF.
 
-      *     UNIT-PRICE must be between $1 and $1,000,000.00
+      *     UNIT-PRICE must be between WS-Unit-Price-Low and
+      *     WS-Unit-Price-High (loaded at 1005-Load-Validation-
+      *     Thresholds, defaulting to $1 and $1,000,000.00).
            IF WS-Unit-Valid AND UNIT-PRICE(PO-IDX) NOT ZERO
-              IF UNIT-PRICE(PO-IDX) >= 1.00 AND
-                 UNIT-PRICE(PO-IDX) <= 1000000.00
+              IF UNIT-PRICE(PO-IDX) >= WS-Unit-Price-Low AND
+                 UNIT-PRICE(PO-IDX) <= WS-Unit-Price-High
                  NEXT SENTENCE
               ELSE
                  SET WS-Unit-Invalid TO TRUE
@@ -202,6 +357,62 @@
               PERFORM 2199-Add-Error-Message
            END-IF.
 
+      *    The extended value is QUANTITY * UNIT-PRICE -- checked
+      *    against WS-Order-Value-High (loaded at 1005-Load-
+      *    Validation-Thresholds) so an unusually large order gets
+      *    flagged instead of slipping through on two individually
+      *    in-range fields.
+       2121-Validate-Order-Value.
+           MOVE ZERO TO WS-Hold-Order-Value.
+           IF WS-Qty-Valid AND WS-Unit-Valid
+              COMPUTE WS-Hold-Order-Value =
+                 QUANTITY(PO-IDX) * UNIT-PRICE(PO-IDX)
+              IF WS-Hold-Order-Value > WS-Order-Value-High
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 MOVE 'Order Value Too High' TO WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+              END-IF
+           END-IF.
+
+      *    CURRENCY-CODE is new as of this release -- PSAPFile data
+      *    written before it existed won't carry one, and every PO
+      *    on record until now was implicitly priced in US dollars,
+      *    so a blank code defaults to USD rather than rejecting
+      *    the record.  A populated code must match the maintained
+      *    WS-Currency-Table loaded in 8020-Load-Currency-Table.
+       2122-Validate-Currency-Code.
+           IF CURRENCY-CODE(PO-IDX) NOT > SPACE
+              MOVE 'USD' TO CURRENCY-CODE(PO-IDX)
+           END-IF.
+           SET WS-Currency-Not-Found TO TRUE.
+           PERFORM VARYING WS-Currency-IDX FROM 1 BY 1
+              UNTIL WS-Currency-IDX > WS-Currency-Occurs-Dep-Counter
+              IF CURRENCY-CODE(PO-IDX) =
+                 WS-Currency-Code(WS-Currency-IDX)
+                 SET WS-Currency-Found TO TRUE
+                 SET WS-Currency-IDX TO
+                    WS-Currency-Occurs-Dep-Counter
+              END-IF
+           END-PERFORM.
+           IF WS-Currency-Not-Found
+              SET WS-Pur-Ord-Invalid TO TRUE
+              MOVE 'Currency Code Not Found' TO WS-Hold-Error-Message
+              PERFORM 2199-Add-Error-Message
+           END-IF.
+
+       2125-Validate-Delivery-Date-Required.
+      *    A PO with a real quantity and price is a real order --
+      *    it needs a DELIVERY-DATE the same way it needs a
+      *    PO-NUMBER or an ORDER-DATE.
+           IF QUANTITY(PO-IDX) > ZERO AND UNIT-PRICE(PO-IDX) > ZERO
+              IF DELIVERY-DATE(PO-IDX) NOT > SPACE
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 MOVE 'Delivery Date Missing' TO
+                    WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+              END-IF
+           END-IF.
+
 
        2130-Validate-Order-Date.
       *     ORDER-DATE must be a valid date
@@ -279,17 +490,60 @@
               COMPUTE WS-Date-Diff =
                  FUNCTION INTEGER-OF-DATE(WS-Hold-Compute-Date2) -
                  FUNCTION INTEGER-OF-DATE(WS-Hold-Compute-Date1)
-              IF WS-Date-Diff >= ZERO
-                 CONTINUE
-              ELSE 
+              IF WS-Date-Diff < ZERO
                  SET WS-Pur-Ord-Invalid TO TRUE
-                 MOVE 'Delivery Date < Ord Date' TO 
+                 MOVE 'Delivery Date < Ord Date' TO
                     WS-Hold-Error-Message
                  PERFORM 2199-Add-Error-Message
+              ELSE
+      *          Delivery also has to leave the supplier's own
+      *          published lead time to work with.
+                 IF WS-Date-Diff < (WEEKS-LEAD-TIME * 7)
+                    SET WS-Pur-Ord-Invalid TO TRUE
+                    MOVE 'Delivery Before Lead Time' TO
+                       WS-Hold-Error-Message
+                    PERFORM 2199-Add-Error-Message
+                 END-IF
               END-IF
            END-IF.
 
 
+       2136-Validate-Duplicate-PO-Number.
+      *    A PO-NUMBER already seen earlier in this run is a
+      *    duplicate.  WS-Seen-PO-Number-Table holds every distinct
+      *    number seen so far across calls to this program.
+           IF PO-NUMBER(PO-IDX) > SPACE
+              SET WS-Dup-PO-Number-Not-Found TO TRUE
+              PERFORM VARYING WS-Seen-PO-Number-IDX FROM 1 BY 1
+                 UNTIL WS-Seen-PO-Number-IDX > WS-Seen-PO-Number-Cnt
+                 IF PO-NUMBER(PO-IDX) =
+                    WS-Seen-PO-Number(WS-Seen-PO-Number-IDX)
+                    SET WS-Dup-PO-Number-Found TO TRUE
+                    SET WS-Seen-PO-Number-IDX TO
+                       WS-Seen-PO-Number-Cnt
+                 END-IF
+              END-PERFORM
+              IF WS-Dup-PO-Number-Found
+                 SET WS-Pur-Ord-Invalid TO TRUE
+                 MOVE 'Duplicate PO Number' TO WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+              ELSE
+                 IF WS-Seen-PO-Number-Cnt >= WS-Seen-PO-Number-Max-Cnt
+                    DISPLAY "** ERROR **: 2136-Validate-Duplicate-"
+                       "PO-Number"
+                    DISPLAY "WS table size is too small for this run."
+                    DISPLAY "Increase WS-Seen-PO-Number-Storage "
+                       "variables."
+                    MOVE +9 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+                 ADD +1 TO WS-Seen-PO-Number-Cnt
+                 SET WS-Seen-PO-Number-IDX TO WS-Seen-PO-Number-Cnt
+                 MOVE PO-NUMBER(PO-IDX) TO
+                    WS-Seen-PO-Number(WS-Seen-PO-Number-IDX)
+              END-IF
+           END-IF.
+
        2199-Add-Error-Message.
            EVALUATE WS-Error-Message-Occurs-Cnt
               WHEN 0
@@ -297,15 +551,103 @@
                  SET WS-EM-IDX TO 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 1
-              WHEN 2
+              WHEN 1 THRU 7
                  ADD +1 TO WS-Error-Message-Occurs-Cnt
                  SET WS-EM-IDX UP BY 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 3
+              WHEN OTHER
                  ADD +1 TO WS-Error-Message-Occurs-Cnt 
            END-EVALUATE.
 
+       8010-Load-Buyer-Table.
+           IF WS-Buyer-Occurs-Dep-Counter = 0
+              OPEN INPUT BuyerFile
+              SET WS-Buyer-IDX TO +1
+              PERFORM 8015-Load-Buyer UNTIL WS-BuyerFile-EOF
+              CLOSE BuyerFile
+              PERFORM 8019-Verify-Buyer-Table
+           END-IF.
+
+       8015-Load-Buyer.
+           READ BuyerFile
+              AT END SET WS-BuyerFile-EOF TO TRUE
+           END-READ.
+           IF WS-BuyerFile-Good
+              ADD +1 TO
+                 FD-BuyerFile-Record-Cnt
+                 WS-Buyer-Occurs-Dep-Counter
+              MOVE FD-BuyerFile-Record(1:3) TO
+                 WS-Buyer-Code(WS-Buyer-IDX)
+              MOVE FD-BuyerFile-Record(4:20) TO
+                 WS-Buyer-Name(WS-Buyer-IDX)
+              SET WS-Buyer-IDX UP BY +1
+           ELSE
+              IF WS-BuyerFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8015-Load-Buyer"
+                 DISPLAY "Read BuyerFile Failed."
+                 DISPLAY "File Status: " WS-BuyerFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       8019-Verify-Buyer-Table.
+           IF WS-Buyer-Occurs-Dep-Counter >
+              WS-Buyer-Max-Element-Counter
+                 DISPLAY "** ERROR **: 8019-Verify-Buyer-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Buyer-Table-Storage variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
+
+       8020-Load-Currency-Table.
+           IF WS-Currency-Occurs-Dep-Counter = 0
+              OPEN INPUT CurrencyFile
+              SET WS-Currency-IDX TO +1
+              PERFORM 8025-Load-Currency UNTIL WS-CurrencyFile-EOF
+              CLOSE CurrencyFile
+              PERFORM 8029-Verify-Currency-Table
+           END-IF.
+
+       8025-Load-Currency.
+           READ CurrencyFile
+              AT END SET WS-CurrencyFile-EOF TO TRUE
+           END-READ.
+           IF WS-CurrencyFile-Good
+              ADD +1 TO
+                 FD-CurrencyFile-Record-Cnt
+                 WS-Currency-Occurs-Dep-Counter
+              MOVE FD-CurrencyFile-Record(1:3) TO
+                 WS-Currency-Code(WS-Currency-IDX)
+              MOVE FD-CurrencyFile-Record(4:20) TO
+                 WS-Currency-Name(WS-Currency-IDX)
+              SET WS-Currency-IDX UP BY +1
+           ELSE
+              IF WS-CurrencyFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8025-Load-Currency"
+                 DISPLAY "Read CurrencyFile Failed."
+                 DISPLAY "File Status: " WS-CurrencyFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       8029-Verify-Currency-Table.
+           IF WS-Currency-Occurs-Dep-Counter >
+              WS-Currency-Max-Element-Counter
+                 DISPLAY "** ERROR **: 8029-Verify-Currency-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Currency-Table-Storage "
+                    "variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
+
        3000-End-Job.
-      D    DISPLAY "POCALL: 3000-End-Job".     
+      D    DISPLAY "POCALL: 3000-End-Job".

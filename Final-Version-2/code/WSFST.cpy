@@ -0,0 +1,22 @@
+      ***********************************************************
+      * Copybook name: WSFST
+      * Original author: David Stagowski
+      *
+      * Description: Common file-status WORKING-STORAGE fields.
+      *
+      *    Each caller declares a 01 level group, then uses
+      *    COPY WSFST REPLACING ==:tag:== BY ==<file-name>==
+      *    once per file to pick up that file's status field
+      *    and its related condition names.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-22 dastagg       Created for ECBAP Final Project
+      *
+      **********************************************************
+           05  WS-:tag:-Status           PIC X(02) VALUE '00'.
+               88  WS-:tag:-Good             VALUE '00'.
+               88  WS-:tag:-EOF              VALUE '10'.
+               88  WS-:tag:-Duplicate        VALUE '22'.
+               88  WS-:tag:-Not-Found        VALUE '23'.

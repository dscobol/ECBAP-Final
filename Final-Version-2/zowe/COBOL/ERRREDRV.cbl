@@ -0,0 +1,198 @@
+      ***********************************************************
+      * Program name:    ERRREDRV
+      * Original author: David Stagowski
+      *
+      *    Description: Strip PSAP's error-message wrapper back off
+      *       of PSAPError so a corrected record can be re-driven
+      *       through PSAP as ordinary PSAPFile input.
+      *
+      *    Today, fixing a rejected record means somebody re-keys
+      *    the whole thing by hand from the ERRFILE listing.  This
+      *    program does the mechanical half of that: every PSAPError
+      *    record -- whether it carries a normal comma-joined list
+      *    of messages or the fixed "Many Errors" marker -- carries
+      *    the full original PART-SUPP-ADDR-PO bytes PSAP read,
+      *    sitting right after the message text.  ERRREDRV locates
+      *    where the message ends, peels it off, and writes the
+      *    recovered record out in plain PSAPFile format.
+      *
+      *    The new file is never fed straight back into PSAPFile --
+      *    an operator reviews/edits it first (the bad field is
+      *    still bad until somebody corrects it) and then promotes
+      *    it onto the front of the next PSAP run, the same
+      *    review-then-promote pattern ZIPMAINT uses for the zip
+      *    reference file.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRREDRV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSAPError
+      *     ASSIGN TO ERRFILE
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psaperror.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PSAPError-Status.
+
+           SELECT RedriveFile
+      *     ASSIGN TO PSAPREDR
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psap-redrive.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RedriveFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSAPError
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 1188 CHARACTERS
+           DEPENDING ON WS-Error-Length
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-Error-Record  PIC X(1188).
+
+       FD  RedriveFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-Redrive-Length
+           BLOCK CONTAINS 0 RECORDS.
+           COPY PARTSUPP.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PSAPError==.
+           COPY WSFST REPLACING ==:tag:== BY ==RedriveFile==.
+
+       01  WS-File-Counters.
+           12 WS-Error-Length              PIC 9(4) COMP VALUE ZERO.
+           12 WS-Redrive-Length            PIC 9(4) COMP VALUE ZERO.
+           12 FD-PSAPError-Record-Cnt      PIC S9(4) COMP VALUE ZERO.
+           12 FD-RedriveFile-Record-Cnt    PIC S9(4) COMP VALUE ZERO.
+
+      *    Byte layout of PART-SUPP-ADDR-PO (see the PARTSUPP
+      *    copybook): a fixed 131-byte PARTS+SUPPLIERS prefix, then
+      *    a 2-byte NUM-ADDRESSES, then 1-3 73-byte SUPP-ADDRESS
+      *    rows, then a 2-byte NUM-PURCH-ORDERS, then 1-10 41-byte
+      *    PURCHASE-ORDER rows.  NUM-PURCH-ORDERS moves around
+      *    depending on how many addresses came before it, so its
+      *    offset has to be computed from the address count that
+      *    was actually on this record, not assumed fixed.
+       01  WS-Layout-Constants.
+           12 WS-Prefix-Length              PIC S9(4) COMP
+              VALUE +131.
+           12 WS-Supp-Address-Length        PIC S9(4) COMP
+              VALUE +73.
+
+       01  WS-Unstring-Fields.
+           12 WS-Msg-Prefix-Hold           PIC X(1188) VALUE SPACES.
+           12 WS-Unstring-Ptr              PIC S9(4) COMP VALUE 1.
+           12 WS-Record-Length             PIC S9(4) COMP VALUE ZERO.
+           12 WS-Hold-Num-Addr             PIC 9(02) VALUE ZERO.
+           12 WS-Num-Purch-Ord-Offset      PIC S9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Redrive-Records UNTIL WS-PSAPError-EOF.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           DISPLAY "ERRREDRV: 1000-Begin-Job".
+           OPEN INPUT PSAPError.
+           OPEN OUTPUT RedriveFile.
+
+       2000-Redrive-Records.
+           READ PSAPError
+              AT END SET WS-PSAPError-EOF TO TRUE
+           END-READ.
+           IF WS-PSAPError-Good
+              ADD +1 TO FD-PSAPError-Record-Cnt
+              PERFORM 2100-Extract-Record
+              PERFORM 2200-Write-Redrive-Record
+           ELSE
+              IF WS-PSAPError-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2000-Redrive-Records"
+                 DISPLAY "Read PSAPError Failed."
+                 DISPLAY "File Status: " WS-PSAPError-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       2100-Extract-Record.
+      *    Every PSAPError record -- the fixed "Many Errors" marker
+      *    and the normal comma-joined message list alike -- ends
+      *    its message text with a literal ": " immediately before
+      *    the embedded PART-SUPP-ADDR-PO bytes begin.  None of the
+      *    message literals PARTCALL/SUPPCALL/ADDRCALL/POCALL/PSAP
+      *    add to that list contain a colon, so the first ": " in
+      *    the record is always that boundary; UNSTRING's POINTER
+      *    is left sitting on the first byte of the embedded record
+      *    once the delimiter is found.
+           MOVE 1 TO WS-Unstring-Ptr.
+           UNSTRING FD-Error-Record DELIMITED BY ": "
+              INTO WS-Msg-Prefix-Hold
+              WITH POINTER WS-Unstring-Ptr.
+
+           COMPUTE WS-Record-Length =
+              WS-Error-Length - WS-Unstring-Ptr + 1.
+
+      *    NUM-ADDRESSES and NUM-PURCH-ORDERS drive the size of the
+      *    OCCURS DEPENDING ON tables inside PART-SUPP-ADDR-PO, so
+      *    they have to be set on the target record BEFORE the full
+      *    record is moved in -- otherwise the group move below
+      *    would size itself off whatever counts happened to be
+      *    left over from the previous record and could truncate a
+      *    longer one.
+           MOVE SPACES TO PART-SUPP-ADDR-PO.
+           MOVE FD-Error-Record(WS-Unstring-Ptr + WS-Prefix-Length : 2)
+              TO WS-Hold-Num-Addr.
+           MOVE WS-Hold-Num-Addr TO NUM-ADDRESSES.
+
+           COMPUTE WS-Num-Purch-Ord-Offset =
+              WS-Unstring-Ptr + WS-Prefix-Length + 2 +
+              (WS-Hold-Num-Addr * WS-Supp-Address-Length).
+           MOVE FD-Error-Record(WS-Num-Purch-Ord-Offset : 2)
+              TO NUM-PURCH-ORDERS.
+
+           MOVE FD-Error-Record(WS-Unstring-Ptr : WS-Record-Length)
+              TO PART-SUPP-ADDR-PO.
+
+       2200-Write-Redrive-Record.
+           COMPUTE WS-Redrive-Length = FUNCTION LENGTH(
+              PART-SUPP-ADDR-PO).
+           WRITE PART-SUPP-ADDR-PO.
+           IF WS-RedriveFile-Good
+              ADD +1 TO FD-RedriveFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 2200-Write-Redrive-Record"
+              DISPLAY "Write RedriveFile Failed."
+              DISPLAY "File Status: " WS-RedriveFile-Status
+              MOVE +8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       3000-End-Job.
+           DISPLAY "ERRREDRV: 3000-End-Job".
+           CLOSE PSAPError.
+           CLOSE RedriveFile.
+           DISPLAY "  Err-Redrive: Error Recs Read:      "
+              FD-PSAPError-Record-Cnt.
+           DISPLAY "  Err-Redrive: Redrive Recs Written: "
+              FD-RedriveFile-Record-Cnt.

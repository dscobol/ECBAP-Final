@@ -27,26 +27,99 @@
       * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MakeFile
+           ASSIGN TO MAKEFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-MakeFile-Status.
+
+           SELECT ValThreshFile
+           ASSIGN TO VALTHRSH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ValThreshFile-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MakeFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-MakeFile-Record  PIC X(25).
+
+       FD  ValThreshFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTHRSH.
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==MakeFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ValThreshFile==.
+
+       01  WS-File-Counters.
+           12 FD-MakeFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
 
        01  WS-Status-Flags.
            12 WS-Part-Valid-Flag         PIC X.
               88 WS-Part-Valid           VALUE 'Y'.
               88 WS-Part-Invalid         VALUE 'N'.
+           12 WS-Make-Found-Flag         PIC X.
+              88 WS-Make-Found             VALUE 'Y'.
+              88 WS-Make-Not-Found         VALUE 'N'.
+           12 WS-Thresholds-Loaded-Flag  PIC X VALUE 'N'.
+              88 WS-Thresholds-Loaded      VALUE 'Y'.
 
        01  WS-Hold-Storage.
            12 WS-Hold-Error-Message      PIC X(30) VALUE SPACES.
 
+       01  WS-Validation-Counters.
+           12 WS-Tight-WLead-Cnt         PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Make-Table-Storage.
+           12 WS-Make-Max-Element-Counter  PIC S9(4) COMP VALUE +50.
+           12 WS-Make-Occurs-Dep-Counter   PIC S9(4) COMP VALUE ZERO.
+           12 WS-Make-Table OCCURS 0 TO 50 TIMES
+              DEPENDING ON WS-Make-Occurs-Dep-Counter
+              INDEXED BY WS-Make-IDX.
+              15 WS-Make-Code       PIC X(3).
+              15 WS-Make-Name       PIC X(20).
+              15 WS-Make-Origin     PIC X(1).
+                 88 WS-Make-Is-Import   VALUE 'I'.
+                 88 WS-Make-Is-Domestic VALUE 'D' SPACE.
+
+       01  WS-Hold-Make-Flags.
+           12 WS-Hold-Make-Origin       PIC X(1) VALUE 'D'.
+              88 WS-Hold-Make-Import       VALUE 'I'.
+              88 WS-Hold-Make-Domestic     VALUE 'D' SPACE.
+
+       01  WS-WLead-Bounds.
+      *    Import makes routinely run longer real-world lead times
+      *    than domestic makes, so the upper bound on a valid
+      *    WEEKS-LEAD-TIME is keyed off the part's VEHICLE-MAKE
+      *    origin (imported vs. domestic, carried on the make
+      *    reference table loaded in 8010-Load-Make-Table) instead
+      *    of one flat range for every make.
+           12 WS-WLead-Low-Bound         PIC 9(02) VALUE 1.
+           12 WS-WLead-Domestic-High     PIC 9(02) VALUE 4.
+           12 WS-WLead-Import-High       PIC 9(02) VALUE 8.
+           12 WS-WLead-High-Bound        PIC 9(02) VALUE ZERO.
+
+       01  WS-Year-Bounds.
+      *    Low bound is a fixed business floor. High bound is
+      *    recomputed from today's date at 1000-Begin-Job so a new
+      *    model year is accepted without a program change.
+           12 WS-Year-Low-Bound            PIC 9(04) VALUE 1990.
+           12 WS-Year-High-Bound           PIC 9(04) VALUE ZERO.
+
        LINKAGE SECTION.
        COPY PARTSUPP.
        01  WS-Call-Tracking.
            12 WS-Error-Message-Setup.
-              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +3.
+              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +8.
               15 WS-Error-Message-Occurs-Cnt  PIC S9(4) COMP VALUE ZERO.
               15 WS-EM-Table.
-                 18 WS-Error-Messages OCCURS 0 TO 3 TIMES
+                 18 WS-Error-Messages OCCURS 0 TO 8 TIMES
                  DEPENDING ON WS-Error-Message-Occurs-Cnt
                  INDEXED BY WS-EM-IDX.
                     21 WS-EM-Message            PIC X(30) VALUE SPACES.
@@ -68,6 +141,77 @@
        1000-Begin-Job.
       D    DISPLAY "PARTCALL: 1000-Begin-Job".
            SET WS-Part-Valid TO TRUE.
+           COMPUTE WS-Year-High-Bound =
+              FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:4)) + 1.
+           PERFORM 1005-Load-Validation-Thresholds.
+           PERFORM 8010-Load-Make-Table.
+
+       1005-Load-Validation-Thresholds.
+      *    Read once per run -- the business boundaries below are
+      *    data, not code, so the compiled VALUE clauses above stay
+      *    as the fallback if this file can't be read, and a run
+      *    isn't aborted just because it's missing.
+           IF NOT WS-Thresholds-Loaded
+              OPEN INPUT ValThreshFile
+              IF WS-ValThreshFile-Good
+                 READ ValThreshFile
+                 IF WS-ValThreshFile-Good
+                    MOVE VT-YEAR-LOW-BOUND TO WS-Year-Low-Bound
+                    MOVE VT-WLEAD-DOMESTIC-HIGH TO
+                       WS-WLead-Domestic-High
+                    MOVE VT-WLEAD-IMPORT-HIGH TO
+                       WS-WLead-Import-High
+                 END-IF
+                 CLOSE ValThreshFile
+              END-IF
+              SET WS-Thresholds-Loaded TO TRUE
+           END-IF.
+
+       8010-Load-Make-Table.
+           IF WS-Make-Occurs-Dep-Counter = 0
+              OPEN INPUT MakeFile
+              SET WS-Make-IDX TO +1
+              PERFORM 8015-Load-Make UNTIL WS-MakeFile-EOF
+              CLOSE MakeFile
+              PERFORM 8019-Verify-Make-Table
+           END-IF.
+
+       8015-Load-Make.
+           READ MakeFile
+              AT END SET WS-MakeFile-EOF TO TRUE
+           END-READ.
+           IF WS-MakeFile-Good
+              ADD +1 TO
+                 FD-MakeFile-Record-Cnt
+                 WS-Make-Occurs-Dep-Counter
+              MOVE FD-MakeFile-Record(1:3) TO
+                 WS-Make-Code(WS-Make-IDX)
+              MOVE FD-MakeFile-Record(4:20) TO
+                 WS-Make-Name(WS-Make-IDX)
+              MOVE FD-MakeFile-Record(24:1) TO
+                 WS-Make-Origin(WS-Make-IDX)
+              SET WS-Make-IDX UP BY +1
+           ELSE
+              IF WS-MakeFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8015-Load-Make"
+                 DISPLAY "Read MakeFile Failed."
+                 DISPLAY "File Status: " WS-MakeFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       8019-Verify-Make-Table.
+           IF WS-Make-Occurs-Dep-Counter >
+              WS-Make-Max-Element-Counter
+                 DISPLAY "** ERROR **: 8019-Verify-Make-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Make-Table-Storage variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
 
        2000-Validate-Parts.
       D    DISPLAY "PARTCALL: 2000-Validate-Parts"     
@@ -78,82 +222,136 @@
            PERFORM 2120-Validate-Make.
            PERFORM 2130-Validate-Year.
            PERFORM 2130-Validate-WLead.
+           PERFORM 2140-Validate-UOM.
+           PERFORM 2150-Validate-Govt-Comml-Code.
 
        2110-Validate-Required-Fields.
       *    Required fields: PART-NUMBER/PART-NAME,
       *       VEHICLE-MODEL  
-           IF PART-NUMBER NOT > SPACE
+           IF PART-NUMBER = SPACE OR
+              PART-NUMBER = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               MOVE 'Part Number Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
            END-IF.
-           IF PART-NAME NOT > SPACE
+           IF PART-NAME = SPACE OR
+              PART-NAME = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               MOVE 'Part Name Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
            END-IF.
-           IF VEHICLE-MODEL(1:5) NOT > SPACE
+           IF VEHICLE-MODEL = SPACE OR
+              VEHICLE-MODEL = LOW-VALUE
               MOVE 'Vehicle Model Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
               SET WS-Part-Invalid TO TRUE
            END-IF.
 
        2120-Validate-Make.
-      *    /VEHICLE-MAKE is Required and 
-      *    VEHICLE-MAKE must be one of the listed 88-level fields
-           IF VEHICLE-MAKE NOT > SPACE
+      *    VEHICLE-MAKE is required and must match a code in the
+      *    WS-Make-Table, loaded from the MAKEFILE reference file in
+      *    8010-Load-Make-Table so a new make doesn't need a
+      *    recompile.
+           IF VEHICLE-MAKE = SPACE OR
+              VEHICLE-MAKE = LOW-VALUE
               SET WS-Part-Invalid TO TRUE
               MOVE 'Vehicle Make Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
            ELSE
-              EVALUATE TRUE
-                 WHEN CHRYSLER 
-                 WHEN FORD
-                 WHEN GM
-                 WHEN VOLKSWAGON
-                 WHEN TOYOTA
-                 WHEN JAGUAR
-                 WHEN PEUGEOT
-                 WHEN BMW
-                    CONTINUE
-                 WHEN OTHER
-                   SET WS-Part-Invalid TO TRUE
-                   MOVE 'Vehicle Make Invalid' TO WS-Hold-Error-Message
-                   PERFORM 2199-Add-Error-Message
-              END-EVALUATE
+              SET WS-Make-Not-Found TO TRUE
+              SET WS-Hold-Make-Domestic TO TRUE
+              PERFORM VARYING WS-Make-IDX FROM 1 BY 1
+                 UNTIL WS-Make-IDX > WS-Make-Occurs-Dep-Counter
+                 IF VEHICLE-MAKE = WS-Make-Code(WS-Make-IDX)
+                    SET WS-Make-Found TO TRUE
+                    MOVE WS-Make-Origin(WS-Make-IDX) TO
+                       WS-Hold-Make-Origin
+                    SET WS-Make-IDX TO WS-Make-Occurs-Dep-Counter
+                 END-IF
+              END-PERFORM
+              IF WS-Make-Not-Found
+                 SET WS-Part-Invalid TO TRUE
+                 MOVE 'Vehicle Make Invalid' TO WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+              END-IF
            END-IF.
 
        2130-Validate-Year.
-      *    VEHICLE-YEAR must be present and between 1990 and 2019
+      *    VEHICLE-YEAR must fall between WS-Year-Low-Bound and
+      *    WS-Year-High-Bound (current year + 1, set in
+      *    1000-Begin-Job), so next year's models aren't rejected.
            IF VEHICLE-YEAR NOT > SPACE
               MOVE 'Vehicle Year Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
               SET WS-Part-Invalid TO TRUE
            ELSE
-              IF VEHICLE-YEAR >= "1990" AND
-                 VEHICLE-YEAR <= "2019"
+              IF FUNCTION NUMVAL(VEHICLE-YEAR) >= WS-Year-Low-Bound AND
+                 FUNCTION NUMVAL(VEHICLE-YEAR) <= WS-Year-High-Bound
                  CONTINUE
               ELSE
                  SET WS-Part-Invalid TO TRUE
-                 MOVE 'Vehicle Year not in Range' TO 
+                 MOVE 'Vehicle Year not in Range' TO
                     WS-Hold-Error-Message
                  PERFORM 2199-Add-Error-Message
               END-IF
-           END-IF. 
+           END-IF.
               
        2130-Validate-WLead.
-      *    WEEKS-LEAD-TIME must be numeric and between 1 and 4
+      *    WEEKS-LEAD-TIME must be numeric and fall within the
+      *    window for this part's VEHICLE-MAKE origin -- 1 to 4 weeks
+      *    for a domestic make, 1 to 8 weeks for an imported one (set
+      *    by 2120-Validate-Make into WS-Hold-Make-Origin).  A lead
+      *    time at the top of whichever window applies is still a
+      *    valid part, but it is tight enough that purchasing wants
+      *    to watch it, so it is flagged as a warning rather than
+      *    folded into either the valid or the invalid count.
+           MOVE WS-WLead-Domestic-High TO WS-WLead-High-Bound.
+           IF WS-Hold-Make-Import
+              MOVE WS-WLead-Import-High TO WS-WLead-High-Bound
+           END-IF.
+
            IF WEEKS-LEAD-TIME IS NUMERIC AND
-              WEEKS-LEAD-TIME >= 1 AND
-              WEEKS-LEAD-TIME <= 4
-              CONTINUE
+              WEEKS-LEAD-TIME >= WS-WLead-Low-Bound AND
+              WEEKS-LEAD-TIME <= WS-WLead-High-Bound
+              IF WEEKS-LEAD-TIME = WS-WLead-High-Bound
+                 ADD +1 TO WS-Tight-WLead-Cnt
+                 DISPLAY "** WARNING **: Tight Lead Time: "
+                    PART-NUMBER
+              END-IF
            ELSE
               SET WS-Part-Invalid TO TRUE
-              MOVE 'Weeks Lead Time not in range' TO 
+              MOVE 'Weeks Lead Time not in range' TO
                   WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
            END-IF.
 
+       2140-Validate-UOM.
+      *    UNIT-OF-MEASURE must be one of the listed 88-level fields
+           EVALUATE TRUE
+              WHEN EACH
+              WHEN POUND
+              WHEN FOOT
+              WHEN GALLON
+              WHEN BOX
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-Part-Invalid TO TRUE
+                 MOVE 'Unit of Measure Invalid' TO WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+           END-EVALUATE.
+
+       2150-Validate-Govt-Comml-Code.
+      *    GOVT-COMML-CODE must be one of the listed 88-level fields
+           EVALUATE TRUE
+              WHEN GOVT-PART
+              WHEN COMML-PART
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-Part-Invalid TO TRUE
+                 MOVE 'Govt/Comml Code Invalid' TO WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+           END-EVALUATE.
+
        2199-Add-Error-Message.
            EVALUATE WS-Error-Message-Occurs-Cnt
               WHEN 0
@@ -161,13 +359,12 @@
                  SET WS-EM-IDX TO 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 1
-              WHEN 2
+              WHEN 1 THRU 7
                  ADD +1 TO WS-Error-Message-Occurs-Cnt
                  SET WS-EM-IDX UP BY 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 3
+              WHEN OTHER
                  ADD +1 TO WS-Error-Message-Occurs-Cnt 
            END-EVALUATE.
 

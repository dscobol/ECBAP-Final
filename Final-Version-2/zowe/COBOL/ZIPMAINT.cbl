@@ -0,0 +1,365 @@
+      ***********************************************************
+      * Program name:    ZIPMAINT
+      * Original author: David Stagowski
+      *
+      *    Description: Maintain the state/zip reference file used
+      *       by ADDRCALL.
+      *
+      *    Reads the current reference file into a table, applies
+      *    a batch of Add/Change/Delete transactions against it,
+      *    and writes the result to a new reference file -- the
+      *    live file is never updated in place, so a bad
+      *    transaction batch can't corrupt it. Rejected
+      *    transactions are listed on SYSOUT along with a reason
+      *    and the run is not abended because of them; the
+      *    operator reviews the output before promoting the new
+      *    file over the old one.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPMAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OldZipFile
+           ASSIGN TO ZIPFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-OldZipFile-Status.
+
+           SELECT ZipTxnFile
+           ASSIGN TO ZIPTXN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ZipTxnFile-Status.
+
+           SELECT NewZipFile
+           ASSIGN TO ZIPNEW
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-NewZipFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OldZipFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-OldZipFile-Record  PIC X(33).
+
+       FD  ZipTxnFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-ZipTxnFile-Record  PIC X(29).
+
+       FD  NewZipFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-NewZipFile-Record  PIC X(33).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==OldZipFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ZipTxnFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==NewZipFile==.
+
+       01  WS-File-Counters.
+           12 FD-OldZipFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 FD-ZipTxnFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 FD-NewZipFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Txn-Counters.
+           12 WS-Txn-Applied-Cnt           PIC S9(4) COMP VALUE ZERO.
+           12 WS-Txn-Rejected-Cnt          PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Status-Flags.
+           12 WS-Txn-Valid-Flag            PIC X.
+              88 WS-Txn-Valid                 VALUE 'Y'.
+              88 WS-Txn-Invalid               VALUE 'N'.
+           12 WS-Zip-Row-Found-Flag        PIC X.
+              88 WS-Zip-Row-Found             VALUE 'Y'.
+              88 WS-Zip-Row-Not-Found         VALUE 'N'.
+           12 WS-Zip-Overlap-Flag          PIC X.
+              88 WS-Zip-Overlap-Found         VALUE 'Y'.
+              88 WS-Zip-Overlap-Not-Found     VALUE 'N'.
+
+       01  WS-Zip-Table-Storage.
+           12 WS-Zip-Max-Element-Counter   PIC S9(4) COMP VALUE +9999.
+           12 WS-Zip-Occurs-Dep-Counter    PIC S9(4) COMP VALUE ZERO.
+           12 WS-Zip-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Zip-Occurs-Dep-Counter
+              INDEXED BY WS-Zip-IDX.
+              15 WS-Zip-State       PIC X(16).
+              15 WS-Zip-Abbr        PIC X(2).
+              15 WS-Zip-Low         PIC X(5).
+              15 WS-Zip-High        PIC X(5).
+              15 WS-Zip-Deleted-Flag PIC X.
+                 88 WS-Zip-Row-Deleted            VALUE 'Y'.
+                 88 WS-Zip-Row-Active             VALUE 'N'.
+
+       01  WS-Txn-Hold.
+           12 WS-Txn-Code               PIC X(1).
+              88 WS-Txn-Add                VALUE 'A'.
+              88 WS-Txn-Change             VALUE 'C'.
+              88 WS-Txn-Delete             VALUE 'D'.
+           12 WS-Txn-State               PIC X(16).
+           12 WS-Txn-Abbr                PIC X(2).
+           12 WS-Txn-Low                 PIC X(5).
+           12 WS-Txn-High                PIC X(5).
+           12 WS-Txn-Match-IDX           PIC S9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Apply-Transactions UNTIL WS-ZipTxnFile-EOF.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           DISPLAY "ZIPMAINT: 1000-Begin-Job".
+           PERFORM 1010-Load-Zip-Table.
+           OPEN INPUT ZipTxnFile.
+
+       1010-Load-Zip-Table.
+           OPEN INPUT OldZipFile.
+           SET WS-Zip-IDX TO +1.
+           PERFORM 1015-Load-Zip UNTIL WS-OldZipFile-EOF.
+           CLOSE OldZipFile.
+           PERFORM 1019-Verify-Zip-Table.
+
+       1015-Load-Zip.
+           READ OldZipFile
+              AT END SET WS-OldZipFile-EOF TO TRUE
+           END-READ.
+           IF WS-OldZipFile-Good
+              ADD +1 TO
+                 FD-OldZipFile-Record-Cnt
+                 WS-Zip-Occurs-Dep-Counter
+              MOVE FD-OldZipFile-Record(1:16) TO
+                 WS-Zip-State(WS-Zip-IDX)
+              MOVE FD-OldZipFile-Record(17:2) TO
+                 WS-Zip-Abbr(WS-Zip-IDX)
+              MOVE FD-OldZipFile-Record(21:5) TO
+                 WS-Zip-Low(WS-Zip-IDX)
+              MOVE FD-OldZipFile-Record(29:5) TO
+                 WS-Zip-High(WS-Zip-IDX)
+              SET WS-Zip-Row-Active(WS-Zip-IDX) TO TRUE
+              SET WS-Zip-IDX UP BY +1
+           ELSE
+              IF WS-OldZipFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1015-Load-Zip"
+                 DISPLAY "Read OldZipFile Failed."
+                 DISPLAY "File Status: " WS-OldZipFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       1019-Verify-Zip-Table.
+           IF WS-Zip-Occurs-Dep-Counter >
+              WS-Zip-Max-Element-Counter
+                 DISPLAY "** ERROR **: 1019-Verify-Zip-Table"
+                 DISPLAY "WS table size is too small for file."
+                 DISPLAY "Increase WS-Zip-Table-Storage variables."
+                 MOVE +9 TO RETURN-CODE
+                 GOBACK
+           END-IF.
+
+       2000-Apply-Transactions.
+           READ ZipTxnFile
+              AT END SET WS-ZipTxnFile-EOF TO TRUE
+           END-READ.
+           IF WS-ZipTxnFile-Good
+              ADD +1 TO FD-ZipTxnFile-Record-Cnt
+              PERFORM 2010-Unpack-Transaction
+              PERFORM 2020-Validate-Transaction
+              IF WS-Txn-Valid
+                 PERFORM 2100-Apply-Transaction
+                 ADD +1 TO WS-Txn-Applied-Cnt
+              ELSE
+                 ADD +1 TO WS-Txn-Rejected-Cnt
+              END-IF
+           ELSE
+              IF WS-ZipTxnFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2000-Apply-Transactions"
+                 DISPLAY "Read ZipTxnFile Failed."
+                 DISPLAY "File Status: " WS-ZipTxnFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       2010-Unpack-Transaction.
+           MOVE FD-ZipTxnFile-Record(1:1) TO WS-Txn-Code.
+           MOVE FD-ZipTxnFile-Record(2:16) TO WS-Txn-State.
+           MOVE FD-ZipTxnFile-Record(18:2) TO WS-Txn-Abbr.
+           MOVE FD-ZipTxnFile-Record(20:5) TO WS-Txn-Low.
+           MOVE FD-ZipTxnFile-Record(25:5) TO WS-Txn-High.
+
+       2020-Validate-Transaction.
+           SET WS-Txn-Valid TO TRUE.
+           EVALUATE TRUE
+              WHEN WS-Txn-Add
+              WHEN WS-Txn-Change
+              WHEN WS-Txn-Delete
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-Txn-Invalid TO TRUE
+                 DISPLAY "** REJECTED **: Unknown Txn Code: "
+                    WS-Txn-Code
+           END-EVALUATE.
+
+           IF WS-Txn-Valid AND WS-Txn-Abbr = SPACES
+              SET WS-Txn-Invalid TO TRUE
+              DISPLAY "** REJECTED **: State Abbr Missing: "
+                 WS-Txn-Abbr "-" WS-Txn-Low "-" WS-Txn-High
+           END-IF.
+
+           IF WS-Txn-Valid AND (WS-Txn-Add OR WS-Txn-Change)
+              IF WS-Txn-Low NOT NUMERIC OR WS-Txn-High NOT NUMERIC
+                 SET WS-Txn-Invalid TO TRUE
+                 DISPLAY "** REJECTED **: Zip Range Not Numeric: "
+                    WS-Txn-Abbr "-" WS-Txn-Low "-" WS-Txn-High
+              ELSE
+                 IF WS-Txn-Low > WS-Txn-High
+                    SET WS-Txn-Invalid TO TRUE
+                    DISPLAY "** REJECTED **: Low > High: "
+                       WS-Txn-Abbr "-" WS-Txn-Low "-" WS-Txn-High
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF WS-Txn-Valid AND (WS-Txn-Change OR WS-Txn-Delete)
+              PERFORM 2030-Find-Matching-Row
+              IF WS-Zip-Row-Not-Found
+                 SET WS-Txn-Invalid TO TRUE
+                 DISPLAY "** REJECTED **: No Matching Row: "
+                    WS-Txn-Abbr "-" WS-Txn-Low "-" WS-Txn-High
+              END-IF
+           END-IF.
+
+           IF WS-Txn-Valid AND WS-Txn-Add
+              PERFORM 2040-Check-Overlap
+              IF WS-Zip-Overlap-Found
+                 SET WS-Txn-Invalid TO TRUE
+                 DISPLAY "** REJECTED **: Overlaps Existing Range: "
+                    WS-Txn-Abbr "-" WS-Txn-Low "-" WS-Txn-High
+              END-IF
+           END-IF.
+
+       2030-Find-Matching-Row.
+      *    Change and Delete transactions key off the state abbr
+      *    and the original low end of the range.
+           SET WS-Zip-Row-Not-Found TO TRUE.
+           MOVE ZERO TO WS-Txn-Match-IDX.
+           PERFORM VARYING WS-Zip-IDX FROM 1 BY 1
+              UNTIL WS-Zip-IDX > WS-Zip-Occurs-Dep-Counter
+              IF WS-Zip-Row-Active(WS-Zip-IDX) AND
+                 WS-Zip-Abbr(WS-Zip-IDX) = WS-Txn-Abbr AND
+                 WS-Zip-Low(WS-Zip-IDX) = WS-Txn-Low
+                 SET WS-Zip-Row-Found TO TRUE
+                 SET WS-Txn-Match-IDX TO WS-Zip-IDX
+                 SET WS-Zip-IDX TO WS-Zip-Occurs-Dep-Counter
+              END-IF
+           END-PERFORM.
+
+       2040-Check-Overlap.
+      *    A new range may not overlap any active range already on
+      *    file for the same state.
+           SET WS-Zip-Overlap-Not-Found TO TRUE.
+           PERFORM VARYING WS-Zip-IDX FROM 1 BY 1
+              UNTIL WS-Zip-IDX > WS-Zip-Occurs-Dep-Counter
+              IF WS-Zip-Row-Active(WS-Zip-IDX) AND
+                 WS-Zip-Abbr(WS-Zip-IDX) = WS-Txn-Abbr AND
+                 WS-Txn-Low <= WS-Zip-High(WS-Zip-IDX) AND
+                 WS-Txn-High >= WS-Zip-Low(WS-Zip-IDX)
+                 SET WS-Zip-Overlap-Found TO TRUE
+                 SET WS-Zip-IDX TO WS-Zip-Occurs-Dep-Counter
+              END-IF
+           END-PERFORM.
+
+       2100-Apply-Transaction.
+           EVALUATE TRUE
+              WHEN WS-Txn-Add
+                 PERFORM 2110-Apply-Add
+              WHEN WS-Txn-Change
+                 PERFORM 2120-Apply-Change
+              WHEN WS-Txn-Delete
+                 PERFORM 2130-Apply-Delete
+           END-EVALUATE.
+
+       2110-Apply-Add.
+           IF WS-Zip-Occurs-Dep-Counter >= WS-Zip-Max-Element-Counter
+              DISPLAY "** ERROR **: 2110-Apply-Add"
+              DISPLAY "WS table size is too small for this run."
+              DISPLAY "Increase WS-Zip-Table-Storage variables."
+              MOVE +9 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           ADD +1 TO WS-Zip-Occurs-Dep-Counter.
+           SET WS-Zip-IDX TO WS-Zip-Occurs-Dep-Counter.
+           MOVE WS-Txn-State TO WS-Zip-State(WS-Zip-IDX).
+           MOVE WS-Txn-Abbr TO WS-Zip-Abbr(WS-Zip-IDX).
+           MOVE WS-Txn-Low TO WS-Zip-Low(WS-Zip-IDX).
+           MOVE WS-Txn-High TO WS-Zip-High(WS-Zip-IDX).
+           SET WS-Zip-Row-Active(WS-Zip-IDX) TO TRUE.
+
+       2120-Apply-Change.
+           MOVE WS-Txn-State TO WS-Zip-State(WS-Txn-Match-IDX).
+           MOVE WS-Txn-High TO WS-Zip-High(WS-Txn-Match-IDX).
+
+       2130-Apply-Delete.
+           SET WS-Zip-Row-Deleted(WS-Txn-Match-IDX) TO TRUE.
+
+       3000-End-Job.
+           DISPLAY "ZIPMAINT: 3000-End-Job".
+           CLOSE ZipTxnFile.
+           PERFORM 3010-Write-New-Zip-File.
+           DISPLAY "  Zip-Maint: Txns Read:     "
+              FD-ZipTxnFile-Record-Cnt.
+           DISPLAY "  Zip-Maint: Txns Applied:  "
+              WS-Txn-Applied-Cnt.
+           DISPLAY "  Zip-Maint: Txns Rejected: "
+              WS-Txn-Rejected-Cnt.
+           DISPLAY "  Zip-Maint: Rows Written:  "
+              FD-NewZipFile-Record-Cnt.
+
+       3010-Write-New-Zip-File.
+           OPEN OUTPUT NewZipFile.
+           PERFORM 3020-Write-Zip-Row VARYING WS-Zip-IDX FROM 1 BY 1
+              UNTIL WS-Zip-IDX > WS-Zip-Occurs-Dep-Counter.
+           CLOSE NewZipFile.
+
+       3020-Write-Zip-Row.
+           IF WS-Zip-Row-Active(WS-Zip-IDX)
+              MOVE SPACES TO FD-NewZipFile-Record
+              MOVE WS-Zip-State(WS-Zip-IDX) TO
+                 FD-NewZipFile-Record(1:16)
+              MOVE WS-Zip-Abbr(WS-Zip-IDX) TO
+                 FD-NewZipFile-Record(17:2)
+              MOVE WS-Zip-Low(WS-Zip-IDX) TO
+                 FD-NewZipFile-Record(21:5)
+              MOVE WS-Zip-High(WS-Zip-IDX) TO
+                 FD-NewZipFile-Record(29:5)
+              WRITE FD-NewZipFile-Record
+              IF WS-NewZipFile-Good
+                 ADD +1 TO FD-NewZipFile-Record-Cnt
+              ELSE
+                 DISPLAY "** ERROR **: 3020-Write-Zip-Row"
+                 DISPLAY "Write NewZipFile Failed."
+                 DISPLAY "File Status: " WS-NewZipFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.

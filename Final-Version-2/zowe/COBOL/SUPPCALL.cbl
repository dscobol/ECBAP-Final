@@ -27,18 +27,67 @@
       * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SuppHistFile
+           ASSIGN TO SUPPHISTFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-SuppHistFile-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SuppHistFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-SuppHistFile-Record          PIC X(13).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==SuppHistFile==.
+
+       01  WS-File-Counters.
+           12 FD-SuppHistFile-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
 
        01  WS-Status-Flags.
            12 WS-Supplier-Valid-Flag         PIC X.
               88 WS-Supplier-Valid           VALUE 'Y'.
               88 WS-Supplier-Invalid         VALUE 'N'.
+           12 WS-Dup-Supplier-Flag           PIC X.
+              88 WS-Dup-Supplier-Found         VALUE 'Y'.
+              88 WS-Dup-Supplier-Not-Found     VALUE 'N'.
+           12 WS-Supp-Hist-Found-Flag        PIC X.
+              88 WS-Supp-Hist-Found             VALUE 'Y'.
+              88 WS-Supp-Hist-Not-Found         VALUE 'N'.
 
        01  WS-Hold-Storage.
            12 WS-Hold-Error-Message      PIC X(30) VALUE SPACES.
 
+       01  WS-Supp-Hist-Storage.
+      *    Last submitted SUPPLIER-PERF by supplier code, loaded
+      *    once from SUPPHISTFILE for a trend check against each
+      *    incoming score.  Unlike V1, this subprogram has no
+      *    end-of-job hook to rewrite the history file with this
+      *    run's scores -- that is done by the Version 1 driver.
+           12 WS-Supp-Hist-Max-Cnt         PIC S9(4) COMP VALUE +9999.
+           12 WS-Supp-Hist-Cnt             PIC S9(4) COMP VALUE ZERO.
+           12 WS-Supp-Perf-Trend-Threshold PIC 9(03) VALUE 300.
+           12 WS-Supp-Hist-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Supp-Hist-Cnt
+              INDEXED BY WS-Supp-Hist-IDX.
+              15 WS-Supp-Hist-Code         PIC X(10).
+              15 WS-Supp-Hist-Perf         PIC 9(03).
+
+       01  WS-Supp-Hist-Work.
+           12 WS-Supp-Perf-Diff            PIC S9(04).
+
+       01  WS-Seen-Supplier-Storage.
+           12 WS-Seen-Supplier-Max-Cnt     PIC S9(4) COMP VALUE +9999.
+           12 WS-Seen-Supplier-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 WS-Seen-Supplier-Table OCCURS 0 TO 9999 TIMES
+              DEPENDING ON WS-Seen-Supplier-Cnt
+              INDEXED BY WS-Seen-Supplier-IDX.
+              15 WS-Seen-Supplier-Code     PIC X(10).
+
        01  WS-Program-Hold-Fields.
            12 WS-SUPPLIER-ACT-DATE         PIC 9(08).
            12 WS-Date-Int-Returned         PIC 9(10).
@@ -61,13 +110,20 @@
        COPY PARTSUPP.
        01  WS-Call-Tracking.
            12 WS-Error-Message-Setup.
-              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +3.
+              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +8.
               15 WS-Error-Message-Occurs-Cnt  PIC S9(4) COMP VALUE ZERO.
               15 WS-EM-Table.
-                 18 WS-Error-Messages OCCURS 0 TO 3 TIMES
+                 18 WS-Error-Messages OCCURS 0 TO 8 TIMES
                  DEPENDING ON WS-Error-Message-Occurs-Cnt
                  INDEXED BY WS-EM-IDX.
                     21 WS-EM-Message            PIC X(30) VALUE SPACES.
+      *    A repeat SUPPLIER-CODE within this run doesn't fail the
+      *    record -- it only tells the caller that this record's
+      *    SuppOut/CSV write would be redundant and should be
+      *    skipped, same as every other segment still gets written.
+           12 WS-CT-Dup-Supplier-Flag        PIC X VALUE 'N'.
+              88 WS-CT-Dup-Supplier-Found        VALUE 'Y'.
+              88 WS-CT-Dup-Supplier-Not-Found    VALUE 'N'.
 
        PROCEDURE DIVISION USING PART-SUPP-ADDR-PO, WS-Call-Tracking.
        0000-Mainline.
@@ -84,27 +140,32 @@
            GOBACK.
 
        1000-Begin-Job.
-      D    DISPLAY "SUPPCALL: 1000-Begin-Job"     
+      D    DISPLAY "SUPPCALL: 1000-Begin-Job"
            SET WS-Supplier-Valid TO TRUE.
+           PERFORM 8010-Load-Supp-Hist-Table.
 
        2000-Validate-Supplier.
-      D    DISPLAY "SUPPCALL: 2000-Validate-Supplier"     
+      D    DISPLAY "SUPPCALL: 2000-Validate-Supplier"
            PERFORM 2100-Validate-Suppliers.
 
        2100-Validate-Suppliers.
            PERFORM 2110-Validate-Required-Fields.
            PERFORM 2120-Validate-Correct-Types.
            PERFORM 2130-Validate-Supplier-Date.
+           PERFORM 2135-Validate-Duplicate-Supplier.
+           PERFORM 2136-Validate-Supplier-Trend.
 
        2110-Validate-Required-Fields.
       *    Required fields: SUPPLIER-CODE, SUPPLIER-TYPE, SUPPLIER-NAME,
       *       SUPPLIER-PERF
-           IF SUPPLIER-CODE(1:5) NOT > SPACE
+           IF SUPPLIER-CODE = SPACE OR
+              SUPPLIER-CODE = LOW-VALUE
               SET WS-Supplier-Invalid TO TRUE
               MOVE 'Supplier Code Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
            END-IF.
-           IF SUPPLIER-NAME NOT > SPACE
+           IF SUPPLIER-NAME = SPACE OR
+              SUPPLIER-NAME = LOW-VALUE
               SET WS-Supplier-Invalid TO TRUE
               MOVE 'Supplier Name Missing' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
@@ -114,6 +175,12 @@
               MOVE 'Supplier PERF Incorrect' TO WS-Hold-Error-Message
               PERFORM 2199-Add-Error-Message
            END-IF.
+           IF SUPPLIER-ACT-DATE = SPACE OR
+              SUPPLIER-ACT-DATE = LOW-VALUE
+              SET WS-Supplier-Invalid TO TRUE
+              MOVE 'Supplier ACT Date Missing' TO WS-Hold-Error-Message
+              PERFORM 2199-Add-Error-Message
+           END-IF.
 
        2120-Validate-Correct-Types.
       *    SUPPLIER-TYPE, SUPPLIER-RATING, SUPPLIER-STATUS must be one 
@@ -142,7 +209,7 @@
            END-EVALUATE.
 
            EVALUATE TRUE
-              WHEN GOVT-COMM 
+              WHEN GOVT-COMM
               WHEN GOVT-ONLY
               WHEN COMMERCIAL-ONLY
                  CONTINUE
@@ -152,29 +219,111 @@
               PERFORM 2199-Add-Error-Message
            END-EVALUATE.
 
+      *    A LOWEST-QUALITY supplier isn't eligible for government
+      *    work, so it can't be left with a GOVT-ONLY or GOVT-COMM
+      *    status.
+           IF LOWEST-QUALITY AND (GOVT-ONLY OR GOVT-COMM)
+              SET WS-Supplier-Invalid TO TRUE
+              MOVE 'Supplier Rating/Status Bad' TO
+                 WS-Hold-Error-Message
+              PERFORM 2199-Add-Error-Message
+           END-IF.
+
        2130-Validate-Supplier-Date.
-      *     SUPPLIER-ACT-DATE must be a valid date
+      *     SUPPLIER-ACT-DATE must be a valid date.  A missing date
+      *     is already caught as a required field above, so only
+      *     call CEEDAYS when something was entered -- the same
+      *     guard POCALL uses before it validates ORDER-DATE.
       *     MOVE SUPPLIER-ACT-DATE TO WS-SUPPLIER-ACT-DATE
       *     COMPUTE WS-Date-Int-Returned =
       *        FUNCTION INTEGER-OF-DATE(WS-SUPPLIER-ACT-DATE).
       *     IF WS-Date-Int-Returned = 0
       *        SET WS-Supplier-Invalid TO TRUE
-      *        MOVE 'Supplier ACT Date Incorrect' TO 
+      *        MOVE 'Supplier ACT Date Incorrect' TO
       *           WS-Hold-Error-Message
       *        PERFORM 2199-Add-Error-Message
       *     END-IF.
 
       * On the mainframe, use this instead
-           MOVE SUPPLIER-ACT-DATE TO W-DATE-IN-STR-CEE
-           CALL 'CEEDAYS' USING W-DATE-IN-CEE
-               W-PICSTR-IN, W-INPUT-DATE-INT, FC
-           IF FC-SEV = ZERO
-              NEXT SENTENCE
-           ELSE
-              SET WS-Supplier-Invalid TO TRUE
-              MOVE 'Supplier ACT Date Incorrect' TO 
-                 WS-Hold-Error-Message
-              PERFORM 2199-Add-Error-Message
+           IF SUPPLIER-ACT-DATE > SPACE
+              MOVE SUPPLIER-ACT-DATE TO W-DATE-IN-STR-CEE
+              CALL 'CEEDAYS' USING W-DATE-IN-CEE
+                  W-PICSTR-IN, W-INPUT-DATE-INT, FC
+              IF FC-SEV = ZERO
+                 NEXT SENTENCE
+              ELSE
+                 SET WS-Supplier-Invalid TO TRUE
+                 MOVE 'Supplier ACT Date Incorrect' TO
+                    WS-Hold-Error-Message
+                 PERFORM 2199-Add-Error-Message
+              END-IF
+           END-IF.
+
+       2135-Validate-Duplicate-Supplier.
+      *    A SUPPLIER-CODE already seen earlier in this run is
+      *    perfectly normal -- the same supplier ships more than one
+      *    part -- so this doesn't fail the record; it only tells
+      *    PSAP (via WS-CT-Dup-Supplier-Flag) that this record's
+      *    SuppOut/CSV write should be suppressed so the supplier
+      *    master doesn't pick up a redundant row.  Parts, addresses,
+      *    and purchase orders for this record are unaffected.
+      *    WS-Seen-Supplier-Table holds every distinct code seen so
+      *    far across calls to this program.
+           SET WS-CT-Dup-Supplier-Not-Found TO TRUE
+           IF SUPPLIER-CODE > SPACE
+              SET WS-Dup-Supplier-Not-Found TO TRUE
+              PERFORM VARYING WS-Seen-Supplier-IDX FROM 1 BY 1
+                 UNTIL WS-Seen-Supplier-IDX > WS-Seen-Supplier-Cnt
+                 IF SUPPLIER-CODE =
+                    WS-Seen-Supplier-Code(WS-Seen-Supplier-IDX)
+                    SET WS-Dup-Supplier-Found TO TRUE
+                    SET WS-Seen-Supplier-IDX TO WS-Seen-Supplier-Cnt
+                 END-IF
+              END-PERFORM
+              IF WS-Dup-Supplier-Found
+                 SET WS-CT-Dup-Supplier-Found TO TRUE
+              ELSE
+                 IF WS-Seen-Supplier-Cnt >= WS-Seen-Supplier-Max-Cnt
+                    DISPLAY "** ERROR **: 2135-Validate-Duplicate-"
+                       "Supplier"
+                    DISPLAY "WS table size is too small for this run."
+                    DISPLAY "Increase WS-Seen-Supplier-Storage "
+                       "variables."
+                    MOVE +9 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+                 ADD +1 TO WS-Seen-Supplier-Cnt
+                 SET WS-Seen-Supplier-IDX TO WS-Seen-Supplier-Cnt
+                 MOVE SUPPLIER-CODE TO
+                    WS-Seen-Supplier-Code(WS-Seen-Supplier-IDX)
+              END-IF
+           END-IF.
+
+       2136-Validate-Supplier-Trend.
+      *    A SUPPLIER-PERF that jumps too far from this supplier's
+      *    last submitted value (per WS-Supp-Hist-Table) is flagged
+      *    for manual review -- not an outright reject, since a
+      *    large swing can be a real change in quality rather than
+      *    a data error.
+           IF SUPPLIER-PERF IS NUMERIC AND SUPPLIER-CODE > SPACE
+              SET WS-Supp-Hist-Not-Found TO TRUE
+              PERFORM VARYING WS-Supp-Hist-IDX FROM 1 BY 1
+                 UNTIL WS-Supp-Hist-IDX > WS-Supp-Hist-Cnt
+                 IF SUPPLIER-CODE =
+                    WS-Supp-Hist-Code(WS-Supp-Hist-IDX)
+                    SET WS-Supp-Hist-Found TO TRUE
+                    SET WS-Supp-Hist-IDX TO WS-Supp-Hist-Cnt
+                 END-IF
+              END-PERFORM
+              IF WS-Supp-Hist-Found
+                 COMPUTE WS-Supp-Perf-Diff =
+                    SUPPLIER-PERF - WS-Supp-Hist-Perf(WS-Supp-Hist-IDX)
+                 IF FUNCTION ABS(WS-Supp-Perf-Diff) >
+                    WS-Supp-Perf-Trend-Threshold
+                    DISPLAY "** WARNING **: Supplier Perf Trend: "
+                       SUPPLIER-CODE
+                 END-IF
+              END-IF
            END-IF.
 
        2199-Add-Error-Message.
@@ -184,15 +333,57 @@
                  SET WS-EM-IDX TO 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 1
-              WHEN 2
+              WHEN 1 THRU 7
                  ADD +1 TO WS-Error-Message-Occurs-Cnt
                  SET WS-EM-IDX UP BY 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 3
+              WHEN OTHER
                  ADD +1 TO WS-Error-Message-Occurs-Cnt 
            END-EVALUATE.
 
        3000-End-Job.
-      D    DISPLAY "PARTCALL: 3000-End-Job".     
+      D    DISPLAY "PARTCALL: 3000-End-Job".
+
+       8010-Load-Supp-Hist-Table.
+           IF WS-Supp-Hist-Cnt = 0
+              OPEN INPUT SuppHistFile
+              SET WS-Supp-Hist-IDX TO +1
+              PERFORM 8015-Load-Supp-Hist UNTIL WS-SuppHistFile-EOF
+              CLOSE SuppHistFile
+              PERFORM 8019-Verify-Supp-Hist-Table
+           END-IF.
+
+       8015-Load-Supp-Hist.
+           READ SuppHistFile
+              AT END SET WS-SuppHistFile-EOF TO TRUE
+           END-READ.
+           IF WS-SuppHistFile-Good
+              ADD +1 TO
+                 FD-SuppHistFile-Record-Cnt
+                 WS-Supp-Hist-Cnt
+              MOVE FD-SuppHistFile-Record(1:10) TO
+                 WS-Supp-Hist-Code(WS-Supp-Hist-IDX)
+              MOVE FD-SuppHistFile-Record(11:3) TO
+                 WS-Supp-Hist-Perf(WS-Supp-Hist-IDX)
+              SET WS-Supp-Hist-IDX UP BY +1
+           ELSE
+              IF WS-SuppHistFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8015-Load-Supp-Hist"
+                 DISPLAY "Read SuppHistFile Failed."
+                 DISPLAY "File Status: " WS-SuppHistFile-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       8019-Verify-Supp-Hist-Table.
+           IF WS-Supp-Hist-Cnt > WS-Supp-Hist-Max-Cnt
+              DISPLAY "** ERROR **: 8019-Verify-Supp-Hist-Table"
+              DISPLAY "WS table size is too small for file."
+              DISPLAY "Increase WS-Supp-Hist-Storage variables."
+              MOVE +9 TO RETURN-CODE
+              GOBACK
+           END-IF.

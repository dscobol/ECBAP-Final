@@ -33,6 +33,11 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-ZipFile-Status.
 
+           SELECT ValThreshFile
+           ASSIGN TO VALTHRSH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ValThreshFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ZipFile
@@ -41,10 +46,16 @@
            BLOCK CONTAINS 0 RECORDS.
        01  FD-ZipFile-Record  PIC X(33).
 
+       FD  ValThreshFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTHRSH.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==ZipFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ValThreshFile==.
 
        01  WS-File-Counters.
            12 FD-ZipFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
@@ -59,15 +70,23 @@
            12 WS-State-Zip-Found-Flag       PIC X.
               88 WS-State-Zip-Found            VALUE 'Y'.
               88 WS-State-Zip-Not-Found        VALUE 'N'.
+           12 WS-Thresholds-Loaded-Flag     PIC X VALUE 'N'.
+              88 WS-Thresholds-Loaded          VALUE 'Y'.
 
        01  WS-Hold-Storage.
            12 WS-Hold-Error-Message      PIC X(30) VALUE SPACES.
            12 WS-Hold-local-Date         PIC 9(8) VALUE ZERO.
 
+       01  WS-Address-Type-Tally.
+           12 WS-Order-Type-Cnt             PIC S9(1) COMP VALUE ZERO.
+           12 WS-Sched-Type-Cnt             PIC S9(1) COMP VALUE ZERO.
+           12 WS-Remit-Type-Cnt             PIC S9(1) COMP VALUE ZERO.
+           12 WS-Bill-Type-Cnt              PIC S9(1) COMP VALUE ZERO.
+
        01  WS-Zip-Table-Storage.
-           12 WS-Zip-Max-Element-Counter   PIC S9(4) COMP VALUE +100.
+           12 WS-Zip-Max-Element-Counter   PIC S9(4) COMP VALUE +9999.
            12 WS-Zip-Occurs-Dep-Counter    PIC S9(4) COMP VALUE ZERO.
-           12 WS-Zip-Table OCCURS 0 TO 100 TIMES
+           12 WS-Zip-Table OCCURS 0 TO 9999 TIMES
               DEPENDING ON WS-Zip-Occurs-Dep-Counter
               INDEXED BY WS-Zip-IDX.
               15 WS-Zip-State       PIC X(15).
@@ -79,10 +98,10 @@
        COPY PARTSUPP.
        01  WS-Call-Tracking.
            12 WS-Error-Message-Setup.
-              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +3.
+              15 WS-Error-Message-Max-Cnt     PIC S9(4) COMP VALUE +8.
               15 WS-Error-Message-Occurs-Cnt  PIC S9(4) COMP VALUE ZERO.
               15 WS-EM-Table.
-                 18 WS-Error-Messages OCCURS 0 TO 3 TIMES
+                 18 WS-Error-Messages OCCURS 0 TO 8 TIMES
                  DEPENDING ON WS-Error-Message-Occurs-Cnt
                  INDEXED BY WS-EM-IDX.
                     21 WS-EM-Message            PIC X(30) VALUE SPACES.
@@ -102,15 +121,41 @@
            GOBACK.
 
        1000-Begin-Job.
-      D    DISPLAY "ADDRCALL: 1000-Begin-Job"     
+      D    DISPLAY "ADDRCALL: 1000-Begin-Job"
            SET WS-All-Addresses-Valid TO TRUE.
 
+           PERFORM 1005-Load-Validation-Thresholds.
            PERFORM 8010-Load-Zip-Table.
 
+      *    Read once per run -- the business boundary below is
+      *    data, not code, so the compiled VALUE clause above stays
+      *    as the fallback if this file can't be read, and a run
+      *    isn't aborted just because it's missing.  A value read
+      *    from the file is never allowed to raise the working
+      *    table's size past the OCCURS clause it was compiled
+      *    with -- VT-ZIP-MAX-ELEMENTS is clamped to that ceiling.
+       1005-Load-Validation-Thresholds.
+           IF NOT WS-Thresholds-Loaded
+              OPEN INPUT ValThreshFile
+              IF WS-ValThreshFile-Good
+                 READ ValThreshFile
+                 IF WS-ValThreshFile-Good
+                    IF VT-ZIP-MAX-ELEMENTS > ZERO AND
+                       VT-ZIP-MAX-ELEMENTS <= 9999
+                       MOVE VT-ZIP-MAX-ELEMENTS TO
+                          WS-Zip-Max-Element-Counter
+                    END-IF
+                 END-IF
+                 CLOSE ValThreshFile
+              END-IF
+              SET WS-Thresholds-Loaded TO TRUE
+           END-IF.
+
 
        2000-Validate-Addresses.
-              PERFORM 2100-Validate-Address VARYING ADDR-IDX 
-                 FROM 1 BY 1 UNTIL ADDR-IDX > 3.
+              PERFORM 2100-Validate-Address VARYING ADDR-IDX
+                 FROM 1 BY 1 UNTIL ADDR-IDX > NUM-ADDRESSES.
+              PERFORM 2140-Validate-Unique-Address-Types.
 
        2100-Validate-Address.
       *    Required fields: ADDRESS-1, CITY, ADDR-STATE and ZIP-CODE
@@ -154,9 +199,10 @@
        2120-Validate-Type.
       *    ADDRESS-TYPE must be one of the 88-level fields
            EVALUATE TRUE
-              WHEN ORDER-ADDRESS(ADDR-IDX) 
+              WHEN ORDER-ADDRESS(ADDR-IDX)
               WHEN SCHED-ADDRESS(ADDR-IDX)
               WHEN REMIT-ADDRESS(ADDR-IDX)
+              WHEN BILL-ADDRESS(ADDR-IDX)
                  CONTINUE
               WHEN OTHER
                 SET WS-Address-Invalid TO TRUE
@@ -165,17 +211,27 @@
            END-EVALUATE.
 
        2130-Validate-State-Zip.
-      *    ZIP-CODE and ADDR-STATE must match in the STATEZIP file
+      *    ZIP-CODE and ADDR-STATE must match in the STATEZIP file.
+      *    SEARCH replaces the old hand-rolled PERFORM VARYING scan,
+      *    but this is still a serial, front-to-back search -- O(n)
+      *    against WS-Zip-Occurs-Dep-Counter, same as the scan it
+      *    replaced.  SEARCH ALL (binary search) isn't usable here
+      *    because the match is state PLUS a zip-range (ZIP-LOW thru
+      *    ZIP-HIGH), not equality on a single ascending key, so the
+      *    table can't be collapsed to the one-row-per-key shape
+      *    SEARCH ALL requires.  What this buys is a table-search
+      *    verb GnuCOBOL can optimize at the instruction level, and a
+      *    shorter, clearer paragraph -- not a better Big-O.
            SET WS-State-Zip-Not-Found TO TRUE.
-           PERFORM VARYING WS-Zip-IDX FROM 1 BY 1
-              UNTIL WS-Zip-IDX > WS-Zip-Occurs-Dep-Counter
-              IF ADDR-STATE(ADDR-IDX) = WS-Zip-Abbr(WS-Zip-IDX) AND
-                 ZIP-CODE(ADDR-IDX)(1:5) >= WS-ZIP-Low(WS-Zip-IDX) AND 
+           SET WS-Zip-IDX TO 1.
+           SEARCH WS-Zip-Table VARYING WS-Zip-IDX
+              AT END
+                 CONTINUE
+              WHEN ADDR-STATE(ADDR-IDX) = WS-Zip-Abbr(WS-Zip-IDX) AND
+                 ZIP-CODE(ADDR-IDX)(1:5) >= WS-ZIP-Low(WS-Zip-IDX) AND
                  ZIP-CODE(ADDR-IDX)(1:5) <= WS-ZIP-High(WS-Zip-IDX)
                  SET WS-State-Zip-Found TO TRUE
-                 SET WS-Zip-IDX TO WS-Zip-Occurs-Dep-Counter
-              END-IF
-           END-PERFORM.
+           END-SEARCH.
 
            IF WS-State-Zip-Not-Found
       D       DISPLAY "Zip check Zip Not Found: " 
@@ -185,6 +241,32 @@
               PERFORM 2199-Add-Error-Message
            END-IF.
 
+       2140-Validate-Unique-Address-Types.
+      *    Each of the SUPP-ADDRESS occurrences should be a
+      *    different ADDRESS-TYPE -- more than one Order, Sched,
+      *    Remit, or Bill address on the same record is a data error.
+           MOVE ZERO TO WS-Order-Type-Cnt WS-Sched-Type-Cnt
+              WS-Remit-Type-Cnt WS-Bill-Type-Cnt.
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1
+              UNTIL ADDR-IDX > NUM-ADDRESSES
+              EVALUATE TRUE
+                 WHEN ORDER-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Order-Type-Cnt
+                 WHEN SCHED-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Sched-Type-Cnt
+                 WHEN REMIT-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Remit-Type-Cnt
+                 WHEN BILL-ADDRESS(ADDR-IDX)
+                    ADD +1 TO WS-Bill-Type-Cnt
+              END-EVALUATE
+           END-PERFORM.
+           IF WS-Order-Type-Cnt > 1 OR WS-Sched-Type-Cnt > 1 OR
+              WS-Remit-Type-Cnt > 1 OR WS-Bill-Type-Cnt > 1
+              SET WS-All-Addresses-Invalid TO TRUE
+              MOVE 'Duplicate Address Type' TO WS-Hold-Error-Message
+              PERFORM 2199-Add-Error-Message
+           END-IF.
+
        2199-Add-Error-Message.
            EVALUATE WS-Error-Message-Occurs-Cnt
               WHEN 0
@@ -192,13 +274,12 @@
                  SET WS-EM-IDX TO 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 1
-              WHEN 2
+              WHEN 1 THRU 7
                  ADD +1 TO WS-Error-Message-Occurs-Cnt
                  SET WS-EM-IDX UP BY 1
                  MOVE WS-Hold-Error-Message TO 
                     WS-EM-Message(WS-EM-IDX)
-              WHEN 3
+              WHEN OTHER
                  ADD +1 TO WS-Error-Message-Occurs-Cnt 
            END-EVALUATE.
 

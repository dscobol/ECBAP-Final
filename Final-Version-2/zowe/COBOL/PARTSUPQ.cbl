@@ -0,0 +1,239 @@
+      ***********************************************************
+      * Program name:    PARTSUPQ
+      * Original author: David Stagowski
+      *
+      *    Description: Online-style inquiry against the validated
+      *       Part and Supplier output files (PartOut/SuppOut).
+      *
+      *    Now that PartOut and SuppOut are keyed by PART-NUMBER
+      *    and SUPPLIER-CODE, a buyer can hand this a batch of
+      *    inquiry requests -- one part or supplier lookup per
+      *    line -- and get back that record's latest validated
+      *    values on demand, instead of waiting on a report or
+      *    grepping through the raw PartOut/SuppOut-format files.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTSUPQ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PartOut's own SELECT in PSAP.cbl is the authority on
+      *    this file's physical format -- mirrored here exactly.
+           SELECT PartOut
+      *     ASSIGN TO "../data/partout.dat.txt"
+      *     ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO PARTOUT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PART-NUMBER IN PartOut
+           FILE STATUS IS WS-PartFile-Status.
+
+      *    SuppOut's own SELECT in PSAP.cbl is the authority on
+      *    this file's physical format -- mirrored here exactly.
+           SELECT SuppOut
+      *     ASSIGN TO "../data/suppout.dat.txt"
+      *     ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO SUPPOUT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SUPPLIER-CODE IN SuppOut
+           FILE STATUS IS WS-SuppFile-Status.
+
+           SELECT InquiryFile
+      *     ASSIGN TO PARTSUPQ
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/part-supp-inquiry.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-InquiryFile-Status.
+
+           SELECT InquiryRpt
+      *     ASSIGN TO PSQRPT
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/part-supp-inquiry-rpt.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-InquiryRpt-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PartOut
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY PARTS.
+
+       FD  SuppOut
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY SUPLIERS.
+
+       FD  InquiryFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-InquiryFile-Record.
+           05 FD-Inquiry-Type        PIC X(01).
+              88 FD-Inquiry-Part        VALUE 'P'.
+              88 FD-Inquiry-Supplier    VALUE 'S'.
+           05 FILLER                 PIC X(01).
+           05 FD-Inquiry-Key         PIC X(23).
+
+       FD  InquiryRpt
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-InquiryRpt-Record      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PartFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==SuppFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==InquiryFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==InquiryRpt==.
+
+       01  WS-File-Counters.
+           12 FD-InquiryFile-Record-Cnt    PIC S9(4) COMP VALUE ZERO.
+           12 FD-InquiryRpt-Record-Cnt     PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Status-Flags.
+           12 WS-Part-Found-Flag           PIC X.
+              88 WS-Part-Found                VALUE 'Y'.
+              88 WS-Part-Not-Found            VALUE 'N'.
+           12 WS-Supp-Found-Flag           PIC X.
+              88 WS-Supp-Found                VALUE 'Y'.
+              88 WS-Supp-Not-Found            VALUE 'N'.
+
+       01  WS-Report-Edit-Fields.
+           12 WS-Lead-Time-Edit            PIC -(4)9.
+           12 WS-Supp-Perf-Edit            PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process-Inquiry UNTIL WS-InquiryFile-EOF.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           DISPLAY "PARTSUPQ: 1000-Begin-Job".
+           OPEN INPUT PartOut SuppOut InquiryFile.
+           OPEN OUTPUT InquiryRpt.
+
+       2000-Process-Inquiry.
+           READ InquiryFile
+              AT END SET WS-InquiryFile-EOF TO TRUE
+           END-READ.
+           IF WS-InquiryFile-Good
+              ADD +1 TO FD-InquiryFile-Record-Cnt
+              EVALUATE TRUE
+                 WHEN FD-Inquiry-Part
+                    PERFORM 2100-Lookup-Part
+                 WHEN FD-Inquiry-Supplier
+                    PERFORM 2200-Lookup-Supplier
+                 WHEN OTHER
+                    PERFORM 2900-Write-Unknown-Type-Line
+              END-EVALUATE
+           ELSE
+              IF WS-InquiryFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2000-Process-Inquiry"
+                 DISPLAY "Read InquiryFile Failed."
+                 DISPLAY "File Status: " WS-InquiryFile-Status
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       2100-Lookup-Part.
+           MOVE SPACES TO PART-NUMBER IN PartOut.
+           MOVE FD-Inquiry-Key TO PART-NUMBER IN PartOut.
+           READ PartOut
+              INVALID KEY SET WS-Part-Not-Found TO TRUE
+              NOT INVALID KEY SET WS-Part-Found TO TRUE
+           END-READ.
+           PERFORM 2110-Write-Part-Result.
+
+       2110-Write-Part-Result.
+           MOVE SPACES TO FD-InquiryRpt-Record.
+           IF WS-Part-Found
+              MOVE WEEKS-LEAD-TIME IN PartOut TO WS-Lead-Time-Edit
+              STRING "PART  " FD-Inquiry-Key DELIMITED BY SIZE
+                 " FOUND  NAME=" PART-NAME IN PartOut
+                    DELIMITED BY SPACE
+                 " MAKE=" VEHICLE-MAKE IN PartOut
+                    DELIMITED BY SPACE
+                 " MODEL=" VEHICLE-MODEL IN PartOut
+                    DELIMITED BY SPACE
+                 " YEAR=" VEHICLE-YEAR IN PartOut DELIMITED BY SIZE
+                 " LEAD-TIME=" WS-Lead-Time-Edit DELIMITED BY SIZE
+                 INTO FD-InquiryRpt-Record
+           ELSE
+              STRING "PART  " FD-Inquiry-Key DELIMITED BY SIZE
+                 " NOT FOUND" DELIMITED BY SIZE
+                 INTO FD-InquiryRpt-Record
+           END-IF.
+           PERFORM 2990-Write-Inquiry-Rpt-Line.
+
+       2200-Lookup-Supplier.
+           MOVE SPACES TO SUPPLIER-CODE IN SuppOut.
+           MOVE FD-Inquiry-Key TO SUPPLIER-CODE IN SuppOut.
+           READ SuppOut
+              INVALID KEY SET WS-Supp-Not-Found TO TRUE
+              NOT INVALID KEY SET WS-Supp-Found TO TRUE
+           END-READ.
+           PERFORM 2210-Write-Supplier-Result.
+
+       2210-Write-Supplier-Result.
+           MOVE SPACES TO FD-InquiryRpt-Record.
+           IF WS-Supp-Found
+              MOVE SUPPLIER-PERF IN SuppOut TO WS-Supp-Perf-Edit
+              STRING "SUPP  " FD-Inquiry-Key DELIMITED BY SIZE
+                 " FOUND  NAME=" SUPPLIER-NAME IN SuppOut
+                    DELIMITED BY SPACE
+                 " PERF=" WS-Supp-Perf-Edit DELIMITED BY SIZE
+                 " RATING=" SUPPLIER-RATING IN SuppOut
+                    DELIMITED BY SIZE
+                 " STATUS=" SUPPLIER-STATUS IN SuppOut
+                    DELIMITED BY SIZE
+                 INTO FD-InquiryRpt-Record
+           ELSE
+              STRING "SUPP  " FD-Inquiry-Key DELIMITED BY SIZE
+                 " NOT FOUND" DELIMITED BY SIZE
+                 INTO FD-InquiryRpt-Record
+           END-IF.
+           PERFORM 2990-Write-Inquiry-Rpt-Line.
+
+       2900-Write-Unknown-Type-Line.
+           MOVE SPACES TO FD-InquiryRpt-Record.
+           STRING "**ERROR** Unknown inquiry type '" FD-Inquiry-Type
+              "' for key " FD-Inquiry-Key DELIMITED BY SIZE
+              INTO FD-InquiryRpt-Record.
+           PERFORM 2990-Write-Inquiry-Rpt-Line.
+
+       2990-Write-Inquiry-Rpt-Line.
+           WRITE FD-InquiryRpt-Record.
+           IF WS-InquiryRpt-Good
+              ADD +1 TO FD-InquiryRpt-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 2990-Write-Inquiry-Rpt-Line"
+              DISPLAY "WRITE InquiryRpt Failed."
+              DISPLAY "File Status: " WS-InquiryRpt-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       3000-End-Job.
+           DISPLAY "    Requests Read: " FD-InquiryFile-Record-Cnt.
+           DISPLAY "Responses Written: " FD-InquiryRpt-Record-Cnt.
+           CLOSE PartOut SuppOut InquiryFile InquiryRpt.

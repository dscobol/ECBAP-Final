@@ -0,0 +1,217 @@
+      ***********************************************************
+      * Program name:    SUPPSCOR
+      * Original author: David Stagowski
+      *
+      *    Description: Supplier scorecard report for purchasing's
+      *       quarterly supplier reviews.
+      *
+      *    SUPPLIER-PERF and SUPPLIER-RATING sit in every good
+      *    PSAPGood record, along with the NUM-ADDRESSES and
+      *    NUM-PURCH-ORDERS tied to that same supplier on that
+      *    record, but nothing ever rolls those up by supplier.
+      *    This reads a day's or a month's PSAPGood file and
+      *    produces one line per SUPPLIER-CODE showing its
+      *    performance score, rating, and the total addresses and
+      *    open purchase orders tied to it across every record it
+      *    appeared on.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPSCOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PSAPGood's own SELECT in PSAP.cbl is the authority on
+      *    this file's physical format -- mirrored here exactly.
+           SELECT PSAPGood
+      *     ASSIGN TO PSAPGood
+      *     ORGANIZATION IS SEQUENTIAL
+           ASSIGN TO "../data/psapout.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PSAPGood-Status.
+
+           SELECT ScorecardRpt
+           ASSIGN TO SUPPSCRD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ScorecardRpt-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSAPGood
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 249 TO 940 CHARACTERS
+           DEPENDING ON WS-PSAPGood-Length
+           BLOCK CONTAINS 0 RECORDS.
+           COPY PARTSUPP.
+
+       FD  ScorecardRpt
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-ScorecardRpt-Record  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PSAPGood==.
+           COPY WSFST REPLACING ==:tag:== BY ==ScorecardRpt==.
+
+       01  WS-File-Counters.
+           12 WS-PSAPGood-Length           PIC 9(4) COMP VALUE ZERO.
+           12 FD-PSAPGood-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 FD-ScorecardRpt-Record-Cnt   PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Status-Flags.
+           12 WS-Supp-Row-Found-Flag       PIC X.
+              88 WS-Supp-Row-Found            VALUE 'Y'.
+              88 WS-Supp-Row-Not-Found        VALUE 'N'.
+
+       01  WS-Supp-Table-Storage.
+           12 WS-Supp-Max-Element-Counter  PIC S9(4) COMP VALUE +500.
+           12 WS-Supp-Occurs-Dep-Counter   PIC S9(4) COMP VALUE ZERO.
+           12 WS-Supp-Match-IDX            PIC S9(4) COMP VALUE ZERO.
+           12 WS-Supp-Table OCCURS 0 TO 500 TIMES
+              DEPENDING ON WS-Supp-Occurs-Dep-Counter
+              INDEXED BY WS-Supp-IDX.
+              15 WS-Supp-Code       PIC X(10).
+              15 WS-Supp-Perf       PIC 9(03).
+              15 WS-Supp-Rating     PIC X(01).
+              15 WS-Supp-Rec-Cnt    PIC S9(7) COMP VALUE ZERO.
+              15 WS-Supp-Addr-Cnt   PIC S9(7) COMP VALUE ZERO.
+              15 WS-Supp-PO-Cnt     PIC S9(7) COMP VALUE ZERO.
+
+       01  WS-Report-Edit-Fields.
+           12 WS-Supp-Perf-Edit     PIC ZZ9.
+           12 WS-Supp-Rec-Edit      PIC ZZZZZZ9.
+           12 WS-Supp-Addr-Edit     PIC ZZZZZZ9.
+           12 WS-Supp-PO-Edit       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Summarize-Records UNTIL WS-PSAPGood-EOF.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           DISPLAY "SUPPSCOR: 1000-Begin-Job".
+           OPEN INPUT PSAPGood.
+           OPEN OUTPUT ScorecardRpt.
+
+       2000-Summarize-Records.
+           READ PSAPGood
+              AT END SET WS-PSAPGood-EOF TO TRUE
+           END-READ.
+           IF WS-PSAPGood-Good
+              ADD +1 TO FD-PSAPGood-Record-Cnt
+              PERFORM 2100-Find-Supplier-Row
+              IF WS-Supp-Row-Not-Found
+                 PERFORM 2110-Add-Supplier-Row
+              END-IF
+              PERFORM 2200-Accumulate-Supplier-Totals
+           ELSE
+              IF WS-PSAPGood-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2000-Summarize-Records"
+                 DISPLAY "Read PSAPGood Failed."
+                 DISPLAY "File Status: " WS-PSAPGood-Status
+                 MOVE +8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       2100-Find-Supplier-Row.
+           SET WS-Supp-Row-Not-Found TO TRUE.
+           MOVE ZERO TO WS-Supp-Match-IDX.
+           PERFORM VARYING WS-Supp-IDX FROM 1 BY 1
+              UNTIL WS-Supp-IDX > WS-Supp-Occurs-Dep-Counter
+              IF WS-Supp-Code(WS-Supp-IDX) =
+                 SUPPLIER-CODE IN PART-SUPP-ADDR-PO
+                 SET WS-Supp-Row-Found TO TRUE
+                 SET WS-Supp-Match-IDX TO WS-Supp-IDX
+                 SET WS-Supp-IDX TO WS-Supp-Occurs-Dep-Counter
+              END-IF
+           END-PERFORM.
+
+       2110-Add-Supplier-Row.
+           IF WS-Supp-Occurs-Dep-Counter >= WS-Supp-Max-Element-Counter
+              DISPLAY "** ERROR **: 2110-Add-Supplier-Row"
+              DISPLAY "WS table size is too small for this run."
+              DISPLAY "Increase WS-Supp-Table-Storage variables."
+              MOVE +9 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           ADD +1 TO WS-Supp-Occurs-Dep-Counter.
+           SET WS-Supp-Match-IDX TO WS-Supp-Occurs-Dep-Counter.
+           MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO TO
+              WS-Supp-Code(WS-Supp-Match-IDX).
+
+       2200-Accumulate-Supplier-Totals.
+      *    SUPPLIER-PERF/SUPPLIER-RATING are master-data fields on
+      *    the supplier, not per-record, so just keep the most
+      *    recently seen value; the address/PO counts are totalled
+      *    across every record this supplier appeared on.
+           ADD +1 TO WS-Supp-Rec-Cnt(WS-Supp-Match-IDX).
+           MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO TO
+              WS-Supp-Perf(WS-Supp-Match-IDX).
+           MOVE SUPPLIER-RATING IN PART-SUPP-ADDR-PO TO
+              WS-Supp-Rating(WS-Supp-Match-IDX).
+           ADD NUM-ADDRESSES IN PART-SUPP-ADDR-PO TO
+              WS-Supp-Addr-Cnt(WS-Supp-Match-IDX).
+           ADD NUM-PURCH-ORDERS IN PART-SUPP-ADDR-PO TO
+              WS-Supp-PO-Cnt(WS-Supp-Match-IDX).
+
+       3000-End-Job.
+           DISPLAY "SUPPSCOR: 3000-End-Job".
+           CLOSE PSAPGood.
+           PERFORM 3010-Write-Scorecard-Report.
+           CLOSE ScorecardRpt.
+           DISPLAY "  Supp-Scorecard: Good Recs Read:   "
+              FD-PSAPGood-Record-Cnt.
+           DISPLAY "  Supp-Scorecard: Suppliers Listed: "
+              WS-Supp-Occurs-Dep-Counter.
+
+       3010-Write-Scorecard-Report.
+           MOVE SPACES TO FD-ScorecardRpt-Record.
+           STRING "SUPPLIER   PERF RATING  RECORDS  ADDRESSES "
+              " OPEN-POS" DELIMITED BY SIZE
+              INTO FD-ScorecardRpt-Record.
+           WRITE FD-ScorecardRpt-Record.
+           ADD +1 TO FD-ScorecardRpt-Record-Cnt.
+           PERFORM 3020-Write-Supplier-Row
+              VARYING WS-Supp-IDX FROM 1 BY 1
+              UNTIL WS-Supp-IDX > WS-Supp-Occurs-Dep-Counter.
+
+       3020-Write-Supplier-Row.
+           MOVE WS-Supp-Perf(WS-Supp-IDX) TO WS-Supp-Perf-Edit.
+           MOVE WS-Supp-Rec-Cnt(WS-Supp-IDX) TO WS-Supp-Rec-Edit.
+           MOVE WS-Supp-Addr-Cnt(WS-Supp-IDX) TO WS-Supp-Addr-Edit.
+           MOVE WS-Supp-PO-Cnt(WS-Supp-IDX) TO WS-Supp-PO-Edit.
+           MOVE SPACES TO FD-ScorecardRpt-Record.
+           STRING WS-Supp-Code(WS-Supp-IDX) " "
+              WS-Supp-Perf-Edit "    "
+              WS-Supp-Rating(WS-Supp-IDX) "      "
+              WS-Supp-Rec-Edit "  "
+              WS-Supp-Addr-Edit "   "
+              WS-Supp-PO-Edit
+              DELIMITED BY SIZE INTO FD-ScorecardRpt-Record.
+           WRITE FD-ScorecardRpt-Record.
+           IF WS-ScorecardRpt-Good
+              ADD +1 TO FD-ScorecardRpt-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 3020-Write-Supplier-Row"
+              DISPLAY "Write ScorecardRpt Failed."
+              DISPLAY "File Status: " WS-ScorecardRpt-Status
+              MOVE +8 TO RETURN-CODE
+              GOBACK
+           END-IF.

@@ -17,5 +17,7 @@
            05  BUYER-CODE          PIC X(03) VALUE SPACES.
            05  QUANTITY            PIC S9(8) COMP VALUE ZERO.
            05  UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  CURRENCY-CODE       PIC X(03) VALUE SPACES.
+           05  EXTENDED-VALUE      PIC S9(13)V99 COMP-3 VALUE ZERO.
            05  ORDER-DATE          PIC X(08) VALUE SPACES.
            05  DELIVERY-DATE       PIC X(08) VALUE SPACES.

@@ -17,9 +17,10 @@
               88 ORDER-ADDRESS           VALUE '1'.
               88 SCHED-ADDRESS           VALUE '2'.
               88 REMIT-ADDRESS           VALUE '3'.
+              88 BILL-ADDRESS            VALUE '4'.
            05 ADDRESS-1         PIC X(15) VALUE SPACES.
            05 ADDRESS-2         PIC X(15) VALUE SPACES.
            05 ADDRESS-3         PIC X(15) VALUE SPACES.
            05 CITY              PIC X(15) VALUE SPACES.
            05 ADDR-STATE        PIC X(02) VALUE SPACES.
-           05 ZIP-CODE          PIC X(05) VALUE SPACES.
+           05 ZIP-CODE          PIC X(10) VALUE SPACES.
